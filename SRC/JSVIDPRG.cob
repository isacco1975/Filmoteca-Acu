@@ -1,209 +1,275 @@
-      ******************************************************************
-      * FILE NAME   : JSVIDPRG                                         *
-      * DATE        : 2025-06-07                                       *
-      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
-      * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : EXPORT TO JSON ROUTINE OF VIDEOTECA PROGRAM      *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. JSVIDPRG.
-       AUTHOR. FABIO MARQUES.
-      *
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
-
-           SELECT MOVIES-EXP
-              ASSIGN       TO 'MOVIES-EXP.json'
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE  IS SEQUENTIAL
-              FILE STATUS  IS FS-MOVIES-EXP.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MOVIES
-           RECORDING MODE IS F.
-           COPY 'CPVIDDAT.cpy'.
-
-       FD  MOVIES-EXP.
-       01 FIL-EXP          PIC X(500).
-      *
-       WORKING-STORAGE SECTION.
-           COPY 'CPVIDMSG.cpy'. *> MESSAGES
-           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
-           COPY 'CPVIDABE.cpy'. *> ABEND
-       77  JSON-OBJECT              PIC X(500).
-      *
-       77  FS-MOVIES-EXP            PIC X(02).
-      *
-       01  WRK-ESTATISTICA.
-           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-READ-LINES-EDIT   PIC Z9                 VALUE ZEROES.
-           05 WRK-WRITE-LINES-EDIT  PIC Z9                 VALUE ZEROES.
-      *
-       SCREEN SECTION.
-           COPY 'SCVIDMSG.cpy'. *> MESSAGES
-      *
-       PROCEDURE DIVISION.
-       0000-MAIN SECTION.
-           INITIALIZE WRK-READ-LINES WRK-WRITE-LINES.
-      *
-           PERFORM 0100-OPEN-DATA.
-      *     PERFORM 0200-VALIDATE-DATA.
-           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
-           PERFORM 0400-PRINT-RESULTS.
-           PERFORM 0500-CLOSE-DATA.
-           PERFORM 0700-END-PROGRAM.
-       0000-MAIN-END. EXIT.
-
-       0100-OPEN-DATA SECTION.
-           OPEN OUTPUT MOVIES-EXP
-                INPUT  MOVIES.
-      *
-           IF FS-MOVIES-EXP NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-               MOVE '45ERRO AO ABRIR ARQUIVO DE SAIDA (JSON).'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO ABRIR ARQUIVO DE SAIDA (JSON).'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-               MOVE '53ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-
-           READ MOVIES NEXT AT END CONTINUE.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-      *
-               MOVE '36ERRO AO LER O PRIMEIRO REGISTRO.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO LER O PRIMEIRO REGISTRO.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-
-      *    HEAD OF JSON FILE
-           INITIALIZE FIL-EXP.
-           MOVE '{"MOVIES": [' TO FIL-EXP.
-           WRITE FIL-EXP.
-       0100-OPEN-DATA-END. EXIT.
-
-       0200-VALIDATE-DATA SECTION.
-       0200-VALIDATE-DATA-END. EXIT.
-
-       0300-PROCESS-DATA SECTION.
-           ADD 1 TO WRK-READ-LINES.
-           INITIALIZE FIL-EXP.
-      *
-      *     STRING
-      *         CODIGO ';'
-      *         FUNCTION TRIM(TITULO) ';'
-      *         FUNCTION TRIM(GENERO) ';'
-      *         DURACAO ';'
-      *         FUNCTION TRIM(DISTRIB) ';'
-      *         NOTA
-      *         INTO FIL-EXP.
-      *
-               JSON GENERATE FIL-EXP FROM REG-FIL.
-
-               IF WRK-WRITE-LINES GREATER ZERO
-                 STRING ',' DELIMITED BY SIZE
-                        FIL-EXP DELIMITED BY SIZE
-                   INTO JSON-OBJECT
-
-                 MOVE JSON-OBJECT TO FIL-EXP
-               END-IF               
-
-               WRITE FIL-EXP.
-               IF FS-MOVIES-EXP EQUAL "00"
-                   ADD 1 TO WRK-WRITE-LINES
-               END-IF.
-      *
-               READ MOVIES NEXT AT END CONTINUE.
-       0300-PROCESS-DATA-END. EXIT.
-
-       0400-PRINT-RESULTS SECTION.
-           MOVE WRK-READ-LINES  TO WRK-READ-LINES-EDIT.
-           MOVE WRK-WRITE-LINES TO WRK-WRITE-LINES-EDIT.
-      *
-           STRING '41ESTATISTICAS: LIDOS ' DELIMITED BY SIZE
-                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
-                  ', GRAVADOS ' DELIMITED BY SIZE
-                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
-                  '.' DELIMITED BY SIZE
-                  INTO WRK-MSG.
-      *
-           DISPLAY SCREEN-MSG.
-           ACCEPT SCREEN-WAIT.
-       0400-PRINT-RESULTS-END. EXIT.
-
-       0500-CLOSE-DATA SECTION.
-      *    FOOTER OF JSON FILE
-           MOVE ']}' TO FIL-EXP.
-           WRITE FIL-EXP.
-      *
-           CLOSE MOVIES-EXP MOVIES.
-      *
-           IF FS-MOVIES-EXP NOT EQUAL "00"
-               MOVE '44ERRO AO FECHAR ARQUIVO DE SAIDA (JSON).'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO FECHAR ARQUIVO DE SAIDA (JSON)'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-
-       0500-CLOSE-DATA-END. EXIT.
-
-       0600-ROT-ABEND SECTION.
-           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
-      *
-           PERFORM 0700-END-PROGRAM.
-       0600-ROT-ABEND-END. EXIT.
-
-       0700-END-PROGRAM SECTION.
-           GOBACK.
-       0700-END-PROGRAM-END. EXIT.
-
-       END PROGRAM JSVIDPRG.
+      ******************************************************************
+      * FILE NAME   : JSVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : EXPORT TO JSON ROUTINE OF VIDEOTECA PROGRAM      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+
+           SELECT MOVIES-EXP
+              ASSIGN       TO 'MOVIES-EXP.json'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-EXP.
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+
+       FD  MOVIES-EXP.
+       01 FIL-EXP          PIC X(500).
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDBMD.cpy'. *> BATCH/HEADLESS MODE
+       77  JSON-OBJECT              PIC X(500).
+      *
+       77  FS-MOVIES-EXP            PIC X(02).
+      *
+       01  WRK-ESTATISTICA.
+           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-READ-LINES-EDIT   PIC Z9                 VALUE ZEROES.
+           05 WRK-WRITE-LINES-EDIT  PIC Z9                 VALUE ZEROES.
+      *
+      *    EXPORT FILTER - BLANK/ZERO MEANS "NO FILTER, EXPORT ALL" -
+      *    SEE 0130-ASK-FILTER.
+       77  WRK-FLT-GENRE            PIC X(04) VALUE SPACES.
+       77  WRK-FLT-MIN-NOTA         PIC 9(02)V9(01) VALUE ZEROES.
+       77  WRK-FLT-MIN-NOTA-TXT     PIC X(04) VALUE SPACES.
+       77  WRK-FLT-PASSES           PIC X(01) VALUE 'Y'.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           MOVE 'JSVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-READ-LINES WRK-WRITE-LINES.
+      *
+           PERFORM 0010-CHECK-BATCH-MODE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0130-ASK-FILTER.
+      *     PERFORM 0200-VALIDATE-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0010-CHECK-BATCH-MODE SECTION.
+           COPY 'CPVIDBOP.cpy'. *> DETECT HEADLESS/BATCH MODE
+       0010-CHECK-BATCH-MODE-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN OUTPUT MOVIES-EXP
+                INPUT  MOVIES.
+      *
+           IF FS-MOVIES-EXP NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '45ERROR OPENING OUTPUT FILE (JSON).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING OUTPUT FILE (JSON).'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERROR OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+
+           READ MOVIES NEXT AT END CONTINUE.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '36ERROR FETCHING FIRST ENTRY.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING FIRST ENTRY.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+
+      *    HEAD OF JSON FILE
+           INITIALIZE FIL-EXP.
+           MOVE '{"MOVIES": [' TO FIL-EXP.
+           WRITE FIL-EXP.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    PROMPTS FOR/APPLIES AN EXPORT FILTER (GENRE CODE - MATCHED
+      *    AGAINST THE PRIMARY GENRE OR EITHER OF THE TWO OPTIONAL
+      *    GENRE SLOTS - AND/OR A MINIMUM NOTA) SO A PARTNER CAN BE
+      *    HANDED A SUBSET EXTRACT INSTEAD OF THE WHOLE CATALOGUE. SAME
+      *    ENVIRONMENT-VARIABLE-WITH-INTERACTIVE-OVERRIDE IDIOM
+      *    0130-ASK-IMPORT-MODE (IN IMVIDPRG) ALREADY USES.
+       0130-ASK-FILTER SECTION.
+           ACCEPT WRK-FLT-GENRE FROM ENVIRONMENT
+               "VIDEOTECA-EXPORT-GENRE".
+      *
+           ACCEPT WRK-FLT-MIN-NOTA-TXT FROM ENVIRONMENT
+               "VIDEOTECA-EXPORT-MIN-NOTA".
+           IF WRK-FLT-MIN-NOTA-TXT IS NUMERIC
+               MOVE WRK-FLT-MIN-NOTA-TXT TO WRK-FLT-MIN-NOTA
+           END-IF.
+      *
+           IF NOT BATCH-MODE
+               DISPLAY
+                 'FILTER - GENRE (BLANK=ALL): [    ]'
+                   AT LINE 23 COLUMN 12
+               ACCEPT WRK-FLT-GENRE AT LINE 23 COLUMN 39
+      *
+               DISPLAY
+                 'FILTER - MIN GRADE (BLANK=ALL): [    ]'
+                   AT LINE 24 COLUMN 12
+               ACCEPT WRK-FLT-MIN-NOTA-TXT AT LINE 24 COLUMN 46
+               IF WRK-FLT-MIN-NOTA-TXT IS NUMERIC
+                   MOVE WRK-FLT-MIN-NOTA-TXT TO WRK-FLT-MIN-NOTA
+               ELSE
+                   MOVE ZEROES TO WRK-FLT-MIN-NOTA
+               END-IF
+           END-IF.
+       0130-ASK-FILTER-END. EXIT.
+
+      *    TRUE WHEN A MOVIE RECORD SATISFIES THE CURRENT EXPORT
+      *    FILTER (NO FILTER SET ALWAYS PASSES).
+       0140-PASSES-FILTER SECTION.
+           MOVE 'Y' TO WRK-FLT-PASSES.
+      *
+           IF WRK-FLT-GENRE NOT EQUAL SPACES
+               IF GENERO NOT EQUAL WRK-FLT-GENRE
+                   AND GENERO-ADIC(1) NOT EQUAL WRK-FLT-GENRE
+                   AND GENERO-ADIC(2) NOT EQUAL WRK-FLT-GENRE
+                   MOVE 'N' TO WRK-FLT-PASSES
+               END-IF
+           END-IF.
+      *
+           IF WRK-FLT-MIN-NOTA GREATER ZERO
+               AND NOTA LESS WRK-FLT-MIN-NOTA
+               MOVE 'N' TO WRK-FLT-PASSES
+           END-IF.
+       0140-PASSES-FILTER-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-READ-LINES.
+      *
+           PERFORM 0140-PASSES-FILTER.
+           IF WRK-FLT-PASSES EQUAL 'Y'
+               INITIALIZE FIL-EXP
+      *
+               JSON GENERATE FIL-EXP FROM REG-FIL
+
+               IF WRK-WRITE-LINES GREATER ZERO
+                 STRING ',' DELIMITED BY SIZE
+                        FIL-EXP DELIMITED BY SIZE
+                   INTO JSON-OBJECT
+
+                 MOVE JSON-OBJECT TO FIL-EXP
+               END-IF
+
+               WRITE FIL-EXP
+               IF FS-MOVIES-EXP EQUAL "00"
+                   ADD 1 TO WRK-WRITE-LINES
+               END-IF
+           END-IF.
+      *
+           READ MOVIES NEXT AT END CONTINUE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           MOVE WRK-READ-LINES  TO WRK-READ-LINES-EDIT.
+           MOVE WRK-WRITE-LINES TO WRK-WRITE-LINES-EDIT.
+      *
+           STRING '41ESTATISTICAS: LIDOS ' DELIMITED BY SIZE
+                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
+                  ', GRAVADOS ' DELIMITED BY SIZE
+                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  INTO WRK-MSG.
+      *
+           PERFORM 0900-SHOW-MSG.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+      *    FOOTER OF JSON FILE
+           MOVE ']}' TO FIL-EXP.
+           WRITE FIL-EXP.
+      *
+           CLOSE MOVIES-EXP MOVIES.
+      *
+           IF FS-MOVIES-EXP NOT EQUAL "00"
+               MOVE '44ERROR CLOSING OUTPUT FILE (JSON).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR CLOSING OUTPUT FILE (JSON)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR CLOSING MOVIES FILE.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR CLOSING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       0900-SHOW-MSG SECTION.
+           COPY 'CPVIDSMS.cpy'. *> SHOW MESSAGE (SCREEN OR BATCH)
+       0900-SHOW-MSG-END. EXIT.
+
+       END PROGRAM JSVIDPRG.
