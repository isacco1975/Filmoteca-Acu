@@ -0,0 +1,214 @@
+      ******************************************************************
+      * FILE NAME   : VAVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : VALIDATE-ONLY BATCH PASS OVER THE MOVIES FILE    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VAVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT RELATO-VAL
+              ASSIGN       TO 'RELATO-VAL.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-RELATO-VAL.
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+
+       FD  RELATO-VAL.
+       01 REL-VAL.               *> LRECL 100
+          03 REL-VAL-CODIGO      PIC 9(05).
+          03 REL-VAL-TITULO      PIC X(45).
+          03 REL-VAL-MENSAGEM    PIC X(65).
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDEDT.cpy'. *> EDITION SCREEN WORKING STORAGE
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDBMD.cpy'. *> BATCH/HEADLESS MODE
+           COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
+           COPY 'CPVIDSRD.cpy'. *> SEARCH RECORD DISTRIBUTORS
+      *
+       77  FS-RELATO-VAL             PIC X(02).
+      *
+       01  WRK-ESTATISTICA.
+           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-DISCREP-LINES     PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+      *
+           05 WRK-READ-LINES-EDIT    PIC Z9                VALUE ZEROES.
+           05 WRK-DISCREP-LINES-EDIT PIC Z9                VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           MOVE 'VAVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-READ-LINES WRK-DISCREP-LINES.
+      *
+           PERFORM 0010-CHECK-BATCH-MODE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0010-CHECK-BATCH-MODE SECTION.
+           COPY 'CPVIDBOP.cpy'. *> DETECT HEADLESS/BATCH MODE
+       0010-CHECK-BATCH-MODE-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT  MOVIES
+                OUTPUT RELATO-VAL.
+      *
+           IF FS-RELATO-VAL NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '45ERROR OPENING DISCREPANCY REPORT FILE.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-RELATO-VAL TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING RELATO-VAL FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERROR OPENING INDEXED MOVIES FILE.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR DURING OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           READ MOVIES NEXT AT END CONTINUE.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '36ERROR FETCHING FIRST ENTRY.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING FIRST ENTRY.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+      *    HEADER LINE OF THE DISCREPANCY REPORT.
+           MOVE ZEROES TO REL-VAL-CODIGO.
+           MOVE SPACES TO REL-VAL-TITULO.
+           MOVE 'VALIDATION REPORT - RECORDS FAILING CPVIDRVD RULES'
+               TO REL-VAL-MENSAGEM.
+           WRITE REL-VAL.
+       0100-OPEN-DATA-END. EXIT.
+
+      *    RE-RUNS THE SAME GENRE/DISTRIBUTOR LOOKUPS AND THE SAME
+      *    CPVIDRVD.cpy RULES INVIDPRG/ALVIDPRG APPLY WHILE A RECORD IS
+      *    BEING KEYED IN, BUT AGAINST AN ALREADY-STORED RECORD AND
+      *    WITH NO SCREEN INVOLVED - SRVIDPRG/SDVIDPRG ONLY DISPLAY A
+      *    PICKER WHEN THEY ARE PASSED '+' AS THE SEARCH CODE, WHICH
+      *    NEVER HAPPENS HERE.
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-READ-LINES.
+      *
+           PERFORM 0310-LOOKUP-GENRES.
+           PERFORM 0311-LOOKUP-DISTRIB.
+           PERFORM 0200-VALIDATE-DATA.
+      *
+           IF WRK-IS-VALID EQUAL 'N'
+               ADD 1 TO WRK-DISCREP-LINES
+               MOVE CODIGO            TO REL-VAL-CODIGO
+               MOVE TITULO            TO REL-VAL-TITULO
+               MOVE WRK-VALID-MESSAGE TO REL-VAL-MENSAGEM
+               WRITE REL-VAL
+           END-IF.
+      *
+           READ MOVIES NEXT AT END CONTINUE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+           COPY 'CPVIDRVD.cpy'. *> VALIDATION EDIT DATA ROUTINE
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    PRIMARY GENRE PLUS THE TWO OPTIONAL SLOTS - SAME ORDER
+      *    ALVIDPRG USES BEFORE CALLING CPVIDRVD.cpy.
+       0310-LOOKUP-GENRES SECTION.
+           MOVE GENERO TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+           MOVE LNK-GEN-STATUS TO WRK-GEN1-STATUS.
+      *
+           MOVE GENERO-ADIC(1) TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+           MOVE LNK-GEN-STATUS TO WRK-GEN2-STATUS.
+      *
+           MOVE GENERO-ADIC(2) TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+           MOVE LNK-GEN-STATUS TO WRK-GEN3-STATUS.
+       0310-LOOKUP-GENRES-END. EXIT.
+
+       0311-LOOKUP-DISTRIB SECTION.
+           MOVE DISTRIB TO LNK-DIS-NOME.
+           CALL 'SDVIDPRG' USING LNK-DISTRIB.
+       0311-LOOKUP-DISTRIB-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           MOVE WRK-READ-LINES    TO WRK-READ-LINES-EDIT.
+           MOVE WRK-DISCREP-LINES TO WRK-DISCREP-LINES-EDIT.
+      *
+           STRING '41ESTATISTICAS: LIDOS ' DELIMITED BY SIZE
+                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
+                  ', DIVERGENCIAS ' DELIMITED BY SIZE
+                  WRK-DISCREP-LINES-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  INTO WRK-MSG.
+      *
+           PERFORM 0900-SHOW-MSG.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES RELATO-VAL.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       0900-SHOW-MSG SECTION.
+           COPY 'CPVIDSMS.cpy'. *> SHOW MESSAGE (SCREEN OR BATCH)
+       0900-SHOW-MSG-END. EXIT.
+
+       END PROGRAM VAVIDPRG.
