@@ -0,0 +1,212 @@
+      ******************************************************************
+      * FILE NAME   : RGVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : BULK GENRE REASSIGNMENT ROUTINE OF VIDEOTECA     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RGVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+           COPY 'CPVIDGES.cpy'. *> GENRES DAT WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+      *
+       FD  GENRES.
+           COPY 'CPVIDGEN.cpy'. *> GENRE DATA FILE
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN SCREEN KEYS
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGEW.cpy'. *> GENRES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       77  WRK-OLD-GENERO            PIC X(04) VALUE SPACES.
+       77  WRK-NEW-GENERO            PIC X(04) VALUE SPACES.
+       77  WRK-TOUCHED-COUNT         PIC 9(05) USAGE COMP-3 VALUE ZERO.
+       77  WRK-RECORD-CHANGED        PIC X(01) VALUE 'N'.
+           88 RECORD-CHANGED            VALUE 'Y'.
+       77  WRK-IS-VALID              PIC X(01) VALUE SPACES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'RGVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+      *    MERGING ONE GENRE CODE INTO ANOTHER ACROSS THE WHOLE FILE
+      *    USED TO MEAN RUNNING ALVIDPRG ONE RECORD AT A TIME - THIS
+      *    PROMPTS FOR THE OLD/NEW CODE PAIR, VALIDATES BOTH AGAINST
+      *    GENRES.dat, THEN SCANS MOVIES.dat ONCE, REWRITING EVERY
+      *    SLOT (PRIMARY OR EITHER OF THE TWO OPTIONAL ONES ADDED FOR
+      *    MULTI-GENRE SUPPORT) THAT STILL CARRIES THE OLD CODE.
+       0300-PROCESS-DATA.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "  * * * *  REATRIBUICAO DE GENERO  * * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+           PERFORM 0310-ASK-CODES.
+      *
+           IF WRK-IS-VALID EQUAL 'N'
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           ELSE
+               MOVE '41CONFIRM BULK REASSIGNMENT (Y/N)?' TO WRK-MSG
+               DISPLAY SCREEN-CONFIRMATION
+               ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+               IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+                   PERFORM 0100-OPEN-DATA
+                   PERFORM 0320-REASSIGN-ALL
+                   PERFORM 0500-CLOSE-DATA
+      *
+                   MOVE '54REASSIGNMENT COMPLETE.' TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   DISPLAY WRK-TOUCHED-COUNT AT LINE 22 COLUMN 14
+                       COLOR 11 HIGHLIGHT
+                   ACCEPT SCREEN-WAIT
+               END-IF
+           END-IF.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-ASK-CODES.
+           INITIALIZE WRK-IS-VALID WRK-OLD-GENERO WRK-NEW-GENERO.
+      *
+           DISPLAY 'OLD GENRE CODE......: [    ]' AT LINE 10 COLUMN 16.
+           ACCEPT  WRK-OLD-GENERO AT LINE 10 COLUMN 39.
+           DISPLAY 'NEW GENRE CODE......: [    ]' AT LINE 12 COLUMN 16.
+           ACCEPT  WRK-NEW-GENERO AT LINE 12 COLUMN 39.
+      *
+           PERFORM 0100-OPEN-GENRES.
+      *
+           MOVE WRK-OLD-GENERO TO CODIGO-GEN.
+           READ GENRES
+               INVALID KEY
+                   MOVE 'N' TO WRK-IS-VALID
+                   MOVE '48OLD GENRE CODE NOT FOUND.' TO WRK-MSG
+           END-READ.
+      *
+           IF WRK-IS-VALID NOT EQUAL 'N'
+               IF WRK-OLD-GENERO EQUAL WRK-NEW-GENERO
+                   MOVE 'N' TO WRK-IS-VALID
+                   MOVE '20OLD AND NEW CODES ARE THE SAME.'
+                       TO WRK-MSG
+               ELSE
+                   MOVE WRK-NEW-GENERO TO CODIGO-GEN
+                   READ GENRES
+                       INVALID KEY
+                           MOVE 'N' TO WRK-IS-VALID
+                           MOVE '48NEW GENRE CODE NOT FOUND.'
+                               TO WRK-MSG
+                   END-READ
+               END-IF
+           END-IF.
+      *
+           CLOSE GENRES.
+       0310-ASK-CODES-END. EXIT.
+
+       0100-OPEN-GENRES.
+           OPEN INPUT GENRES.
+      *
+           IF FS-GENRES NOT EQUAL "00"
+               MOVE '47ERROR OPENING GENRE FILE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENRES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING GENRE FILE' TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-GENRES-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN I-O MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR OPENING MOVIES FILE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING MOVIES FILE' TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0320-REASSIGN-ALL.
+           MOVE ZERO TO WRK-TOUCHED-COUNT.
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ.
+      *
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+               MOVE 'N' TO WRK-RECORD-CHANGED
+      *
+               IF GENERO EQUAL WRK-OLD-GENERO
+                   MOVE WRK-NEW-GENERO TO GENERO
+                   MOVE 'Y' TO WRK-RECORD-CHANGED
+               END-IF
+      *
+               IF GENERO-ADIC(1) EQUAL WRK-OLD-GENERO
+                   MOVE WRK-NEW-GENERO TO GENERO-ADIC(1)
+                   MOVE 'Y' TO WRK-RECORD-CHANGED
+               END-IF
+      *
+               IF GENERO-ADIC(2) EQUAL WRK-OLD-GENERO
+                   MOVE WRK-NEW-GENERO TO GENERO-ADIC(2)
+                   MOVE 'Y' TO WRK-RECORD-CHANGED
+               END-IF
+      *
+               IF RECORD-CHANGED
+                   REWRITE REG-FIL
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY ADD 1 TO WRK-TOUCHED-COUNT
+                   END-REWRITE
+               END-IF
+      *
+               READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+           END-PERFORM.
+       0320-REASSIGN-ALL-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM RGVIDPRG.
