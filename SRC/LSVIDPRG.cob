@@ -21,7 +21,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
-           COPY 'CPVIDGES.cpy'. *> GENRES DAT WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
       *
        DATA DIVISION.
 
@@ -29,9 +30,9 @@
        FD MOVIES
            RECORDING MODE IS F.
            COPY 'CPVIDDAT.cpy'.
-
-       FD  GENRES.
-           COPY 'CPVIDGEN.cpy'. *> GENRE DATA FILE
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
       *
        WORKING-STORAGE SECTION.
            COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
@@ -45,13 +46,22 @@
        77  WRK-LST-LINE             PIC 9(02) USAGE COMP-3 VALUE 14.
        77  WRK-LST-PAGE             PIC 9(02) USAGE COMP-3 VALUE 01.
        77  WRK-LST-COUNT            PIC 9(02) USAGE COMP-3 VALUE 01.
-       77  FS-GENRES                PIC XX.
-       77  IDX PIC S9(4) COMP VALUE ZERO.
-       
-       01 TAB-GEN.
-          05 OCC-GEN      OCCURS 10 TIMES.
-             10 EL-GEN-COD  PIC X(2).
-             10 EL-GEN-DESC PIC X(8).
+       77  WRK-LST-PAGE-SIZE        PIC 9(02) USAGE COMP-3 VALUE 08.
+       77  WRK-LST-PAGE-SIZE-TXT    PIC X(02) VALUE SPACES.
+       77  WRK-LST-START-LINE       PIC 9(02) USAGE COMP-3 VALUE 14.
+       77  WRK-FILTER-GENERO        PIC X(04) VALUE SPACES.
+       77  WRK-START-CODE-TXT       PIC X(05) VALUE SPACES.
+       77  WRK-FILTER-DECADE-TXT    PIC X(04) VALUE SPACES.
+       77  WRK-FILTER-DECADE        PIC 9(04) VALUE ZERO.
+       77  WRK-FILTER-DECADE-END    PIC 9(04) VALUE ZERO.
+       77  WRK-SORT-KEY             PIC X(01) VALUE '1'.
+       77  WRK-SORT-ASKED           PIC X(01) VALUE 'N'.
+       77  WRK-SHOW-DELETED         PIC X(01) VALUE 'N'.
+       77  WRK-SHOW-WISHLIST        PIC X(01) VALUE 'N'.
+       77  WRK-NOTA-DISP            PIC 9(02),9(01).
+      *
+       01 TAB-PAGE-HIST.
+          05 OCC-PAGE-HIST OCCURS 50 TIMES PIC 9(05).
       *
        SCREEN SECTION.
            COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
@@ -61,8 +71,10 @@
       *
        PROCEDURE DIVISION.
        0000-MAIN.
+           MOVE 'LSVIDPRG' TO WS-ABEND-PROGRAM.
            INITIALIZE WRK-CONTINUE.
            PERFORM 0100-OPEN-DATA.
+           PERFORM 0103-SET-PAGE-SIZE.
            PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
                                         OR WRK-CONTINUE EQUAL 'n'.
            PERFORM 0500-CLOSE-DATA.
@@ -71,26 +83,7 @@
 
        0100-OPEN-DATA.
            OPEN INPUT MOVIES.
-           OPEN INPUT GENRES.
       *
-           IF FS-GENRES NOT EQUAL "00"
-               MOVE '47ERROR OPENING GENRE FILE.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-GENRES TO WS-ABEND-CODE
-               MOVE 'ERRO OPENING GENRE FILE'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           READ GENRES AT END CONTINUE END-READ  
-           
-           IF FS-GENRES = ZERO   
-              PERFORM GENRE-TO-MEMORY
-           END-IF   
-      
            IF FS-MOVIES NOT EQUAL ZERO
                MOVE '46ERROR DURING OPENING MOVIES FILE.'
                    TO WRK-MSG
@@ -120,14 +113,28 @@
            END-IF.
        0100-OPEN-DATA-END. EXIT.
 
-       GENRE-TO-MEMORY.
-           PERFORM UNTIL FS-GENRES NOT = ZERO
-              ADD 1 TO IDX
-              MOVE CODIGO-GEN TO EL-GEN-COD (IDX)
-              MOVE DESC-GEN   TO EL-GEN-DESC(IDX)
-              READ GENRES AT END CONTINUE END-READ
-           END-PERFORM   
-           .
+      *    ROWS PER PAGE, READ FROM THE ENVIRONMENT INSTEAD OF THE
+      *    LITERAL 08 THE LOOP BELOW USED TO CARRY, SO A WIDER
+      *    TERMINAL CAN SHOW MORE THAN EIGHT TITLES AT ONCE. THE LIST
+      *    BOX (SCVIDLST) RUNS FROM LINE 08 (JUST BELOW ITS HEADER
+      *    ROW) DOWN TO ITS BOTTOM BORDER AT LINE 22, SO 14 ROWS IS
+      *    THE MOST THAT FITS WITHOUT REDRAWING THE BOX ITSELF.
+       0103-SET-PAGE-SIZE.
+           MOVE 08 TO WRK-LST-PAGE-SIZE.
+           ACCEPT WRK-LST-PAGE-SIZE-TXT FROM ENVIRONMENT
+               "VIDEOTECA-LIST-ROWS".
+      *
+           IF WRK-LST-PAGE-SIZE-TXT IS NUMERIC
+               MOVE WRK-LST-PAGE-SIZE-TXT TO WRK-LST-PAGE-SIZE
+           END-IF.
+      *
+           IF WRK-LST-PAGE-SIZE LESS 1 OR WRK-LST-PAGE-SIZE GREATER 14
+               MOVE 08 TO WRK-LST-PAGE-SIZE
+           END-IF.
+      *
+           SUBTRACT WRK-LST-PAGE-SIZE FROM 22 GIVING WRK-LST-START-LINE.
+           MOVE WRK-LST-START-LINE TO WRK-LST-LINE.
+       0103-SET-PAGE-SIZE-END. EXIT.
 
        0200-VALIDATE-DATA.
        0200-VALIDATE-DATA-END. EXIT.
@@ -135,32 +142,65 @@
        0300-PROCESS-DATA.
            COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
            MOVE "   * * * * M O V I E  L I S T * * * *" TO WRK-TITLE.
-           MOVE "PF3=EXT   ANY KEY TO ADVANCE PAGE" TO WRK-KEYS.
+           MOVE "PF3=EXT  Y=NEXT PAGE  B=BACK A PAGE  N=EXIT"
+               TO WRK-KEYS.
            MOVE 8 TO WRK-LINE.
       *
            DISPLAY SCREEN-MENU.
            DISPLAY SCREEN-LIST.
+      *
+           IF WRK-SORT-ASKED EQUAL 'N'
+               PERFORM 0304-ASK-SORT
+               MOVE 'Y' TO WRK-SORT-ASKED
+               IF WRK-SORT-KEY EQUAL '1'
+                   PERFORM 0305-ASK-FILTER
+                   IF WRK-FILTER-GENERO EQUAL SPACES
+                       PERFORM 0312-ASK-START-CODE
+                   END-IF
+               END-IF
+               PERFORM 0307-ASK-SHOW-DELETED
+               PERFORM 0311-ASK-SHOW-WISHLIST
+               PERFORM 0309-ASK-FILTER-DECADE
+           END-IF.
+      *
+           IF WRK-LST-PAGE LESS 51
+               MOVE CODIGO TO OCC-PAGE-HIST(WRK-LST-PAGE)
+           END-IF.
       *
            PERFORM VARYING WRK-LST-COUNT
-             FROM 1 BY 1 UNTIL WRK-LST-COUNT EQUAL 08
+             FROM 1 BY 1 UNTIL WRK-LST-COUNT EQUAL WRK-LST-PAGE-SIZE
                             OR FS-MOVIES     EQUAL 10
+                            OR (WRK-FILTER-GENERO NOT EQUAL SPACES
+                                AND GENERO NOT EQUAL WRK-FILTER-GENERO)
       *
-               PERFORM 0310-SRC-GENRE
+               IF ((WRK-SHOW-DELETED EQUAL 'S' AND REG-EXCLUIDO)
+                  OR (WRK-SHOW-DELETED NOT EQUAL 'S' AND REG-ATIVO))
+                  AND ((WRK-SHOW-WISHLIST EQUAL 'S'
+                           AND NOT ACERVO-POSSUIDO)
+                      OR (WRK-SHOW-WISHLIST NOT EQUAL 'S'
+                          AND ACERVO-POSSUIDO))
+                  AND (WRK-FILTER-DECADE EQUAL ZERO
+                       OR (ANO-LANCAMENTO NOT LESS WRK-FILTER-DECADE
+                       AND ANO-LANCAMENTO NOT GREATER
+                           WRK-FILTER-DECADE-END))
+                   PERFORM 0310-SRC-GENRE
       *
-               DISPLAY CODIGO       AT LINE WRK-LST-LINE COLUMN 14
-               COLOR 4 HIGHLIGHT             
-               DISPLAY TITULO       AT LINE WRK-LST-LINE COLUMN 23
-               COLOR 11 HIGHLIGHT 
-               DISPLAY LNK-GEN-DESC AT LINE WRK-LST-LINE COLUMN 56
-               COLOR 11 HIGHLIGHT 
-               DISPLAY NOTA         AT LINE WRK-LST-LINE COLUMN 68
-               COLOR 11 HIGHLIGHT 
+                   DISPLAY CODIGO         AT LINE WRK-LST-LINE COLUMN 14
+                   COLOR 4 HIGHLIGHT
+                   DISPLAY TITULO(1:34)   AT LINE WRK-LST-LINE COLUMN 23
+                   COLOR 11 HIGHLIGHT
+                   DISPLAY LNK-GEN-DESC   AT LINE WRK-LST-LINE COLUMN 59
+                   COLOR 11 HIGHLIGHT
+                   MOVE NOTA TO WRK-NOTA-DISP
+                   DISPLAY WRK-NOTA-DISP  AT LINE WRK-LST-LINE COLUMN 69
+                   COLOR 11 HIGHLIGHT
       *
-               ADD 1 TO WRK-LST-LINE
-               READ MOVIES NEXT AT END CONTINUE END-READ
+                   ADD 1 TO WRK-LST-LINE
+               END-IF
+               PERFORM 0308-READ-MOVIES-NEXT
            END-PERFORM.
       *
-           MOVE 14 TO WRK-LST-LINE.
+           MOVE WRK-LST-START-LINE TO WRK-LST-LINE.
            ADD   1 TO WRK-LST-PAGE.
            INITIALIZE WRK-MSG.
 
@@ -171,23 +211,180 @@
                ACCEPT SCREEN-WAIT
                MOVE 'N' TO WRK-CONTINUE
            ELSE
-               MOVE '31SHOW MORE ENRTRIES (Y/N)?' TO WRK-MSG
-      *
-               DISPLAY SCREEN-CONFIRMATION
-               ACCEPT SCREEN-CONFIRMATION-WAIT
+               IF WRK-FILTER-GENERO NOT EQUAL SPACES
+                  AND GENERO NOT EQUAL WRK-FILTER-GENERO
+                   MOVE '20END OF FILE.' TO WRK-MSG
       *
-               IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
-                   MOVE WRK-AWAIT TO WRK-CONTINUE
-               ELSE
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
                    MOVE 'N' TO WRK-CONTINUE
+               ELSE
+                   MOVE '31MORE(Y)  BACK(B)  EXIT(N)?' TO WRK-MSG
+      *
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                   EVALUATE WRK-AWAIT
+                       WHEN 'Y' WHEN 'y'
+                           MOVE 'Y' TO WRK-CONTINUE
+                       WHEN 'B' WHEN 'b'
+                           PERFORM 0306-PAGE-BACK
+                           MOVE 'Y' TO WRK-CONTINUE
+                       WHEN OTHER
+                           MOVE 'N' TO WRK-CONTINUE
+                   END-EVALUATE
                END-IF
            END-IF.
        0300-PROCESS-DATA-END. EXIT.
 
+       0304-ASK-SORT.
+           DISPLAY 'SORT BY 1-CODE 2-TITLE 3-GRADE 4-DURATION: [ ]'
+               AT LINE 22 COLUMN 12.
+           ACCEPT  WRK-SORT-KEY AT LINE 22 COLUMN 59.
+      *
+           IF WRK-SORT-KEY NOT EQUAL '1' AND NOT EQUAL '2'
+                                  AND NOT EQUAL '3' AND NOT EQUAL '4'
+               MOVE '1' TO WRK-SORT-KEY
+           END-IF.
+      *
+           EVALUATE WRK-SORT-KEY
+               WHEN '2'
+                   MOVE LOW-VALUES TO TITULO
+                   START MOVIES KEY IS NOT LESS TITULO END-START
+                   READ MOVIES NEXT AT END CONTINUE END-READ
+               WHEN '3'
+                   MOVE 99 TO NOTA
+                   START MOVIES KEY IS NOT GREATER NOTA END-START
+                   READ MOVIES PREVIOUS AT END CONTINUE END-READ
+               WHEN '4'
+                   MOVE LOW-VALUES TO DURACAO
+                   START MOVIES KEY IS NOT LESS DURACAO END-START
+                   READ MOVIES NEXT AT END CONTINUE END-READ
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       0304-ASK-SORT-END. EXIT.
+
+       0305-ASK-FILTER.
+           DISPLAY 'FILTER BY GENRE (BLANK=ALL): [    ]'
+               AT LINE 23 COLUMN 12.
+           ACCEPT  WRK-FILTER-GENERO AT LINE 23 COLUMN 42.
+      *
+           IF WRK-FILTER-GENERO NOT EQUAL SPACES
+               MOVE WRK-FILTER-GENERO TO GENERO
+               START MOVIES KEY IS EQUAL TO GENERO
+                   INVALID KEY MOVE 10 TO FS-MOVIES
+               END-START
+               IF FS-MOVIES NOT EQUAL 10
+                   READ MOVIES NEXT
+                       AT END MOVE 10 TO FS-MOVIES
+                   END-READ
+               END-IF
+           END-IF.
+       0305-ASK-FILTER-END. EXIT.
+
+      *    LETS THE OPERATOR JUMP STRAIGHT INTO THE MIDDLE OF THE FILE
+      *    INSTEAD OF ALWAYS PAGING THROUGH FROM THE FIRST RECORD. ONLY
+      *    OFFERED WHEN BROWSING IN CODE ORDER WITH NO GENRE FILTER, SO
+      *    IT NEVER FIGHTS WITH THE POSITIONING 0305-ASK-FILTER ALREADY
+      *    PERFORMED.
+       0312-ASK-START-CODE.
+           DISPLAY 'START BROWSING FROM CODE (BLANK=FIRST): [     ]'
+               AT LINE 23 COLUMN 12.
+           ACCEPT  WRK-START-CODE-TXT AT LINE 23 COLUMN 54.
+      *
+           IF WRK-START-CODE-TXT IS NUMERIC
+                           AND WRK-START-CODE-TXT NOT EQUAL ZEROES
+               MOVE WRK-START-CODE-TXT TO CODIGO
+               START MOVIES KEY IS NOT LESS CODIGO
+                   INVALID KEY MOVE 10 TO FS-MOVIES
+               END-START
+               IF FS-MOVIES NOT EQUAL 10
+                   READ MOVIES NEXT
+                       AT END MOVE 10 TO FS-MOVIES
+                   END-READ
+               END-IF
+           END-IF.
+       0312-ASK-START-CODE-END. EXIT.
+
+      *    FILTERS THE LISTING DOWN TO A SINGLE DECADE (E.G. 1990
+      *    THROUGH 1999). UNLIKE THE GENRE FILTER ABOVE THERE IS NO
+      *    ALTERNATE KEY TO START ON, SO THIS IS APPLIED AS A PLAIN
+      *    SKIP CONDITION AGAINST EVERY RECORD INSTEAD OF NARROWING
+      *    THE READ SEQUENCE ITSELF.
+       0309-ASK-FILTER-DECADE.
+           DISPLAY 'FILTER BY DECADE, E.G. 1990 (BLANK=ALL): [    ]'
+               AT LINE 23 COLUMN 12.
+           ACCEPT  WRK-FILTER-DECADE-TXT AT LINE 23 COLUMN 54.
+      *
+           IF WRK-FILTER-DECADE-TXT IS NUMERIC
+               MOVE WRK-FILTER-DECADE-TXT TO WRK-FILTER-DECADE
+               ADD 9 TO WRK-FILTER-DECADE GIVING WRK-FILTER-DECADE-END
+           ELSE
+               MOVE ZEROES TO WRK-FILTER-DECADE WRK-FILTER-DECADE-END
+           END-IF.
+       0309-ASK-FILTER-DECADE-END. EXIT.
+
+       0306-PAGE-BACK.
+           IF WRK-SORT-KEY NOT EQUAL '1'
+               MOVE '20BACK NOT AVAILABLE FOR THIS SORT ORDER.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           IF WRK-LST-PAGE GREATER 2
+               SUBTRACT 2 FROM WRK-LST-PAGE
+           ELSE
+               MOVE 1 TO WRK-LST-PAGE
+           END-IF.
+      *
+           MOVE OCC-PAGE-HIST(WRK-LST-PAGE) TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END CONTINUE END-READ.
+       0306-PAGE-BACK-END. EXIT.
+
+       0307-ASK-SHOW-DELETED.
+           DISPLAY 'SHOW DELETED TITLES ONLY (S/N): [ ]'
+               AT LINE 22 COLUMN 12.
+           ACCEPT  WRK-SHOW-DELETED AT LINE 22 COLUMN 47.
+      *
+           IF WRK-SHOW-DELETED NOT EQUAL 'S' AND NOT EQUAL 's'
+               MOVE 'N' TO WRK-SHOW-DELETED
+           ELSE
+               MOVE 'S' TO WRK-SHOW-DELETED
+           END-IF.
+       0307-ASK-SHOW-DELETED-END. EXIT.
+
+      *    A MOVIE NOT YET OWNED (WISHLIST OR ON-ORDER) IS KEPT OUT OF
+      *    THE NORMAL LISTING BY DEFAULT SO IT DOES NOT LOOK LIKE IT IS
+      *    ALREADY IN THE COLLECTION; ANSWERING 'S' HERE SWITCHES THE
+      *    LISTING OVER TO SHOW ONLY THOSE NOT-YET-OWNED TITLES.
+       0311-ASK-SHOW-WISHLIST.
+           DISPLAY 'SHOW WISHLIST/ON-ORDER TITLES ONLY (S/N): [ ]'
+               AT LINE 22 COLUMN 12.
+           ACCEPT  WRK-SHOW-WISHLIST AT LINE 22 COLUMN 56.
+      *
+           IF WRK-SHOW-WISHLIST NOT EQUAL 'S' AND NOT EQUAL 's'
+               MOVE 'N' TO WRK-SHOW-WISHLIST
+           ELSE
+               MOVE 'S' TO WRK-SHOW-WISHLIST
+           END-IF.
+       0311-ASK-SHOW-WISHLIST-END. EXIT.
+
+       0308-READ-MOVIES-NEXT.
+           IF WRK-SORT-KEY EQUAL '3'
+               READ MOVIES PREVIOUS AT END CONTINUE END-READ
+           ELSE
+               READ MOVIES NEXT AT END CONTINUE END-READ
+           END-IF.
+       0308-READ-MOVIES-NEXT-END. EXIT.
+
        0310-SRC-GENRE.
            MOVE GENERO TO LNK-GEN-COD.
            MOVE 0      TO LNK-GEN-DESC-LINE.
-           CALL 'SRVIDPRG' USING LNK-GENRES, TAB-GEN.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
        0310-SRC-GENRE-END. EXIT.
 
        0400-PRINT-RESULTS.
@@ -216,7 +413,6 @@
        0600-ROT-ABEND-END. EXIT.
 
        0700-END-PROGRAM.
-           CLOSE GENRES
            GOBACK.
        0700-END-PROGRAM-END. EXIT.
 
