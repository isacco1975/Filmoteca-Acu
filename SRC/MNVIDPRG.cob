@@ -1,114 +1,229 @@
-      ******************************************************************
-      * FILE NAME   : MNVIDPRG                                         *
-      * DATE        : 2025-06-07                                       *
-      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
-      * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : MAIN MENU OF VIDEOTECA PROGRAM                   *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MNVIDPRG.
-       AUTHOR. FABIO MARQUES.
-      *
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD MOVIES.
-           COPY 'CPVIDDAT.cpy'.
-      *
-       WORKING-STORAGE SECTION.
-           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
-           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
-           COPY 'CPVIDMSG.cpy'. *> MESSAGES
-           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
-           COPY 'CPVIDABE.cpy'. *> ABEND
-       77  WRK-DATFILE-CREATED      PIC X VALUE 'N'.
-      *
-       SCREEN SECTION.
-           COPY 'SCVIDBAN.cpy'. *> BANNER - ASCII ART
-           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
-           COPY 'SCVIDMNU.cpy'. *> MAIN MENU
-           COPY 'SCVIDMSG.cpy'. *> MESSAGES
-      *
-       PROCEDURE DIVISION.
-       0000-MAIN SECTION.
-           DISPLAY SCREEN-ASCII-ART.
-      *    CALL "C$SLEEP" USING 2 END-CALL.
-           ACCEPT OMITTED
-      *
-           PERFORM 0100-OPEN-DATA.
-      *     PERFORM 0200-VALIDATE-DATA.
-           PERFORM 0300-PROCESS-DATA UNTIL WRK-OPTION EQUAL ZEROES.
-      *     PERFORM 0400-PRINT-RESULTS.
-      *    PERFORM 0500-CLOSE-DATA.
-           PERFORM 0700-END-PROGRAM.
-       0000-MAIN-END. EXIT.
-      *
-       0100-OPEN-DATA SECTION.
-           OPEN I-O MOVIES.
-      *
-           IF FS-MOVIES EQUAL "35" THEN
-               OPEN OUTPUT MOVIES
-               MOVE 'S' TO WRK-DATFILE-CREATED
-           END-IF.
-      *
-           CLOSE MOVIES.
-       0100-OPEN-DATA-END. EXIT.
-      *
-       0300-PROCESS-DATA SECTION.
-           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
-           MOVE "     * * * * MENU PRINCIPAL * * * *" TO WRK-TITLE.
-           MOVE "PF3=FIM"                             TO WRK-KEYS.
-           MOVE '0'                                   TO WRK-OPTION.
-      *
-           DISPLAY SCREEN-MAIN.
-      *
-      *    IF WRK-DATFILE-CREATED EQUAL 'S'
-               INITIALIZE WRK-DATFILE-CREATED
-               INITIALIZE WRK-MSG
-               MOVE '29ARQUIVO DE DADOS CRIADO.' TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-
-               INITIALIZE WRK-MSG
-               DISPLAY WRK-MSG-TEXT AT LINE 22 COLUMN 02
-      *     END-IF.
-      *
-           DISPLAY SCREEN-MENU
-           ACCEPT SCREEN-MENU.
-      *
-           EVALUATE WRK-OPTION
-             WHEN '1' CALL 'INVIDPRG'
-             WHEN '2' CALL 'ALVIDPRG'
-             WHEN '3' CALL 'EXVIDPRG'
-             WHEN '4' CALL 'LSVIDPRG'
-             WHEN '5' CALL 'IMVIDPRG'
-             WHEN '6' CALL 'XPVIDPRG'
-             WHEN '7' CALL 'JSVIDPRG'
-             WHEN '0' CONTINUE
-             WHEN OTHER PERFORM 0310-OTHER
-           END-EVALUATE.
-       0300-PROCESS-DATA-END. EXIT.
-
-       0310-OTHER SECTION.
-           INITIALIZE WRK-MSG.
-           MOVE '20OPCAO INVALIDA.' TO WRK-MSG.
-           DISPLAY SCREEN-MSG.
-           ACCEPT SCREEN-WAIT.
-       0310-OTHER-END. EXIT.
-
-       0600-ROT-ABEND SECTION.
-       0600-ROT-ABEND-END. EXIT.
-
-       0700-END-PROGRAM SECTION.
-           GOBACK.
-       0700-END-PROGRAM-END. EXIT.
-
-       END PROGRAM MNVIDPRG.
+      ******************************************************************
+      * FILE NAME   : MNVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : MAIN MENU OF VIDEOTECA PROGRAM                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDAFC.cpy'. *> AUDIT LOG WORKBOOK
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES.
+           COPY 'CPVIDDAT.cpy'.
+
+       FD  LOG-AUDITORIA.
+           COPY 'CPVIDAUD.cpy'. *> AUDIT LOG RECORD
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDAUW.cpy'. *> AUDIT LOG WORKBOOK (OPERATOR ID)
+       77  WRK-DATFILE-CREATED      PIC X VALUE 'N'.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDBAN.cpy'. *> BANNER - ASCII ART
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMNU.cpy'. *> MAIN MENU
+           COPY 'SCVIDLOG.cpy'. *> OPERATOR LOGIN SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           MOVE 'MNVIDPRG' TO WS-ABEND-PROGRAM.
+           DISPLAY SCREEN-ASCII-ART.
+      *    CALL "C$SLEEP" USING 2 END-CALL.
+           ACCEPT OMITTED
+      *
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0150-OPERATOR-LOGIN UNTIL WRK-OPERATOR NOT EQUAL
+               SPACES.
+      *     PERFORM 0200-VALIDATE-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-OPTION EQUAL ZEROES.
+      *     PERFORM 0400-PRINT-RESULTS.
+      *    PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+      *
+       0100-OPEN-DATA SECTION.
+           OPEN I-O MOVIES.
+      *
+           IF FS-MOVIES EQUAL "35" THEN
+               PERFORM 0110-CONFIRM-NEW-DATAFILE
+               IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+                   OPEN OUTPUT MOVIES
+                   MOVE 'S' TO WRK-DATFILE-CREATED
+               ELSE
+                   MOVE 99 TO WS-ABEND-CODE
+                   MOVE 'MOVIES FILE NOT FOUND - CREATE DECLINED'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
+           END-IF.
+      *
+           CLOSE MOVIES.
+       0100-OPEN-DATA-END. EXIT.
+      *
+      *    FS-MOVIES "35" MEANS MOVIES.dat ISN'T WHERE IT'S SUPPOSED TO
+      *    BE - THAT'S EXPECTED ON A GENUINELY FRESH INSTALL, BUT IT IS
+      *    ALSO WHAT A BAD PATH OR A BOTCHED RESTORE LOOKS LIKE, SO THE
+      *    OPERATOR IS ASKED BEFORE A BRAND-NEW EMPTY CATALOGUE IS
+      *    SILENTLY CREATED IN ITS PLACE.
+       0110-CONFIRM-NEW-DATAFILE SECTION.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "     * * * * MENU PRINCIPAL * * * *" TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+           MOVE '40MOVIES.dat NOT FOUND - CREATE NEW (Y/N)?' TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+       0110-CONFIRM-NEW-DATAFILE-END. EXIT.
+      *
+       0150-OPERATOR-LOGIN SECTION.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "      * * * * OPERATOR LOGIN * * * *" TO WRK-TITLE.
+           MOVE "ENTER=CONFIRM"                         TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-LOGIN.
+           ACCEPT SCREEN-LOGIN-KEY.
+      *
+           IF WRK-OPERATOR EQUAL SPACES
+               INITIALIZE WRK-MSG
+               MOVE '20OPERATOR ID IS REQUIRED.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           ELSE
+               DISPLAY 'VIDEOTECA-OPERATOR' UPON ENVIRONMENT-NAME
+               DISPLAY WRK-OPERATOR UPON ENVIRONMENT-VALUE
+           END-IF.
+       0150-OPERATOR-LOGIN-END. EXIT.
+      *
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "     * * * * MENU PRINCIPAL * * * *" TO WRK-TITLE.
+           MOVE "PF3=FIM"                             TO WRK-KEYS.
+           MOVE '0'                                   TO WRK-OPTION.
+      *
+           PERFORM 0290-CATALOG-STATS.
+      *
+           DISPLAY SCREEN-MAIN.
+      *
+      *    IF WRK-DATFILE-CREATED EQUAL 'S'
+               INITIALIZE WRK-DATFILE-CREATED
+               INITIALIZE WRK-MSG
+               MOVE '29DATA FILE CREATED.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+
+               INITIALIZE WRK-MSG
+               DISPLAY WRK-MSG-TEXT AT LINE 22 COLUMN 02
+      *     END-IF.
+      *
+           DISPLAY SCREEN-MENU
+           ACCEPT SCREEN-MENU.
+      *
+           EVALUATE WRK-OPTION
+             WHEN '1' CALL 'INVIDPRG'
+             WHEN '2' CALL 'ALVIDPRG'
+             WHEN '3' CALL 'EXVIDPRG'
+             WHEN '4' CALL 'LSVIDPRG'
+             WHEN '5' CALL 'RSVIDPRG'
+             WHEN '6' CALL 'BKVIDPRG'
+             WHEN '7' CALL 'JSVIDPRG'
+             WHEN '8' CALL 'GNVIDPRG'
+             WHEN '9' CALL 'JIVIDPRG'
+             WHEN 'A' CALL 'IMVIDPRG'
+             WHEN 'B' CALL 'XPVIDPRG'
+             WHEN 'C' CALL 'RLVIDPRG'
+             WHEN 'D' CALL 'TPVIDPRG'
+             WHEN 'E' CALL 'DSVIDPRG'
+             WHEN 'F' CALL 'RGVIDPRG'
+             WHEN 'G' CALL 'RCVIDPRG'
+             WHEN 'H' CALL 'CTVIDPRG'
+             WHEN 'I' CALL 'EMVIDPRG'
+             WHEN 'J' CALL 'XMVIDPRG'
+             WHEN 'K' CALL 'VAVIDPRG'
+             WHEN 'L' CALL 'ARVIDPRG'
+             WHEN '0' CONTINUE
+             WHEN OTHER PERFORM 0310-OTHER
+           END-EVALUATE.
+       0300-PROCESS-DATA-END. EXIT.
+
+      *    BUILDS THE ONE-LINE "HOW BIG IS THE CATALOGUE AND WHEN WAS
+      *    IT LAST TOUCHED" SUMMARY SHOWN ON THE MAIN MENU. THE TOTAL
+      *    IS A PLAIN SEQUENTIAL COUNT OF MOVIES.dat (SAME IDIOM AS
+      *    RLVIDPRG'S STATISTICS REPORT); THE LAST-CHANGE TIMESTAMP IS
+      *    THE FINAL LINE OF AUDITORIA.txt, SINCE EVERY ADD/EDIT/
+      *    DELETE IS APPENDED THERE IN ORDER.
+       0290-CATALOG-STATS SECTION.
+           MOVE ZERO       TO WRK-STATS-TOTAL-N.
+           MOVE "NENHUMA"  TO WRK-STATS-LASTCHG.
+      *
+           OPEN INPUT MOVIES.
+           IF FS-MOVIES EQUAL "00"
+               PERFORM UNTIL FS-MOVIES EQUAL "10"
+                   READ MOVIES NEXT AT END
+                       MOVE "10" TO FS-MOVIES
+                   NOT AT END
+                       ADD 1 TO WRK-STATS-TOTAL-N
+                   END-READ
+               END-PERFORM
+               CLOSE MOVIES
+           END-IF.
+           MOVE WRK-STATS-TOTAL-N TO WRK-STATS-TOTAL.
+      *
+           OPEN INPUT LOG-AUDITORIA.
+           IF FS-LOG-AUDITORIA EQUAL "00"
+               PERFORM UNTIL FS-LOG-AUDITORIA EQUAL "10"
+                   READ LOG-AUDITORIA AT END
+                       MOVE "10" TO FS-LOG-AUDITORIA
+                   NOT AT END
+                       STRING LOG-DATA DELIMITED BY SIZE
+                              " "      DELIMITED BY SIZE
+                              LOG-HORA DELIMITED BY SIZE
+                           INTO WRK-STATS-LASTCHG
+                   END-READ
+               END-PERFORM
+               CLOSE LOG-AUDITORIA
+           END-IF.
+       0290-CATALOG-STATS-END. EXIT.
+      *
+       0310-OTHER SECTION.
+           INITIALIZE WRK-MSG.
+           MOVE '20INVALID OPTION.' TO WRK-MSG.
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0310-OTHER-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM MNVIDPRG.
