@@ -1,282 +1,569 @@
-      ******************************************************************
-      * FILE NAME   : IMVIDPRG                                         *
-      * DATE        : 2025-06-07                                       *
-      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
-      * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : IMPORT FROM CSV ROUTINE OF VIDEOTECA PROGRAM     *
-      ******************************************************************
-      * ACUCOBOL CONVERSION AND OPTIMIZATION BY:                       *
-      *          ISAAC GARCIA PEVERI (IGP TECH BLOG [YOUTUBE CHANNEL]) *
-      *          JULY 2025                                             *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IMVIDPRG.
-       AUTHOR. FABIO MARQUES.
-      *
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK DINAMIC
-
-           SELECT MOVIES-IMP
-              ASSIGN       TO 'MOVIES-IMP.csv'
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE  IS SEQUENTIAL
-              FILE STATUS  IS FS-MOVIES-SEQ.
-
-           SELECT RELATO-IMP
-              ASSIGN       TO 'RELATO-IMP.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE  IS SEQUENTIAL
-              FILE STATUS  IS FS-RELATO-IMP.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MOVIES
-           RECORDING MODE IS F.
-           COPY 'CPVIDDAT.cpy'.
-
-       FD  MOVIES-IMP.
-       01 FIL-IMP               PIC X(200).
-
-       FD  RELATO-IMP.
-       01 REL-IMP.              *> LRECL 100
-          03 REL-IMP-CODIGO     PIC 9(05).
-          03 REL-IMP-TITULO     PIC X(30).
-          03 REL-IMP-MENSAGEM   PIC X(65).
-      *
-       WORKING-STORAGE SECTION.
-           COPY 'CPVIDMSG.cpy'. *> MESSAGES
-           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
-           COPY 'CPVIDABE.cpy'. *> ABEND
-           COPY 'CPVIDMAN.cpy'. *> DATE/TIME 
-      *
-       77  FS-MOVIES-SEQ             PIC X(02).
-       77  FS-RELATO-IMP             PIC X(02).
-
-       01  WRK-ESTATISTICA.
-           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-SKIPPED-LINES     PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-      *
-           05 WRK-READ-LINES-EDIT    PIC Z9                VALUE ZEROES.
-           05 WRK-WRITE-LINES-EDIT   PIC Z9                VALUE ZEROES.
-           05 WRK-SKIPPED-LINES-EDIT PIC Z9                VALUE ZEROES.
-      *
-       SCREEN SECTION.
-           COPY 'SCVIDMSG.cpy'. *> MESSAGES
-      *
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           INITIALIZE WRK-READ-LINES WRK-WRITE-LINES WRK-SKIPPED-LINES.
-      *
-           PERFORM 0100-OPEN-DATA.
-           PERFORM 0110-DATE-TIME.
-           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES-SEQ EQUAL "10".
-           PERFORM 0400-PRINT-RESULTS.
-           PERFORM 0500-CLOSE-DATA.
-           PERFORM 0700-END-PROGRAM.
-       0000-MAIN-END. EXIT.
-
-       0100-OPEN-DATA.
-           OPEN INPUT  MOVIES-IMP
-                I-O    MOVIES
-                OUTPUT RELATO-IMP.
-      *
-           IF FS-MOVIES-SEQ NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-               MOVE '45ERRORS OPENING THE CSV FILE     (CSV).'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
-               MOVE 'ERROR OPENING INDEXED MOVIES FILE       '
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-               MOVE '53ERROR OPENING INDEXED MOVIS FILE.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR DURING OPENING MOVIES FILE        '
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-RELATO-IMP NOT EQUAL "00"
-               OPEN OUTPUT RELATO-IMP
-
-               IF FS-RELATO-IMP NOT EQUAL "00"
-                   PERFORM 0500-CLOSE-DATA
-                   MOVE '53ERROR OPENING RELATO-IMP FILE.'
-                     TO WRK-MSG
-                   DISPLAY SCREEN-MSG
-                   ACCEPT SCREEN-WAIT
-      *
-                   MOVE FS-RELATO-IMP TO WS-ABEND-CODE
-                   MOVE 'ERROR OPENING RELATO-IMP FILE.'
-                     TO WS-ABEND-MESSAGE
-                   PERFORM 0600-ROT-ABEND
-               END-IF
-           END-IF.
-      *
-           READ MOVIES-IMP. *> HEADER
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-      *
-               MOVE '26ERROR READING HEADER.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR READING HEADER.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           READ MOVIES-IMP. *> FIRST RECORD LINE
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-      *
-               MOVE '36ERROR READING FIRST RECORD.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR READING FIRST RECORD.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-       0100-OPEN-DATA-END. EXIT.
-
-       0110-DATE-TIME.
-           COPY 'CPVIDDTE.cpy'. *> DATE/TIME ROUTINE
-       0110-DATE-TIME-END. EXIT.
-
-       0200-VALIDATE-DATA.
-       0200-VALIDATE-DATA-END. EXIT.
-
-       0300-PROCESS-DATA.
-           ADD 1 TO WRK-READ-LINES.
-      *
-           UNSTRING FIL-IMP DELIMITED BY ";"
-               INTO CODIGO,
-                    TITULO,
-                    GENERO,
-                    DURACAO,
-                    DISTRIB,
-                    NOTA.
-      *
-               WRITE REG-FIL.
-               IF FS-MOVIES EQUAL ZERO
-                   ADD 1 TO WRK-WRITE-LINES
-               ELSE
-                   IF WRK-SKIPPED-LINES EQUAL 0
-                      INITIALIZE REL-IMP
-                      STRING
-                        '***************************************** '
-                        WRK-DATE ' ' WRK-TIME
-                        ' ****************************************'
-                        INTO REL-IMP
-                      WRITE REL-IMP
-                   END-IF
-      *
-                   INITIALIZE REL-IMP
-                   MOVE CODIGO                TO REL-IMP-CODIGO
-                   MOVE TITULO                TO REL-IMP-TITULO
-                   MOVE 'CODE ALREADY DEFD. ' TO REL-IMP-MENSAGEM
-                   WRITE REL-IMP
-
-                   ADD 1 TO WRK-SKIPPED-LINES
-               END-IF
-      *
-               READ MOVIES-IMP.
-       0300-PROCESS-DATA-END. EXIT.
-
-       0400-PRINT-RESULTS.
-           MOVE WRK-READ-LINES    TO WRK-READ-LINES-EDIT.
-           MOVE WRK-WRITE-LINES   TO WRK-WRITE-LINES-EDIT.
-           MOVE WRK-SKIPPED-LINES TO WRK-SKIPPED-LINES-EDIT.
-      *
-           STRING '39ESTATISTICS: LD ' DELIMITED BY SIZE
-                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
-                  ', GR ' DELIMITED BY SIZE
-                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
-                  ', IG ' DELIMITED BY SIZE
-                  WRK-SKIPPED-LINES-EDIT DELIMITED BY SIZE
-                  '.' DELIMITED BY SIZE
-                  INTO WRK-MSG.
-      *
-           DISPLAY SCREEN-MSG.
-           ACCEPT SCREEN-WAIT.
-       0400-PRINT-RESULTS-END. EXIT.
-
-       0500-CLOSE-DATA.
-           CLOSE MOVIES-IMP MOVIES RELATO-IMP.
-      *
-           IF FS-MOVIES-SEQ NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-               MOVE '46FETCHING CSV ERROR (CSV).'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
-               MOVE 'FETCHING CSV ERROR (CSV)'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               MOVE '47ERROR FETCHING MOVIES RECORD.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR FETCHING MOVIES RECORD.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-RELATO-IMP NOT EQUAL "00"
-      *       MOVE '42ERROR FETCHING RELATO-IMP RECORD.'
-      *         TO WRK-MSG
-              MOVE 42 TO WRK-MSG-LEN
-              MOVE FS-RELATO-IMP TO WRK-MSG-TEXT
-
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-RELATO-IMP TO WS-ABEND-CODE
-               MOVE 'ERROR FETCHING RELATO-IMP RECORD.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-       0500-CLOSE-DATA-END. EXIT.
-
-       0600-ROT-ABEND.
-           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
-      *
-           PERFORM 0700-END-PROGRAM.
-       0600-ROT-ABEND-END. EXIT.
-
-       0700-END-PROGRAM.
-           GOBACK.
-       0700-END-PROGRAM-END. EXIT.
-
-       END PROGRAM IMVIDPRG.
+      ******************************************************************
+      * FILE NAME   : IMVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : IMPORT FROM CSV ROUTINE OF VIDEOTECA PROGRAM     *
+      ******************************************************************
+      * ACUCOBOL CONVERSION AND OPTIMIZATION BY:                       *
+      *          ISAAC GARCIA PEVERI (IGP TECH BLOG [YOUTUBE CHANNEL]) *
+      *          JULY 2025                                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK DINAMIC
+
+           SELECT MOVIES-IMP
+              ASSIGN       TO 'MOVIES-IMP.csv'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-SEQ.
+
+           SELECT RELATO-IMP
+              ASSIGN       TO 'RELATO-IMP.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-RELATO-IMP.
+      *
+      *    CHECKPOINT FILE HOLDING THE CODIGO OF THE LAST RECORD
+      *    SUCCESSFULLY WRITTEN, SO A RERUN AFTER AN ABEND CAN RESUME
+      *    PAST IT INSTEAD OF REPROCESSING THE WHOLE CSV FROM THE TOP.
+           SELECT CKP-IMP
+              ASSIGN       TO 'IMPORT-IMP.ckp'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-CKP-IMP.
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+
+       FD  MOVIES-IMP.
+       01 FIL-IMP               PIC X(200).
+
+       FD  RELATO-IMP.
+       01 REL-IMP.              *> LRECL 100
+          03 REL-IMP-CODIGO     PIC 9(05).
+          03 REL-IMP-TITULO     PIC X(45).
+          03 REL-IMP-MENSAGEM   PIC X(65).
+
+       FD  CKP-IMP.
+       01 REG-CKP.
+          03 REG-CKP-CODIGO     PIC 9(05).
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDMAN.cpy'. *> DATE/TIME
+           COPY 'CPVIDBMD.cpy'. *> BATCH/HEADLESS MODE
+      *
+       77  FS-MOVIES-SEQ             PIC X(02).
+       77  FS-RELATO-IMP             PIC X(02).
+       77  FS-CKP-IMP                PIC X(02).
+      *
+       77  WRK-CKP-CODIGO            PIC 9(05) VALUE ZEROES.
+       77  WRK-CKP-FOUND             PIC X(01) VALUE 'N'.
+           88 CKP-FOUND                 VALUE 'Y'.
+       77  WRK-CKP-CMD               PIC X(40) VALUE SPACES.
+      *
+      *    DUPLICATE-CODE HANDLING MODE - SKIP (LOG AND LEAVE THE
+      *    EXISTING RECORD ALONE, THE ORIGINAL BEHAVIOUR) OR UPDATE
+      *    (REWRITE THE EXISTING RECORD WITH THE INCOMING CSV ROW,
+      *    FOR WHEN MOVIES-IMP.csv IS A CORRECTION FEED).
+       77  WRK-IMPORT-MODE           PIC X(01) VALUE 'S'.
+           88 IMPORT-MODE-UPDATE        VALUE 'U'.
+      *
+      *    EXPECTED HEADER LAYOUT - MUST MATCH WHAT XPVIDPRG WRITES AS
+      *    THE FIRST LINE OF ITS CSV EXPORT.
+       77  WRK-CSV-IMP-HEADER        PIC X(40) VALUE
+           'CODE;TITLE;GENRE;DURATION;DISTRIB;GRADE'.
+      *
+       01  WRK-CSV-IMP-LINE          PIC X(200).
+       77  WRK-CSV-IMP-POS           PIC 9(03) USAGE COMP-3.
+       77  WRK-CSV-IMP-LEN           PIC 9(03) USAGE COMP-3.
+       77  WRK-CSV-IMP-OUTPOS        PIC 9(03) USAGE COMP-3.
+       77  WRK-CSV-IMP-NEXTPOS       PIC 9(03) USAGE COMP-3.
+       77  WRK-CSV-IMP-CH            PIC X(01).
+       77  WRK-CSV-IMP-NEXTCH        PIC X(01).
+       77  WRK-CSV-IMP-INQUOTE       PIC X(01).
+      *
+      *    NOTA ARRIVES AS "07" OR "07,5" (COMMA-DECIMAL, SEE
+      *    XPVIDPRG); IT IS UNSTRUNG AS TEXT AND REBUILT INTO NOTA
+      *    BELOW RATHER THAN UNSTRUNG STRAIGHT INTO THE NUMERIC
+      *    FIELD, SINCE THE EMBEDDED COMMA WOULD MISALIGN THE MOVE.
+       77  WRK-NOTA-IMP              PIC X(04).
+       77  WRK-NOTA-IMP-INT          PIC 9(02).
+       77  WRK-NOTA-IMP-DEC          PIC 9(01).
+       77  WRK-NOTA-IMP-FRAC         PIC V9(01).
+
+       01  WRK-ESTATISTICA.
+           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-SKIPPED-LINES     PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-RESUMED-LINES     PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-UPDATE-LINES      PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+      *
+           05 WRK-READ-LINES-EDIT    PIC Z9                VALUE ZEROES.
+           05 WRK-WRITE-LINES-EDIT   PIC Z9                VALUE ZEROES.
+           05 WRK-SKIPPED-LINES-EDIT PIC Z9                VALUE ZEROES.
+           05 WRK-RESUMED-LINES-EDIT PIC Z9                VALUE ZEROES.
+           05 WRK-UPDATE-LINES-EDIT  PIC Z9                VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'IMVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-READ-LINES WRK-WRITE-LINES WRK-SKIPPED-LINES
+                      WRK-RESUMED-LINES WRK-UPDATE-LINES.
+           PERFORM 0010-CHECK-BATCH-MODE.
+      *
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0110-DATE-TIME.
+           PERFORM 0120-CHECK-CHECKPOINT.
+           PERFORM 0130-ASK-IMPORT-MODE.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES-SEQ EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0010-CHECK-BATCH-MODE.
+           COPY 'CPVIDBOP.cpy'. *> DETECT HEADLESS/BATCH MODE
+       0010-CHECK-BATCH-MODE-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN INPUT  MOVIES-IMP
+                I-O    MOVIES
+                EXTEND RELATO-IMP.
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '45ERRORS OPENING THE CSV FILE     (CSV).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING INDEXED MOVIES FILE       '
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERROR OPENING INDEXED MOVIS FILE.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR DURING OPENING MOVIES FILE        '
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-RELATO-IMP NOT EQUAL "00"
+               OPEN OUTPUT RELATO-IMP
+
+               IF FS-RELATO-IMP NOT EQUAL "00"
+                   PERFORM 0500-CLOSE-DATA
+                   MOVE '53ERROR OPENING RELATO-IMP FILE.'
+                     TO WRK-MSG
+                   PERFORM 0900-SHOW-MSG
+      *
+                   MOVE FS-RELATO-IMP TO WS-ABEND-CODE
+                   MOVE 'ERROR OPENING RELATO-IMP FILE.'
+                     TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
+           END-IF.
+      *
+           READ MOVIES-IMP. *> HEADER
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '26ERROR READING HEADER.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR READING HEADER.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+      *    REJECT THE WHOLE IMPORT UP FRONT IF THE HEADER DOESN'T
+      *    MATCH THE LAYOUT 0300-PROCESS-DATA'S UNSTRING ASSUMES -
+      *    COLUMNS REORDERED OR MISSING WOULD OTHERWISE LOAD GARBAGE
+      *    INTO THE WRONG FIELDS SILENTLY.
+           IF FUNCTION TRIM(FIL-IMP) NOT EQUAL WRK-CSV-IMP-HEADER
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '26CSV HEADER DOES NOT MATCH THE EXPECTED LAYOUT.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE ZEROES TO WS-ABEND-CODE
+               MOVE 'CSV HEADER DOES NOT MATCH THE EXPECTED LAYOUT.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           READ MOVIES-IMP. *> FIRST RECORD LINE
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '36ERROR READING FIRST RECORD.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR READING FIRST RECORD.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0110-DATE-TIME.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME ROUTINE
+       0110-DATE-TIME-END. EXIT.
+
+      *    IF IMPORT-IMP.CKP WAS LEFT BEHIND BY AN EARLIER RUN THAT
+      *    DID NOT REACH 0400-PRINT-RESULTS (E.G. AN ABEND PARTWAY
+      *    THROUGH THE CSV), PICK UP THE LAST CODIGO IT WROTE SO
+      *    0300-PROCESS-DATA CAN SKIP PAST ALREADY-IMPORTED RECORDS.
+       0120-CHECK-CHECKPOINT.
+           OPEN INPUT CKP-IMP.
+           IF FS-CKP-IMP EQUAL "00"
+               READ CKP-IMP
+               IF FS-CKP-IMP EQUAL "00"
+                   MOVE REG-CKP-CODIGO TO WRK-CKP-CODIGO
+                   SET CKP-FOUND TO TRUE
+               END-IF
+               CLOSE CKP-IMP
+           END-IF.
+       0120-CHECK-CHECKPOINT-END. EXIT.
+
+      *    VIDEOTECA-IMPORT-MODE=U IN THE ENVIRONMENT SELECTS UPDATE
+      *    MODE FOR A SCHEDULED/HEADLESS RUN; AN OPERATOR AT A
+      *    TERMINAL IS ASKED DIRECTLY AND CAN OVERRIDE IT, THE SAME
+      *    DISPLAY/ACCEPT AT LINE/COLUMN IDIOM TPVIDPRG'S
+      *    0304-ASK-PARAMS USES FOR A ONE-OFF PARAMETER PROMPT.
+       0130-ASK-IMPORT-MODE.
+           ACCEPT WRK-IMPORT-MODE FROM ENVIRONMENT
+               "VIDEOTECA-IMPORT-MODE".
+           IF WRK-IMPORT-MODE EQUAL 'U' OR EQUAL 'u'
+               MOVE 'U' TO WRK-IMPORT-MODE
+           ELSE
+               MOVE 'S' TO WRK-IMPORT-MODE
+           END-IF.
+      *
+           IF NOT BATCH-MODE
+               DISPLAY
+                 'DUPLICATE CODES - (S)KIP OR (U)PDATE (BLANK=S): [ ]'
+                   AT LINE 23 COLUMN 12
+               ACCEPT WRK-IMPORT-MODE AT LINE 23 COLUMN 63
+      *
+               IF WRK-IMPORT-MODE EQUAL 'U' OR EQUAL 'u'
+                   MOVE 'U' TO WRK-IMPORT-MODE
+               ELSE
+                   MOVE 'S' TO WRK-IMPORT-MODE
+               END-IF
+           END-IF.
+       0130-ASK-IMPORT-MODE-END. EXIT.
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA.
+           ADD 1 TO WRK-READ-LINES.
+      *
+           PERFORM 0305-CSV-UNQUOTE-LINE.
+      *
+           UNSTRING WRK-CSV-IMP-LINE DELIMITED BY ";"
+               INTO CODIGO,
+                    TITULO,
+                    GENERO,
+                    DURACAO,
+                    DISTRIB,
+                    WRK-NOTA-IMP.
+      *
+      *    A CODIGO AT OR BELOW THE CHECKPOINT WAS ALREADY WRITTEN BY
+      *    AN EARLIER RUN - DO NOT WRITE OR REPORT IT AGAIN, JUST
+      *    COUNT IT AS RESUMED-PAST AND MOVE ON TO THE NEXT LINE.
+           IF CKP-FOUND AND CODIGO NOT GREATER WRK-CKP-CODIGO
+               ADD 1 TO WRK-RESUMED-LINES
+           ELSE
+               PERFORM 0306-CSV-UNPACK-NOTA
+      *
+               INSPECT TITULO  REPLACING ALL X'01' BY ';'
+               INSPECT DISTRIB REPLACING ALL X'01' BY ';'
+      *
+               SET ORIGEM-CSV TO TRUE
+               WRITE REG-FIL
+               IF FS-MOVIES EQUAL ZERO
+                   ADD 1 TO WRK-WRITE-LINES
+                   PERFORM 0307-WRITE-CHECKPOINT
+               ELSE
+                   IF IMPORT-MODE-UPDATE
+                       REWRITE REG-FIL
+                       IF FS-MOVIES EQUAL ZERO
+                           ADD 1 TO WRK-UPDATE-LINES
+                           PERFORM 0307-WRITE-CHECKPOINT
+                       ELSE
+                           PERFORM 0308-LOG-SKIPPED
+                       END-IF
+                   ELSE
+                       PERFORM 0308-LOG-SKIPPED
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           READ MOVIES-IMP.
+       0300-PROCESS-DATA-END. EXIT.
+      *
+      *    LOGS A ROW THAT COULD NOT BE WRITTEN OR (IN UPDATE MODE)
+      *    REWRITTEN TO RELATO-IMP.txt AND COUNTS IT AS SKIPPED -
+      *    SHARED BY BOTH THE SKIP-MODE DUPLICATE PATH AND AN
+      *    UPDATE-MODE REWRITE THAT STILL FAILS (E.G. A LOCKED
+      *    RECORD, FILE STATUS 51).
+       0308-LOG-SKIPPED.
+           IF WRK-SKIPPED-LINES EQUAL 0
+              INITIALIZE REL-IMP
+              STRING
+                '***************************************** '
+                WRK-DATE ' ' WRK-TIME
+                ' ****************************************'
+                INTO REL-IMP
+              WRITE REL-IMP
+           END-IF.
+      *
+           INITIALIZE REL-IMP.
+           MOVE CODIGO                TO REL-IMP-CODIGO.
+           MOVE TITULO                TO REL-IMP-TITULO.
+           PERFORM 0309-MAP-STATUS-MESSAGE.
+           WRITE REL-IMP.
+      *
+           ADD 1 TO WRK-SKIPPED-LINES.
+       0308-LOG-SKIPPED-END. EXIT.
+      *
+      *    TRANSLATES THE FILE STATUS LEFT BY THE FAILED WRITE/REWRITE
+      *    INTO A MESSAGE THAT SAYS WHAT ACTUALLY WENT WRONG, SO A
+      *    DUPLICATE CODE READS DIFFERENTLY FROM A LOCKED RECORD OR A
+      *    GENUINE BOUNDARY/SEQUENCE ERROR INSTEAD OF EVERY FAILURE
+      *    BEING REPORTED AS "ALREADY DEFINED."
+       0309-MAP-STATUS-MESSAGE.
+           EVALUATE FS-MOVIES
+               WHEN '22'
+                   MOVE 'CODE ALREADY DEFINED.' TO REL-IMP-MENSAGEM
+               WHEN '21'
+                   MOVE 'SEQUENCE ERROR ON WRITE.' TO REL-IMP-MENSAGEM
+               WHEN '23'
+                   MOVE 'RECORD NOT FOUND FOR UPDATE.'
+                       TO REL-IMP-MENSAGEM
+               WHEN '24'
+                   MOVE 'BOUNDARY VIOLATION (FILE/DISK FULL).'
+                       TO REL-IMP-MENSAGEM
+               WHEN '34'
+                   MOVE 'BOUNDARY VIOLATION (FILE/DISK FULL).'
+                       TO REL-IMP-MENSAGEM
+               WHEN '51'
+                   MOVE 'RECORD LOCKED BY ANOTHER USER.'
+                       TO REL-IMP-MENSAGEM
+               WHEN OTHER
+                   STRING 'WRITE FAILED, FILE STATUS ' FS-MOVIES '.'
+                       DELIMITED BY SIZE INTO REL-IMP-MENSAGEM
+           END-EVALUATE.
+       0309-MAP-STATUS-MESSAGE-END. EXIT.
+      *
+      *    REWRITES THE ONE-LINE CHECKPOINT FILE WITH THE CODIGO JUST
+      *    COMMITTED TO MOVIES.dat. OPEN OUTPUT/WRITE/CLOSE FLUSHES TO
+      *    DISK BEFORE CONTROL RETURNS HERE, SO IF THE JOB ABENDS ON
+      *    THE VERY NEXT RECORD THIS CODIGO IS STILL THE ONE A RERUN
+      *    WILL RESUME PAST.
+       0307-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKP-IMP.
+           MOVE CODIGO TO REG-CKP-CODIGO.
+           WRITE REG-CKP.
+           CLOSE CKP-IMP.
+       0307-WRITE-CHECKPOINT-END. EXIT.
+      *
+      *    STRIPS THE CSV QUOTING XPVIDPRG ADDS AROUND TITULO/DISTRIB
+      *    AND TURNS ANY ';' THAT WAS INSIDE A QUOTED FIELD INTO A
+      *    PLACEHOLDER (X'01') SO THE EXISTING UNSTRING DELIMITED BY
+      *    ";" STILL LANDS ON THE RIGHT COLUMNS; THE PLACEHOLDER IS
+      *    TURNED BACK INTO ';' AFTER THE UNSTRING.
+       0305-CSV-UNQUOTE-LINE.
+           INITIALIZE WRK-CSV-IMP-LINE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FIL-IMP))
+               TO WRK-CSV-IMP-LEN.
+           MOVE 1 TO WRK-CSV-IMP-POS.
+           MOVE 0 TO WRK-CSV-IMP-OUTPOS.
+           MOVE 'N' TO WRK-CSV-IMP-INQUOTE.
+      *
+           PERFORM UNTIL WRK-CSV-IMP-POS GREATER WRK-CSV-IMP-LEN
+               MOVE FIL-IMP(WRK-CSV-IMP-POS:1) TO WRK-CSV-IMP-CH
+               ADD 1 TO WRK-CSV-IMP-POS GIVING WRK-CSV-IMP-NEXTPOS
+               MOVE SPACE TO WRK-CSV-IMP-NEXTCH
+               IF WRK-CSV-IMP-NEXTPOS NOT GREATER WRK-CSV-IMP-LEN
+                   MOVE FIL-IMP(WRK-CSV-IMP-NEXTPOS:1)
+                       TO WRK-CSV-IMP-NEXTCH
+               END-IF
+      *
+               IF WRK-CSV-IMP-CH EQUAL '"'
+                   IF WRK-CSV-IMP-INQUOTE EQUAL 'Y'
+                      AND WRK-CSV-IMP-NEXTCH EQUAL '"'
+                       ADD 1 TO WRK-CSV-IMP-OUTPOS
+                       MOVE '"' TO
+                           WRK-CSV-IMP-LINE(WRK-CSV-IMP-OUTPOS:1)
+                       MOVE WRK-CSV-IMP-NEXTPOS TO WRK-CSV-IMP-POS
+                   ELSE
+                       IF WRK-CSV-IMP-INQUOTE EQUAL 'Y'
+                           MOVE 'N' TO WRK-CSV-IMP-INQUOTE
+                       ELSE
+                           MOVE 'Y' TO WRK-CSV-IMP-INQUOTE
+                       END-IF
+                   END-IF
+               ELSE
+                   IF WRK-CSV-IMP-CH EQUAL ';'
+                      AND WRK-CSV-IMP-INQUOTE EQUAL 'Y'
+                       ADD 1 TO WRK-CSV-IMP-OUTPOS
+                       MOVE X'01' TO
+                           WRK-CSV-IMP-LINE(WRK-CSV-IMP-OUTPOS:1)
+                   ELSE
+                       ADD 1 TO WRK-CSV-IMP-OUTPOS
+                       MOVE WRK-CSV-IMP-CH TO
+                           WRK-CSV-IMP-LINE(WRK-CSV-IMP-OUTPOS:1)
+                   END-IF
+               END-IF
+      *
+               ADD 1 TO WRK-CSV-IMP-POS
+           END-PERFORM.
+       0305-CSV-UNQUOTE-LINE-END. EXIT.
+      *
+      *    SPLITS THE RAW "07" OR "07,5" NOTA TEXT ON THE COMMA AND
+      *    REASSEMBLES IT INTO NOTA BY MOVE/ADD, SINCE ONLY A TRUE
+      *    ARITHMETIC DIVIDE (NOT A CHARACTER MOVE) LINES UP THE
+      *    TENTHS DIGIT ON THE RIGHT SIDE OF THE DECIMAL POINT.
+       0306-CSV-UNPACK-NOTA.
+           INITIALIZE WRK-NOTA-IMP-INT WRK-NOTA-IMP-DEC.
+      *
+           UNSTRING WRK-NOTA-IMP DELIMITED BY ","
+               INTO WRK-NOTA-IMP-INT,
+                    WRK-NOTA-IMP-DEC.
+      *
+           DIVIDE WRK-NOTA-IMP-DEC BY 10 GIVING WRK-NOTA-IMP-FRAC.
+      *
+           MOVE WRK-NOTA-IMP-INT TO NOTA.
+           ADD  WRK-NOTA-IMP-FRAC TO NOTA.
+       0306-CSV-UNPACK-NOTA-END. EXIT.
+
+       0400-PRINT-RESULTS.
+           MOVE WRK-READ-LINES    TO WRK-READ-LINES-EDIT.
+           MOVE WRK-WRITE-LINES   TO WRK-WRITE-LINES-EDIT.
+           MOVE WRK-SKIPPED-LINES TO WRK-SKIPPED-LINES-EDIT.
+           MOVE WRK-RESUMED-LINES TO WRK-RESUMED-LINES-EDIT.
+           MOVE WRK-UPDATE-LINES  TO WRK-UPDATE-LINES-EDIT.
+      *
+           STRING '39ESTATISTICS: LD ' DELIMITED BY SIZE
+                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
+                  ', GR ' DELIMITED BY SIZE
+                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
+                  ', UP ' DELIMITED BY SIZE
+                  WRK-UPDATE-LINES-EDIT DELIMITED BY SIZE
+                  ', IG ' DELIMITED BY SIZE
+                  WRK-SKIPPED-LINES-EDIT DELIMITED BY SIZE
+                  ', RT ' DELIMITED BY SIZE
+                  WRK-RESUMED-LINES-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  INTO WRK-MSG.
+      *
+           PERFORM 0900-SHOW-MSG.
+      *
+      *    THE CSV RAN ALL THE WAY TO EOF WITHOUT ABENDING, SO THERE
+      *    IS NOTHING LEFT TO RESUME PAST - CLEAR THE CHECKPOINT SO
+      *    THE NEXT IMPORT STARTS FROM THE TOP OF A (PRESUMABLY NEW)
+      *    MOVIES-IMP.csv.
+           PERFORM 0410-CLEAR-CHECKPOINT.
+       0400-PRINT-RESULTS-END. EXIT.
+      *
+       0410-CLEAR-CHECKPOINT.
+           MOVE 'rm -f IMPORT-IMP.ckp' TO WRK-CKP-CMD.
+           CALL 'SYSTEM' USING WRK-CKP-CMD.
+       0410-CLEAR-CHECKPOINT-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES-IMP MOVIES RELATO-IMP.
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '46FETCHING CSV ERROR (CSV).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'FETCHING CSV ERROR (CSV)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR FETCHING MOVIES RECORD.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING MOVIES RECORD.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-RELATO-IMP NOT EQUAL "00"
+      *       MOVE '42ERROR FETCHING RELATO-IMP RECORD.'
+      *         TO WRK-MSG
+              MOVE 42 TO WRK-MSG-LEN
+              MOVE FS-RELATO-IMP TO WRK-MSG-TEXT
+
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-RELATO-IMP TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING RELATO-IMP RECORD.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       0900-SHOW-MSG.
+           COPY 'CPVIDSMS.cpy'. *> SHOW MESSAGE (SCREEN OR BATCH)
+       0900-SHOW-MSG-END. EXIT.
+
+       END PROGRAM IMVIDPRG.
