@@ -0,0 +1,195 @@
+      ******************************************************************
+      * FILE NAME   : SDVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : SEARCH RECORD OF DISTRIBUTOR ROUTINE OF VIDEOTECA*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDDES.cpy'. *> DISTRIBS DAT WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISTRIBS.
+           COPY 'CPVIDDIS.cpy'. *> DISTRIBUTOR DATA FILE
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDEDT.cpy'. *> EDITION SCREEN
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDDEW.cpy'. *> DISTRIBS DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       77  IDX                      PIC S9(04) COMP VALUE ZERO.
+       77  WRK-LST-LINE             PIC 9(02) USAGE COMP-3 VALUE 10.
+       77  WRK-LST-PAGE             PIC 9(02) USAGE COMP-3 VALUE 01.
+       77  WRK-LST-COUNT            PIC 9(02) USAGE COMP-3 VALUE 01.
+       77  WRK-DIS-CODE             PIC X(02)              VALUE SPACES.
+       77  W-DIS-FOUND              PIC X(01).
+           88 DIS-FOUND                 VALUE 'Y'.
+           88 DIS-NOT-FOUND             VALUE 'N'.
+      *
+       01  TAB-DIS.
+           05 OCC-DIS      OCCURS 50 TIMES INDEXED BY IDX-DIS.
+              10 EL-DIS-COD    PIC X(02).
+              10 EL-DIS-NOME   PIC X(15).
+      *
+       LINKAGE SECTION.
+           COPY 'CPVIDSRD.cpy'. *> SEARCH RECORD DISTRIBUTORS
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDDIS.cpy'. *> DISTRIBUTOR SELECTION SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION USING LNK-DISTRIB.
+       0000-MAIN.
+           MOVE 'SDVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE LNK-DIS-STATUS WRK-CONTINUE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0110-LOAD-DISTRIB.
+      *
+           IF LNK-DIS-NOME(1:1) EQUAL '+'
+               INITIALIZE LNK-DIS-NOME
+               MOVE 1 TO WRK-LST-PAGE
+               PERFORM 0150-SELECT-DISTRIB UNTIL WRK-CONTINUE EQUAL 'N'
+                                              OR WRK-CONTINUE EQUAL 'n'
+           ELSE
+               PERFORM 0300-PROCESS-DATA
+           END-IF.
+      *
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN INPUT DISTRIBS.
+      *
+           IF FS-DISTRIBS EQUAL "35"
+               OPEN OUTPUT DISTRIBS
+               CLOSE DISTRIBS
+               OPEN INPUT DISTRIBS
+           END-IF.
+      *
+           IF FS-DISTRIBS NOT EQUAL "00"
+               MOVE FS-DISTRIBS TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING DISTRIBUTOR FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0110-LOAD-DISTRIB.
+           MOVE LOW-VALUES TO CODIGO-DIS.
+           START DISTRIBS KEY IS NOT LESS CODIGO-DIS
+               INVALID KEY MOVE 10 TO FS-DISTRIBS
+           END-START.
+      *
+           IF FS-DISTRIBS NOT EQUAL 10
+               READ DISTRIBS NEXT AT END MOVE 10 TO FS-DISTRIBS END-READ
+           END-IF.
+      *
+           PERFORM UNTIL FS-DISTRIBS EQUAL 10 OR IDX EQUAL 50
+               ADD 1 TO IDX
+               MOVE CODIGO-DIS TO EL-DIS-COD (IDX)
+               MOVE DESC-DIS   TO EL-DIS-NOME(IDX)
+               READ DISTRIBS NEXT AT END MOVE 10 TO FS-DISTRIBS END-READ
+           END-PERFORM.
+       0110-LOAD-DISTRIB-END. EXIT.
+
+      *    SHOWS UP TO 10 DISTRIBUTORS STARTING AT THE CURRENT PAGE AND
+      *    LETS THE OPERATOR EITHER TYPE THE CODE OF THE ONE WANTED OR
+      *    LEAVE IT BLANK TO ADVANCE TO THE NEXT PAGE.
+       0150-SELECT-DISTRIB.
+           DISPLAY 'PF3=EXT   ANY KEY TO FORWARD PAGES'
+               AT LINE 24 COLUMN 03.
+      *
+           DISPLAY SCREEN-DISTRIB.
+           MOVE 10 TO WRK-LST-LINE.
+           SET DIS-NOT-FOUND TO TRUE.
+      *
+           PERFORM VARYING WRK-LST-COUNT FROM 1 BY 1
+                       UNTIL WRK-LST-COUNT EQUAL 10
+              COMPUTE IDX = (WRK-LST-PAGE - 1) * 9 + WRK-LST-COUNT
+              IF IDX NOT GREATER 50 AND EL-DIS-COD(IDX) NOT EQUAL SPACES
+                  SET DIS-FOUND TO TRUE
+                  DISPLAY EL-DIS-COD(IDX)
+                      AT LINE WRK-LST-LINE COLUMN 55
+                  COLOR 3 HIGHLIGHT
+                  DISPLAY EL-DIS-NOME(IDX)
+                      AT LINE WRK-LST-LINE COLUMN 64
+                  COLOR 7 HIGHLIGHT
+      *
+                  ADD 1 TO WRK-LST-LINE
+              END-IF
+           END-PERFORM.
+      *
+           IF DIS-NOT-FOUND
+               MOVE 'N' TO WRK-CONTINUE
+               DISPLAY '* EXT *' AT LINE WRK-LST-LINE COLUMN 64
+           END-IF.
+      *
+           DISPLAY 'CODE...: [  ]' AT LINE 19 COLUMN 53.
+           ACCEPT  WRK-DIS-CODE    AT LINE 19 COLUMN 63.
+      *
+           IF WRK-DIS-CODE NOT EQUAL SPACES
+               MOVE 'N'           TO WRK-CONTINUE
+               PERFORM 0160-RESOLVE-CODE
+           END-IF.
+      *
+           ADD 1 TO WRK-LST-PAGE.
+       0150-SELECT-DISTRIB-END. EXIT.
+
+       0160-RESOLVE-CODE.
+           SET IDX-DIS TO 1.
+           SEARCH OCC-DIS
+               AT END CONTINUE
+               WHEN WRK-DIS-CODE EQUAL EL-DIS-COD(IDX-DIS)
+                   MOVE EL-DIS-NOME(IDX-DIS) TO LNK-DIS-NOME
+                   MOVE 1                    TO LNK-DIS-STATUS
+           END-SEARCH.
+       0160-RESOLVE-CODE-END. EXIT.
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    DIRECT VALIDATION PATH: THE CALLER ALREADY TYPED A NAME
+      *    INTO THE FIELD (INSTEAD OF '+') SO WE JUST CONFIRM IT
+      *    MATCHES ONE OF THE REGISTERED DISTRIBUTORS.
+       0300-PROCESS-DATA.
+           SET IDX-DIS TO 1.
+           SEARCH OCC-DIS
+               AT END CONTINUE
+               WHEN LNK-DIS-NOME EQUAL EL-DIS-NOME(IDX-DIS)
+                   MOVE 1 TO LNK-DIS-STATUS
+           END-SEARCH.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE DISTRIBS.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM SDVIDPRG.
