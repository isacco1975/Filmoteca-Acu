@@ -0,0 +1,105 @@
+      ******************************************************************
+      * FILE NAME   : BKVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : BACKUP ROUTINE OF VIDEOTECA PROGRAM               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN / DATE-TIME
+           COPY 'CPVIDMNU.cpy'. *> MAIN SCREEN KEYS
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       77  WRK-BACKUP-STAMP          PIC X(12).
+       77  WRK-BACKUP-CMD            PIC X(80).
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'BKVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+      *    A GENUINE BACKUP COPIES MOVIES.dat/GENRES.dat AS THEY ARE
+      *    ON DISK INTO A TIMESTAMPED GENERATION FILE - THERE IS NO
+      *    COBOL I-O VERB FOR THAT ON AN INDEXED FILE, SO THE COPY
+      *    IS DONE WITH THE OS "cp" UTILITY VIA CALL "SYSTEM".
+       0300-PROCESS-DATA.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "    * * * *   B A C K U P   D A D O S  * * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+           STRING WRK-YEAR WRK-MONTH WRK-DAY WRK-HOUR WRK-MINUTE
+               INTO WRK-BACKUP-STAMP.
+      *
+           DISPLAY SCREEN-MAIN.
+      *
+           MOVE '41CONFIRM BACKUP OF MOVIES/GENRES DATA  (Y/N)?'
+               TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+               PERFORM 0310-BACKUP-MOVIES
+               PERFORM 0320-BACKUP-GENRES
+               MOVE '57BACKUP COMPLETED.' TO WRK-MSG
+           ELSE
+               MOVE '27BACKUP CANCELLED.' TO WRK-MSG
+           END-IF.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-BACKUP-MOVIES.
+           INITIALIZE WRK-BACKUP-CMD.
+           STRING 'cp MOVIES.dat MOVIES.dat.' DELIMITED BY SIZE
+                  WRK-BACKUP-STAMP            DELIMITED BY SIZE
+                  '.bak'                      DELIMITED BY SIZE
+                  INTO WRK-BACKUP-CMD.
+           CALL 'SYSTEM' USING WRK-BACKUP-CMD.
+       0310-BACKUP-MOVIES-END. EXIT.
+
+       0320-BACKUP-GENRES.
+           INITIALIZE WRK-BACKUP-CMD.
+           STRING 'cp GENRES.dat GENRES.dat.' DELIMITED BY SIZE
+                  WRK-BACKUP-STAMP            DELIMITED BY SIZE
+                  '.bak'                      DELIMITED BY SIZE
+                  INTO WRK-BACKUP-CMD.
+           CALL 'SYSTEM' USING WRK-BACKUP-CMD.
+       0320-BACKUP-GENRES-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM BKVIDPRG.
