@@ -1,157 +1,292 @@
-      ******************************************************************
-      * FILE NAME   : EXVIDPRG                                         *
-      * DATE        : 2025-06-07                                       *
-      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
-      * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : EXCLUSION ROUTINE OF VIDEOTECA PROGRAM           *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXVIDPRG.
-       AUTHOR. FABIO MARQUES.
-      *
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MOVIES.
-           COPY 'CPVIDDAT.cpy'. *> MOVIES DATA FILE
-      *
-       WORKING-STORAGE SECTION.
-           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
-           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
-           COPY 'CPVIDEDT.cpy'. *> EDITION SCREEN
-           COPY 'CPVIDMSG.cpy'. *> MESSAGES
-           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
-           COPY 'CPVIDABE.cpy'. *> ABEND
-           COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
-      *
-       SCREEN SECTION.
-           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
-           COPY 'SCVIDMNU.cpy'. *> MAIN MENU
-           COPY 'SCVIDMSG.cpy'. *> MESSAGES
-           COPY 'SCVIDEDT.cpy'. *> EDITION SCREEN
-      *
-       PROCEDURE DIVISION.
-       0000-MAIN SECTION.
-           INITIALIZE WRK-CONTINUE LNK-GENRES.
-           PERFORM 0100-OPEN-DATA.
-      *     PERFORM 0200-VALIDATE-DATA.
-           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
-                                        OR WRK-CONTINUE EQUAL 'n'.
-      *     PERFORM 0400-PRINT-RESULTS.
-           PERFORM 0500-CLOSE-DATA.
-           PERFORM 0700-END-PROGRAM.
-       0000-MAIN-END. EXIT.
-
-       0100-OPEN-DATA SECTION.
-           OPEN I-O MOVIES.
-           IF FS-MOVIES NOT EQUAL "00"
-               MOVE '46ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-       0100-OPEN-DATA-END. EXIT.
-
-       0200-VALIDATE-DATA SECTION.
-       0200-VALIDATE-DATA-END. EXIT.
-
-       0300-PROCESS-DATA SECTION.
-           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
-           MOVE "    * * * * EXCLUSAO DE FILME * * * *"    TO WRK-TITLE.
-           MOVE "PF3=FIM  TAB=PROX CAMPO  ENTER=CONFIRMA/ESCOLHE GENERO"
-             TO WRK-KEYS.
-           MOVE 10                                         TO WRK-LINE.
-           INITIALIZE REG-FIL WRK-MSG WRK-IS-VALID.
-      *
-           DISPLAY SCREEN-MAIN.
-           DISPLAY SCREEN-MENU.
-           DISPLAY SCREEN-EDIT.
-           ACCEPT  SCREEN-EDIT-KEY.
-
-           READ MOVIES
-               INVALID KEY
-                   MOVE '48FILME NAO LOCALIZADO! NOVA EXCLUSAO (S/N)?'
-                       TO WRK-MSG
-               NOT INVALID KEY
-      *
-                   PERFORM 0310-SRC-GENRE
-      *
-                   INITIALIZE WRK-MSG
-                   DISPLAY SCREEN-EDIT-DDS
-                   MOVE '41CONFIRMA A EXCLUSAO DO FILME (S/N)?'
-                       TO WRK-MSG
-                   DISPLAY SCREEN-CONFIRMATION
-                   ACCEPT SCREEN-CONFIRMATION-WAIT
-      *
-                   IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
-                       INITIALIZE WRK-MSG
-                       DELETE MOVIES
-                           INVALID KEY
-                               MOVE
-                               '43ERRO AO EXCLUIR! NOVA EXCLUSAO (S/N)?'
-                                   TO WRK-MSG
-                           NOT INVALID KEY
-                               MOVE
-                    '54FILME EXCLUIDO COM SUCESSO! NOVA EXCLUSAO (S/N)?'
-                                   TO WRK-MSG
-                       END-DELETE
-                   ELSE
-                       INITIALIZE WRK-MSG
-                       MOVE '27NOVA EXCLUSAO (S/N)?'
-                       TO WRK-MSG
-                   END-IF
-           END-READ.
-
-           DISPLAY SCREEN-CONFIRMATION.
-           ACCEPT SCREEN-CONFIRMATION-WAIT.
-           MOVE WRK-AWAIT TO WRK-CONTINUE.
-       0300-PROCESS-DATA-END. EXIT.
-
-       0310-SRC-GENRE SECTION.
-           MOVE GENERO TO LNK-GEN-COD.
-           ADD 3 TO WRK-LINE GIVING LNK-GEN-DESC-LINE.
-           CALL 'SRVIDPRG' USING LNK-GENRES.
-       0310-SRC-GENRE-END. EXIT.
-
-       0400-PRINT-RESULTS SECTION.
-       0400-PRINT-RESULTS-END. EXIT.
-
-       0500-CLOSE-DATA SECTION.
-           CLOSE MOVIES.
-           IF FS-MOVIES NOT = ZERO
-               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-       0500-CLOSE-DATA-END. EXIT.
-
-       0600-ROT-ABEND SECTION.
-           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
-      *
-           PERFORM 0700-END-PROGRAM.
-       0600-ROT-ABEND-END. EXIT.
-
-       0700-END-PROGRAM SECTION.
-           GOBACK.
-       0700-END-PROGRAM-END. EXIT.
-
-       END PROGRAM EXVIDPRG.
+      ******************************************************************
+      * FILE NAME   : EXVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : EXCLUSION ROUTINE OF VIDEOTECA PROGRAM           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDAFC.cpy'. *> AUDIT LOG WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES.
+           COPY 'CPVIDDAT.cpy'. *> MOVIES DATA FILE
+      *
+       FD  LOG-AUDITORIA.
+           COPY 'CPVIDAUD.cpy'. *> AUDIT LOG RECORD
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
+           COPY 'CPVIDEDT.cpy'. *> EDITION SCREEN
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
+           COPY 'CPVIDTSR.cpy'. *> TITLE SEARCH
+           COPY 'CPVIDAUW.cpy'. *> AUDIT LOG WORKBOOK
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMNU.cpy'. *> MAIN MENU
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+           COPY 'SCVIDEDT.cpy'. *> EDITION SCREEN
+           COPY 'SCVIDTSR.cpy'. *> TITLE SEARCH SCREEN
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           MOVE 'EXVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-CONTINUE LNK-GENRES.
+           PERFORM 0100-OPEN-DATA.
+      *     PERFORM 0200-VALIDATE-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
+                                        OR WRK-CONTINUE EQUAL 'n'.
+      *     PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN I-O MOVIES.
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '46ERROR OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-LOG-AUDITORIA EQUAL "35"
+               OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+      *
+           COPY 'CPVIDAOP.cpy'. *> ACQUIRE OPERATOR ID
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "    * * * * EXCLUSAO DE FILME * * * *"    TO WRK-TITLE.
+           MOVE "PF3=FIM  TAB=PROX CAMPO  ENTER=CONFIRMA/ESCOLHE GENERO"
+             TO WRK-KEYS.
+           MOVE 10                                         TO WRK-LINE.
+           INITIALIZE REG-FIL WRK-MSG WRK-IS-VALID.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+           ACCEPT  SCREEN-EDIT-KEY.
+
+           IF CODIGO EQUAL ZEROES
+               PERFORM 0320-TITLE-SEARCH
+           END-IF.
+
+           READ MOVIES
+               INVALID KEY
+                   MOVE '48MOVIE NOT FOUND! NEW DELETE (Y/N)?'
+                       TO WRK-MSG
+               NOT INVALID KEY
+      *
+                   PERFORM 0310-SRC-GENRE
+      *
+                   INITIALIZE WRK-MSG
+                   DISPLAY SCREEN-EDIT-DDS
+      *
+                   IF REG-EXCLUIDO
+                       PERFORM 0312-CONFIRM-RESTORE
+                   ELSE
+                       PERFORM 0311-CONFIRM-EXCLUDE
+                   END-IF
+           END-READ.
+
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+           MOVE WRK-AWAIT TO WRK-CONTINUE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-SRC-GENRE SECTION.
+           MOVE GENERO TO LNK-GEN-COD.
+           ADD 3 TO WRK-LINE GIVING LNK-GEN-DESC-LINE.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+       0310-SRC-GENRE-END. EXIT.
+
+       0311-CONFIRM-EXCLUDE SECTION.
+           MOVE '41CONFIRM DELETING THE MOVIE (Y/N)?'
+               TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+               INITIALIZE WRK-MSG
+               MOVE 'D' TO REG-STATUS
+               REWRITE REG-FIL
+                   INVALID KEY
+                       MOVE
+                       '43ERROR DELETING! NEW DELETE (Y/N)?'
+                           TO WRK-MSG
+                   NOT INVALID KEY
+                       MOVE
+            '54MOVIE DELETED SUCCESSFULLY! NEW DELETE (Y/N)?'
+                           TO WRK-MSG
+                       PERFORM 0330-LOG-AUDIT-EXCLUDE
+               END-REWRITE
+      *
+      *    STATUS 51 (REGISTRO BLOQUEADO) FICA FORA DAS FAIXAS DE
+      *    INVALID KEY (2X/3X/4X), POR ISSO E TESTADO EM SEPARADO.
+               IF FS-MOVIES EQUAL 51
+                   MOVE
+                   '55RECORD IN USE. NEW DELETE (Y/N)?'
+                       TO WRK-MSG
+               END-IF
+           ELSE
+               INITIALIZE WRK-MSG
+               MOVE '27NEW DELETE (Y/N)?'
+               TO WRK-MSG
+           END-IF.
+       0311-CONFIRM-EXCLUDE-END. EXIT.
+
+       0312-CONFIRM-RESTORE SECTION.
+           MOVE '41MOVIE ALREADY DELETED. RESTORE (Y/N)?'
+               TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+               INITIALIZE WRK-MSG
+               MOVE 'A' TO REG-STATUS
+               REWRITE REG-FIL
+                   INVALID KEY
+                       MOVE
+                       '43ERROR RESTORING! NEW DELETE (Y/N)?'
+                           TO WRK-MSG
+                   NOT INVALID KEY
+                       MOVE
+            '54MOVIE RESTORED SUCCESSFULLY! NEW DELETE (Y/N)?'
+                           TO WRK-MSG
+                       PERFORM 0331-LOG-AUDIT-RESTORE
+               END-REWRITE
+      *
+      *    STATUS 51 (REGISTRO BLOQUEADO) FICA FORA DAS FAIXAS DE
+      *    INVALID KEY (2X/3X/4X), POR ISSO E TESTADO EM SEPARADO.
+               IF FS-MOVIES EQUAL 51
+                   MOVE
+                   '55RECORD IN USE. NEW DELETE (Y/N)?'
+                       TO WRK-MSG
+               END-IF
+           ELSE
+               INITIALIZE WRK-MSG
+               MOVE '27NEW DELETE (Y/N)?'
+               TO WRK-MSG
+           END-IF.
+       0312-CONFIRM-RESTORE-END. EXIT.
+
+       0320-TITLE-SEARCH SECTION.
+           INITIALIZE WRK-SRCH-TITLE.
+           DISPLAY SCREEN-TSEARCH.
+           ACCEPT  SCREEN-TSEARCH-KEY.
+      *
+           IF WRK-SRCH-TITLE EQUAL SPACES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           MOVE FUNCTION TRIM(WRK-SRCH-TITLE) TO WRK-SRCH-TITLE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-SRCH-TITLE))
+               TO WRK-SRCH-LEN.
+      *
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END CONTINUE END-READ.
+      *
+           MOVE 11 TO WRK-LST-LINE.
+           MOVE 01 TO WRK-LST-COUNT.
+      *
+           PERFORM UNTIL WRK-LST-LINE GREATER 17
+                       OR FS-MOVIES    EQUAL   10
+               IF TITULO(1:WRK-SRCH-LEN) EQUAL
+                  WRK-SRCH-TITLE(1:WRK-SRCH-LEN)
+                   DISPLAY CODIGO AT LINE WRK-LST-LINE COLUMN 15
+                       COLOR 4 HIGHLIGHT
+                   DISPLAY TITULO AT LINE WRK-LST-LINE COLUMN 21
+                       COLOR 11 HIGHLIGHT
+                   ADD 1 TO WRK-LST-LINE
+                   ADD 1 TO WRK-LST-COUNT
+               END-IF
+               READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+           END-PERFORM.
+      *
+           MOVE ZEROES TO CODIGO.
+           ACCEPT SCREEN-TSEARCH-PICK.
+       0320-TITLE-SEARCH-END. EXIT.
+
+       0330-LOG-AUDIT-EXCLUDE SECTION.
+           MOVE 'EXCLUIR'  TO LOG-OPERACAO.
+           MOVE CODIGO     TO LOG-CODIGO.
+           MOVE 'STATUS'   TO LOG-CAMPO.
+           MOVE 'A'        TO LOG-VALOR-ANTIGO.
+           MOVE 'D'        TO LOG-VALOR-NOVO.
+           COPY 'CPVIDAWR.cpy'. *> WRITE AUDIT LOG ENTRY
+       0330-LOG-AUDIT-EXCLUDE-END. EXIT.
+
+       0331-LOG-AUDIT-RESTORE SECTION.
+           MOVE 'RESTAURA' TO LOG-OPERACAO.
+           MOVE CODIGO      TO LOG-CODIGO.
+           MOVE 'STATUS'    TO LOG-CAMPO.
+           MOVE 'D'         TO LOG-VALOR-ANTIGO.
+           MOVE 'A'         TO LOG-VALOR-NOVO.
+           COPY 'CPVIDAWR.cpy'. *> WRITE AUDIT LOG ENTRY
+       0331-LOG-AUDIT-RESTORE-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES.
+           IF FS-MOVIES NOT = ZERO
+               MOVE '47ERROR CLOSING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR CLOSING MOVIES FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           CLOSE LOG-AUDITORIA.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM EXVIDPRG.
