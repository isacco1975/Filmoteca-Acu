@@ -17,15 +17,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK
-           COPY 'CPVIDGES.cpy'. *> GENRES DAT WORKBOOK
+           COPY 'CPVIDAFC.cpy'. *> AUDIT LOG WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
       *
        DATA DIVISION.
        FILE SECTION.
        FD MOVIES.
            COPY 'CPVIDDAT.cpy'.
 
-       FD  GENRES.
-           COPY 'CPVIDGEN.cpy'. *> GENRE DATA FILE
+       FD  LOG-AUDITORIA.
+           COPY 'CPVIDAUD.cpy'. *> AUDIT LOG RECORD
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
       *
        WORKING-STORAGE SECTION.
            COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
@@ -35,23 +40,23 @@
            COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
            COPY 'CPVIDABE.cpy'. *> ABEND
            COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
-
-       77  FS-GENRES                PIC XX.
-       77  IDX PIC S9(4) COMP VALUE ZERO.
-       
-       01 TAB-GEN.
-          05 OCC-GEN      OCCURS 10 TIMES.
-             10 EL-GEN-COD  PIC X(2).
-             10 EL-GEN-DESC PIC X(8).
+           COPY 'CPVIDSRD.cpy'. *> SEARCH RECORD DISTRIBUTORS
+           COPY 'CPVIDTSR.cpy'. *> TITLE SEARCH
+           COPY 'CPVIDAUW.cpy'. *> AUDIT LOG WORKBOOK
+           COPY 'CPVIDOLD.cpy'. *> OLD VALUE HOLDING AREA
+      *
+       77  WRK-NOTA-LOG             PIC 9(02),9(01).
       *
        SCREEN SECTION.
            COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
            COPY 'SCVIDMNU.cpy'. *> MAIN MENU
            COPY 'SCVIDMSG.cpy'. *> MESSAGES
            COPY 'SCVIDEDT.cpy'. *> EDITION SCREEN
+           COPY 'SCVIDTSR.cpy'. *> TITLE SEARCH SCREEN
       *
        PROCEDURE DIVISION.
        0000-MAIN.
+           MOVE 'ALVIDPRG' TO WS-ABEND-PROGRAM.
            INITIALIZE WRK-CONTINUE.
            PERFORM 0100-OPEN-DATA.
            PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
@@ -74,38 +79,15 @@
                    TO WS-ABEND-MESSAGE
                PERFORM 0600-ROT-ABEND
            END-IF.
-
-           OPEN INPUT GENRES.
-      *
-           IF FS-GENRES NOT EQUAL "00"
-               MOVE '47ERROR OPENING GENRE FILE.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
       *
-               MOVE FS-GENRES TO WS-ABEND-CODE
-               MOVE 'ERRO OPENING GENRE FILE'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-LOG-AUDITORIA EQUAL "35"
+               OPEN OUTPUT LOG-AUDITORIA
            END-IF.
       *
-           READ GENRES AT END CONTINUE END-READ  
-           
-           IF FS-GENRES = ZERO   
-              PERFORM GENRE-TO-MEMORY
-           END-IF   
-           .
+           COPY 'CPVIDAOP.cpy'. *> ACQUIRE OPERATOR ID
        0100-OPEN-DATA-END. EXIT.
 
-       GENRE-TO-MEMORY.
-           PERFORM UNTIL FS-GENRES NOT = ZERO
-              ADD 1 TO IDX
-              MOVE CODIGO-GEN TO EL-GEN-COD (IDX)
-              MOVE DESC-GEN   TO EL-GEN-DESC(IDX)
-              READ GENRES AT END CONTINUE END-READ
-           END-PERFORM   
-           .
-
        0200-VALIDATE-DATA.
            COPY 'CPVIDRVD.cpy'. *> VALIDATION EDIT DATA ROUTINE
        0200-VALIDATE-DATA-END. EXIT.
@@ -123,22 +105,59 @@
            DISPLAY SCREEN-EDIT.
            ACCEPT  SCREEN-EDIT-KEY.
 
+           IF CODIGO EQUAL ZEROES
+               PERFORM 0320-TITLE-SEARCH
+           END-IF.
+
            READ MOVIES
                INVALID KEY
                    MOVE '48MOVIE CODE NOT FOUND! NEW SEARCH (Y/N)?'
                        TO WRK-MSG
                NOT INVALID KEY
                    PERFORM 0310-SRC-GENRE
+                   PERFORM 0311-SRC-DISTRIB
+                   MOVE TITULO  TO WRK-OLD-TITULO
+                   MOVE GENERO  TO WRK-OLD-GENERO
+                   MOVE GENERO-ADIC(1) TO WRK-OLD-GENERO-ADIC(1)
+                   MOVE GENERO-ADIC(2) TO WRK-OLD-GENERO-ADIC(2)
+                   MOVE DURACAO TO WRK-OLD-DURACAO
+                   MOVE DISTRIB TO WRK-OLD-DISTRIB
+                   MOVE NOTA    TO WRK-OLD-NOTA
+                   MOVE ANO-LANCAMENTO TO WRK-OLD-ANO-LANCAMENTO
+                   MOVE QTDE-COPIAS TO WRK-OLD-QTDE-COPIAS
+                   COMPUTE WRK-COPIAS-EMPRESTADAS =
+                       QTDE-COPIAS - QTDE-DISPONIVEL
                    ACCEPT  SCREEN-EDIT-DDS
                    PERFORM 0310-SRC-GENRE
+                   MOVE LNK-GEN-STATUS TO WRK-GEN1-STATUS
+                   PERFORM 0311-SRC-DISTRIB
+                   PERFORM 0312-SRC-GENRE-2
+                   MOVE LNK-GEN-STATUS TO WRK-GEN2-STATUS
+                   PERFORM 0313-SRC-GENRE-3
+                   MOVE LNK-GEN-STATUS TO WRK-GEN3-STATUS
       *
                    PERFORM 0200-VALIDATE-DATA
+      *
+                   IF QTDE-COPIAS LESS WRK-COPIAS-EMPRESTADAS
+                       MOVE 'N' TO WRK-IS-VALID
+                       MOVE '25CANNOT REDUCE BELOW LOANED COUNT.'
+                           TO WRK-VALID-MESSAGE
+                   END-IF
       *
                    IF WRK-IS-VALID = 'N'
                        MOVE WRK-VALID-MESSAGE TO WRK-MSG
                        DISPLAY SCREEN-MSG
                        ACCEPT SCREEN-WAIT
                    ELSE
+                       IF WRK-DURACAO-SUSPECT EQUAL 'Y'
+                           MOVE WRK-DURACAO-MESSAGE TO WRK-MSG
+                           DISPLAY SCREEN-CONFIRMATION
+                           ACCEPT SCREEN-CONFIRMATION-WAIT
+                       ELSE
+                           MOVE 'Y' TO WRK-AWAIT
+                       END-IF
+      *
+                       IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
                        MOVE '42CONFIRM RECORDING THE ENTRY (Y/N)?'
                            TO WRK-MSG
       *
@@ -147,6 +166,8 @@
       *
                            IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
                            INITIALIZE WRK-MSG
+                           COMPUTE QTDE-DISPONIVEL =
+                               QTDE-COPIAS - WRK-COPIAS-EMPRESTADAS
                            REWRITE REG-FIL
                                INVALID KEY
                                    MOVE
@@ -156,7 +177,23 @@
                                    MOVE
                     '54RECORD CHANGED SUCCESSFULLY. NEW ENTRY (Y/N)?'
                                    TO WRK-MSG
+                                   PERFORM 0330-LOG-AUDIT-CHANGE
                            END-REWRITE
+      *
+      *    GNUCOBOL REPORTS A LOCKED RECORD AS FILE STATUS 51, WHICH
+      *    FALLS OUTSIDE THE INVALID KEY CONDITION CLASSES (2X/3X/4X),
+      *    SO IT IS CHECKED HERE SEPARATELY INSTEAD OF BEING LUMPED
+      *    IN WITH THE GENERIC EDIT ERROR MESSAGE ABOVE.
+                           IF FS-MOVIES EQUAL 51
+                               MOVE
+                        '55RECORD LOCKED BY ANOTHER USER. TRY (Y/N)?'
+                               TO WRK-MSG
+                           END-IF
+                       ELSE
+                           INITIALIZE WRK-MSG
+                           MOVE '27NEW ENTRY (Y/N)?'
+                           TO WRK-MSG
+                       END-IF
                        ELSE
                            INITIALIZE WRK-MSG
                            MOVE '27NEW ENTRY (Y/N)?'
@@ -176,6 +213,156 @@
            COPY 'CPVIDGSE.cpy'. *> SEARCH GENRE ROUTINE
        0310-SRC-GENRE-END. EXIT.
 
+       0311-SRC-DISTRIB.
+           COPY 'CPVIDDSE.cpy'. *> SEARCH DISTRIBUTOR ROUTINE
+       0311-SRC-DISTRIB-END. EXIT.
+
+      *    A SECOND GENRE IS OPTIONAL: '+' BRINGS UP SRVIDPRG'S PICKER
+      *    JUST LIKE THE PRIMARY GENRE, A TYPED CODE IS VALIDATED
+      *    DIRECTLY, AND A BLANK BOX IS SIMPLY LEFT BLANK.
+       0312-SRC-GENRE-2.
+           MOVE GENERO-ADIC(1) TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+      *
+           IF LNK-GEN-STATUS EQUAL 1
+               MOVE LNK-GEN-COD TO GENERO-ADIC(1)
+           END-IF.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+           DISPLAY SCREEN-EDIT-KEY.
+           DISPLAY SCREEN-EDIT-DDS.
+       0312-SRC-GENRE-2-END. EXIT.
+
+      *    SAME AS ABOVE, FOR THE THIRD (LAST) OPTIONAL GENRE SLOT.
+       0313-SRC-GENRE-3.
+           MOVE GENERO-ADIC(2) TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+      *
+           IF LNK-GEN-STATUS EQUAL 1
+               MOVE LNK-GEN-COD TO GENERO-ADIC(2)
+           END-IF.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+           DISPLAY SCREEN-EDIT-KEY.
+           DISPLAY SCREEN-EDIT-DDS.
+       0313-SRC-GENRE-3-END. EXIT.
+
+       0320-TITLE-SEARCH.
+           INITIALIZE WRK-SRCH-TITLE.
+           DISPLAY SCREEN-TSEARCH.
+           ACCEPT  SCREEN-TSEARCH-KEY.
+      *
+           IF WRK-SRCH-TITLE EQUAL SPACES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           MOVE FUNCTION TRIM(WRK-SRCH-TITLE) TO WRK-SRCH-TITLE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-SRCH-TITLE))
+               TO WRK-SRCH-LEN.
+      *
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END CONTINUE END-READ.
+      *
+           MOVE 11 TO WRK-LST-LINE.
+           MOVE 01 TO WRK-LST-COUNT.
+      *
+           PERFORM UNTIL WRK-LST-LINE GREATER 17
+                       OR FS-MOVIES    EQUAL   10
+               IF TITULO(1:WRK-SRCH-LEN) EQUAL
+                  WRK-SRCH-TITLE(1:WRK-SRCH-LEN)
+                   DISPLAY CODIGO AT LINE WRK-LST-LINE COLUMN 15
+                       COLOR 4 HIGHLIGHT
+                   DISPLAY TITULO AT LINE WRK-LST-LINE COLUMN 21
+                       COLOR 11 HIGHLIGHT
+                   ADD 1 TO WRK-LST-LINE
+                   ADD 1 TO WRK-LST-COUNT
+               END-IF
+               READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+           END-PERFORM.
+      *
+           MOVE ZEROES TO CODIGO.
+           ACCEPT SCREEN-TSEARCH-PICK.
+       0320-TITLE-SEARCH-END. EXIT.
+
+       0330-LOG-AUDIT-CHANGE.
+           MOVE 'ALTERAR' TO LOG-OPERACAO.
+           MOVE CODIGO    TO LOG-CODIGO.
+      *
+           IF TITULO NOT EQUAL WRK-OLD-TITULO
+               MOVE 'TITULO'        TO LOG-CAMPO
+               MOVE WRK-OLD-TITULO  TO LOG-VALOR-ANTIGO
+               MOVE TITULO          TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF GENERO NOT EQUAL WRK-OLD-GENERO
+               MOVE 'GENERO'        TO LOG-CAMPO
+               MOVE WRK-OLD-GENERO  TO LOG-VALOR-ANTIGO
+               MOVE GENERO          TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF GENERO-ADIC(1) NOT EQUAL WRK-OLD-GENERO-ADIC(1)
+               MOVE 'GENERO2'             TO LOG-CAMPO
+               MOVE WRK-OLD-GENERO-ADIC(1) TO LOG-VALOR-ANTIGO
+               MOVE GENERO-ADIC(1)         TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF GENERO-ADIC(2) NOT EQUAL WRK-OLD-GENERO-ADIC(2)
+               MOVE 'GENERO3'             TO LOG-CAMPO
+               MOVE WRK-OLD-GENERO-ADIC(2) TO LOG-VALOR-ANTIGO
+               MOVE GENERO-ADIC(2)         TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF DURACAO NOT EQUAL WRK-OLD-DURACAO
+               MOVE 'DURACAO'       TO LOG-CAMPO
+               MOVE WRK-OLD-DURACAO TO LOG-VALOR-ANTIGO
+               MOVE DURACAO         TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF DISTRIB NOT EQUAL WRK-OLD-DISTRIB
+               MOVE 'DISTRIB'       TO LOG-CAMPO
+               MOVE WRK-OLD-DISTRIB TO LOG-VALOR-ANTIGO
+               MOVE DISTRIB         TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF NOTA NOT EQUAL WRK-OLD-NOTA
+               MOVE 'NOTA'          TO LOG-CAMPO
+               MOVE WRK-OLD-NOTA    TO WRK-NOTA-LOG
+               MOVE WRK-NOTA-LOG    TO LOG-VALOR-ANTIGO
+               MOVE NOTA            TO WRK-NOTA-LOG
+               MOVE WRK-NOTA-LOG    TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF ANO-LANCAMENTO NOT EQUAL WRK-OLD-ANO-LANCAMENTO
+               MOVE 'ANOLANC'              TO LOG-CAMPO
+               MOVE WRK-OLD-ANO-LANCAMENTO TO LOG-VALOR-ANTIGO
+               MOVE ANO-LANCAMENTO         TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+      *
+           IF QTDE-COPIAS NOT EQUAL WRK-OLD-QTDE-COPIAS
+               MOVE 'QTDECOP'            TO LOG-CAMPO
+               MOVE WRK-OLD-QTDE-COPIAS  TO LOG-VALOR-ANTIGO
+               MOVE QTDE-COPIAS          TO LOG-VALOR-NOVO
+               PERFORM 0335-WRITE-AUDIT-LOG
+           END-IF.
+       0330-LOG-AUDIT-CHANGE-END. EXIT.
+
+       0335-WRITE-AUDIT-LOG.
+           COPY 'CPVIDAWR.cpy'. *> WRITE AUDIT LOG ENTRY
+       0335-WRITE-AUDIT-LOG-END. EXIT.
+
        0400-PRINT-RESULTS.
        0400-PRINT-RESULTS-END. EXIT.
 
@@ -203,7 +390,7 @@
        0600-ROT-ABEND-END. EXIT.
 
        0700-END-PROGRAM.
-           CLOSE GENRES
+           CLOSE LOG-AUDITORIA
            GOBACK.
        0700-END-PROGRAM-END. EXIT.
 
