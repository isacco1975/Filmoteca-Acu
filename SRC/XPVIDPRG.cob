@@ -1,198 +1,345 @@
-      ******************************************************************
-      * FILE NAME   : XPVIDPRG                                         *
-      * DATE        : 2025-06-07                                       *
-      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
-      * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : EXPORT TO CSV ROUTINE OF VIDEOTECA PROGRAM       *
-      ******************************************************************
-      * ACUCOBOL CONVERSION AND OPTIMIZATION BY:                       *
-      *          ISAAC GARCIA PEVERI (IGP TECH BLOG [YOUTUBE CHANNEL]) *
-      *          JULY 2025                                             *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. XPVIDPRG.
-       AUTHOR. FABIO MARQUES.
-      *
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
-
-           SELECT MOVIES-EXP
-              ASSIGN       TO 'MOVIES-EXP.csv'
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE  IS SEQUENTIAL
-              FILE STATUS  IS FS-MOVIES-EXP.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD  MOVIES
-           RECORDING MODE IS F.
-       COPY 'CPVIDDAT.cpy'.
-
-       FD  MOVIES-EXP.
-       01 FIL-EXP          PIC X(200).
-      *
-       WORKING-STORAGE SECTION.
-           COPY 'CPVIDMSG.cpy'. *> MESSAGES
-           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
-           COPY 'CPVIDABE.cpy'. *> ABEND
-      *
-       77  FS-MOVIES-EXP            PIC X(02).
-      *
-       01  WRK-ESTATISTICA.
-           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-READ-LINES-EDIT   PIC Z9                 VALUE ZEROES.
-           05 WRK-WRITE-LINES-EDIT  PIC Z9                 VALUE ZEROES.
-      *
-       SCREEN SECTION.
-           COPY 'SCVIDMSG.cpy'. *> MESSAGES
-      *
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           PERFORM 0100-OPEN-DATA.
-           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
-           PERFORM 0400-PRINT-RESULTS.
-           PERFORM 0500-CLOSE-DATA.
-           PERFORM 0700-END-PROGRAM.
-       0000-MAIN-END. EXIT.
-
-       0100-OPEN-DATA.
-           OPEN OUTPUT MOVIES-EXP
-                INPUT  MOVIES.
-      *
-           IF FS-MOVIES-EXP NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-               MOVE '45ERROR OPENING OUTPUT FILE (CSV).'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR OPENING OUTPUT FILE (CSV).'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-               MOVE '53ERROR OPENING MOVIES FILE.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR OPENING MOVIES FILE'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-
-           READ MOVIES NEXT AT END CONTINUE.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               PERFORM 0500-CLOSE-DATA
-      *
-               MOVE '36ERROR FETCHING FIRST ENTRY.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR FETCHING FIRST ENTRY.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-
-      *    HEAD OF CSV FILE
-           INITIALIZE FIL-EXP.
-           MOVE 'CODE;TITLE;GENRE;DURATION;DISTRIB;GRADE' TO FIL-EXP.
-           WRITE FIL-EXP.
-      *
-           INITIALIZE WRK-READ-LINES.
-           INITIALIZE WRK-WRITE-LINES.
-       0100-OPEN-DATA-END. EXIT.
-
-       0200-VALIDATE-DATA.
-       0200-VALIDATE-DATA-END. EXIT.
-
-       0300-PROCESS-DATA.
-           ADD 1 TO WRK-READ-LINES.
-           INITIALIZE FIL-EXP.
-      *
-           STRING
-               CODIGO ';'
-               TITULO ';'
-               GENERO ';'
-               DURACAO ';'
-               DISTRIB';'
-               NOTA
-               INTO FIL-EXP.
-      *
-               WRITE FIL-EXP.
-               IF FS-MOVIES-EXP EQUAL ZERO
-                   ADD 1 TO WRK-WRITE-LINES
-               END-IF.
-      *
-               READ MOVIES NEXT AT END CONTINUE.
-       0300-PROCESS-DATA-END. EXIT.
-
-       0400-PRINT-RESULTS.
-           MOVE WRK-READ-LINES  TO WRK-READ-LINES-EDIT.
-           MOVE WRK-WRITE-LINES TO WRK-WRITE-LINES-EDIT.
-      *
-           STRING '41STATISTICS: READ ' DELIMITED BY SIZE
-                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
-                  ', RECORDED ' DELIMITED BY SIZE
-                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
-                  '.' DELIMITED BY SIZE
-                  INTO WRK-MSG.
-      *
-           DISPLAY SCREEN-MSG.
-           ACCEPT SCREEN-WAIT.
-       0400-PRINT-RESULTS-END. EXIT.
-
-       0500-CLOSE-DATA.
-           CLOSE MOVIES-EXP MOVIES.
-      *
-           IF FS-MOVIES-EXP NOT EQUAL "00"
-               MOVE '44ERROR FETCHING OUTPUT (CSV).'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR FETCHING OUTPUT (CSV)'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-      *
-           IF FS-MOVIES NOT EQUAL "00"
-               MOVE '47ERROR FETCHING MOVIES RECORD.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
-      *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERROR FETCHING MOVIES RECORD.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
-           END-IF.
-
-       0500-CLOSE-DATA-END. EXIT.
-
-       0600-ROT-ABEND.
-           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
-      *
-           PERFORM 0700-END-PROGRAM.
-       0600-ROT-ABEND-END. EXIT.
-
-       0700-END-PROGRAM.
-           GOBACK.
-       0700-END-PROGRAM-END. EXIT.
-
-       END PROGRAM XPVIDPRG.
+      ******************************************************************
+      * FILE NAME   : XPVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : EXPORT TO CSV ROUTINE OF VIDEOTECA PROGRAM       *
+      ******************************************************************
+      * ACUCOBOL CONVERSION AND OPTIMIZATION BY:                       *
+      *          ISAAC GARCIA PEVERI (IGP TECH BLOG [YOUTUBE CHANNEL]) *
+      *          JULY 2025                                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XPVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+
+           SELECT MOVIES-EXP
+              ASSIGN       TO 'MOVIES-EXP.csv'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-EXP.
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+       COPY 'CPVIDDAT.cpy'.
+
+       FD  MOVIES-EXP.
+       01 FIL-EXP          PIC X(200).
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDBMD.cpy'. *> BATCH/HEADLESS MODE
+      *
+       77  FS-MOVIES-EXP            PIC X(02).
+      *
+       01  WRK-CSV-WORK.
+           05 WRK-CSV-IN            PIC X(45).
+           05 WRK-CSV-LEN           PIC 9(02) USAGE COMP-3.
+           05 WRK-CSV-OUT           PIC X(64).
+           05 WRK-CSV-OUT-LEN       PIC 9(02) USAGE COMP-3.
+           05 WRK-CSV-NEEDS-QUOTE   PIC X(01).
+           05 WRK-CSV-IDX           PIC 9(02) USAGE COMP-3.
+      *
+       77  WRK-CSV-TITULO           PIC X(64) VALUE SPACES.
+       77  WRK-CSV-TITULO-LEN       PIC 9(02) USAGE COMP-3.
+       77  WRK-CSV-DISTRIB          PIC X(64) VALUE SPACES.
+       77  WRK-CSV-DISTRIB-LEN      PIC 9(02) USAGE COMP-3.
+       77  WRK-NOTA-CSV             PIC 9(02),9(01).
+      *
+       01  WRK-ESTATISTICA.
+           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-READ-LINES-EDIT   PIC Z9                 VALUE ZEROES.
+           05 WRK-WRITE-LINES-EDIT  PIC Z9                 VALUE ZEROES.
+      *
+      *    EXPORT FILTER - BLANK/ZERO MEANS "NO FILTER, EXPORT ALL" -
+      *    SEE 0130-ASK-FILTER.
+       77  WRK-FLT-GENRE            PIC X(04) VALUE SPACES.
+       77  WRK-FLT-MIN-NOTA         PIC 9(02)V9(01) VALUE ZEROES.
+       77  WRK-FLT-MIN-NOTA-TXT     PIC X(04) VALUE SPACES.
+       77  WRK-FLT-PASSES           PIC X(01) VALUE 'Y'.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'XPVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0010-CHECK-BATCH-MODE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0130-ASK-FILTER.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0010-CHECK-BATCH-MODE.
+           COPY 'CPVIDBOP.cpy'. *> DETECT HEADLESS/BATCH MODE
+       0010-CHECK-BATCH-MODE-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN OUTPUT MOVIES-EXP
+                INPUT  MOVIES.
+      *
+           IF FS-MOVIES-EXP NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '45ERROR OPENING OUTPUT FILE (CSV).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING OUTPUT FILE (CSV).'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERROR OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+
+           READ MOVIES NEXT AT END CONTINUE.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '36ERROR FETCHING FIRST ENTRY.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING FIRST ENTRY.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+
+      *    HEAD OF CSV FILE
+           INITIALIZE FIL-EXP.
+           MOVE 'CODE;TITLE;GENRE;DURATION;DISTRIB;GRADE' TO FIL-EXP.
+           WRITE FIL-EXP.
+      *
+           INITIALIZE WRK-READ-LINES.
+           INITIALIZE WRK-WRITE-LINES.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    PROMPTS FOR/APPLIES AN EXPORT FILTER (GENRE CODE - MATCHED
+      *    AGAINST THE PRIMARY GENRE OR EITHER OF THE TWO OPTIONAL
+      *    GENRE SLOTS - AND/OR A MINIMUM NOTA) SO A PARTNER CAN BE
+      *    HANDED A SUBSET EXTRACT INSTEAD OF THE WHOLE CATALOGUE. SAME
+      *    ENVIRONMENT-VARIABLE-WITH-INTERACTIVE-OVERRIDE IDIOM
+      *    0130-ASK-IMPORT-MODE (IN IMVIDPRG) ALREADY USES.
+       0130-ASK-FILTER.
+           ACCEPT WRK-FLT-GENRE FROM ENVIRONMENT
+               "VIDEOTECA-EXPORT-GENRE".
+      *
+           ACCEPT WRK-FLT-MIN-NOTA-TXT FROM ENVIRONMENT
+               "VIDEOTECA-EXPORT-MIN-NOTA".
+           IF WRK-FLT-MIN-NOTA-TXT IS NUMERIC
+               MOVE WRK-FLT-MIN-NOTA-TXT TO WRK-FLT-MIN-NOTA
+           END-IF.
+      *
+           IF NOT BATCH-MODE
+               DISPLAY
+                 'FILTER - GENRE (BLANK=ALL): [    ]'
+                   AT LINE 23 COLUMN 12
+               ACCEPT WRK-FLT-GENRE AT LINE 23 COLUMN 39
+      *
+               DISPLAY
+                 'FILTER - MIN GRADE (BLANK=ALL): [    ]'
+                   AT LINE 24 COLUMN 12
+               ACCEPT WRK-FLT-MIN-NOTA-TXT AT LINE 24 COLUMN 46
+               IF WRK-FLT-MIN-NOTA-TXT IS NUMERIC
+                   MOVE WRK-FLT-MIN-NOTA-TXT TO WRK-FLT-MIN-NOTA
+               ELSE
+                   MOVE ZEROES TO WRK-FLT-MIN-NOTA
+               END-IF
+           END-IF.
+       0130-ASK-FILTER-END. EXIT.
+
+      *    TRUE WHEN A MOVIE RECORD SATISFIES THE CURRENT EXPORT
+      *    FILTER (NO FILTER SET ALWAYS PASSES).
+       0140-PASSES-FILTER.
+           MOVE 'Y' TO WRK-FLT-PASSES.
+      *
+           IF WRK-FLT-GENRE NOT EQUAL SPACES
+               IF GENERO NOT EQUAL WRK-FLT-GENRE
+                   AND GENERO-ADIC(1) NOT EQUAL WRK-FLT-GENRE
+                   AND GENERO-ADIC(2) NOT EQUAL WRK-FLT-GENRE
+                   MOVE 'N' TO WRK-FLT-PASSES
+               END-IF
+           END-IF.
+      *
+           IF WRK-FLT-MIN-NOTA GREATER ZERO
+               AND NOTA LESS WRK-FLT-MIN-NOTA
+               MOVE 'N' TO WRK-FLT-PASSES
+           END-IF.
+       0140-PASSES-FILTER-END. EXIT.
+
+       0300-PROCESS-DATA.
+           ADD 1 TO WRK-READ-LINES.
+      *
+           PERFORM 0140-PASSES-FILTER.
+           IF WRK-FLT-PASSES EQUAL 'Y'
+               INITIALIZE FIL-EXP
+      *
+               MOVE TITULO TO WRK-CSV-IN
+               PERFORM 0310-CSV-QUOTE-FIELD
+               MOVE WRK-CSV-OUT     TO WRK-CSV-TITULO
+               MOVE WRK-CSV-OUT-LEN TO WRK-CSV-TITULO-LEN
+      *
+               MOVE DISTRIB TO WRK-CSV-IN
+               PERFORM 0310-CSV-QUOTE-FIELD
+               MOVE WRK-CSV-OUT     TO WRK-CSV-DISTRIB
+               MOVE WRK-CSV-OUT-LEN TO WRK-CSV-DISTRIB-LEN
+      *
+               MOVE NOTA TO WRK-NOTA-CSV
+      *
+               STRING
+                   CODIGO ';'
+                   WRK-CSV-TITULO(1:WRK-CSV-TITULO-LEN) ';'
+                   GENERO ';'
+                   DURACAO ';'
+                   WRK-CSV-DISTRIB(1:WRK-CSV-DISTRIB-LEN) ';'
+                   WRK-NOTA-CSV
+                   INTO FIL-EXP
+      *
+               WRITE FIL-EXP
+               IF FS-MOVIES-EXP EQUAL ZERO
+                   ADD 1 TO WRK-WRITE-LINES
+               END-IF
+           END-IF.
+      *
+           READ MOVIES NEXT AT END CONTINUE.
+       0300-PROCESS-DATA-END. EXIT.
+      *
+      *    BUILDS A CSV FIELD FROM WRK-CSV-IN INTO WRK-CSV-OUT,
+      *    WRAPPING IN DOUBLE QUOTES (AND DOUBLING ANY EMBEDDED
+      *    QUOTE) WHENEVER THE FIELD CONTAINS A ';' OR A '"', SO
+      *    TITLES/DISTRIBUTORS CARRYING THE DELIMITER SURVIVE THE
+      *    ROUND TRIP THROUGH EXCEL AND BACK THROUGH IMVIDPRG.
+       0310-CSV-QUOTE-FIELD.
+           MOVE FUNCTION TRIM(WRK-CSV-IN) TO WRK-CSV-IN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-CSV-IN))
+               TO WRK-CSV-LEN.
+      *
+           MOVE 'N' TO WRK-CSV-NEEDS-QUOTE.
+           IF WRK-CSV-LEN GREATER ZERO
+               PERFORM VARYING WRK-CSV-IDX FROM 1 BY 1
+                       UNTIL WRK-CSV-IDX GREATER WRK-CSV-LEN
+                   IF WRK-CSV-IN(WRK-CSV-IDX:1) EQUAL ';'
+                      OR WRK-CSV-IN(WRK-CSV-IDX:1) EQUAL '"'
+                       MOVE 'Y' TO WRK-CSV-NEEDS-QUOTE
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+           INITIALIZE WRK-CSV-OUT.
+           IF WRK-CSV-NEEDS-QUOTE EQUAL 'N'
+               MOVE WRK-CSV-IN  TO WRK-CSV-OUT
+               MOVE WRK-CSV-LEN TO WRK-CSV-OUT-LEN
+               IF WRK-CSV-OUT-LEN EQUAL ZERO
+                   MOVE 1 TO WRK-CSV-OUT-LEN
+               END-IF
+           ELSE
+               MOVE 1 TO WRK-CSV-OUT-LEN
+               MOVE '"' TO WRK-CSV-OUT(WRK-CSV-OUT-LEN:1)
+               PERFORM VARYING WRK-CSV-IDX FROM 1 BY 1
+                       UNTIL WRK-CSV-IDX GREATER WRK-CSV-LEN
+                   IF WRK-CSV-IN(WRK-CSV-IDX:1) EQUAL '"'
+                       ADD 1 TO WRK-CSV-OUT-LEN
+                       MOVE '"' TO WRK-CSV-OUT(WRK-CSV-OUT-LEN:1)
+                   END-IF
+                   ADD 1 TO WRK-CSV-OUT-LEN
+                   MOVE WRK-CSV-IN(WRK-CSV-IDX:1)
+                       TO WRK-CSV-OUT(WRK-CSV-OUT-LEN:1)
+               END-PERFORM
+               ADD 1 TO WRK-CSV-OUT-LEN
+               MOVE '"' TO WRK-CSV-OUT(WRK-CSV-OUT-LEN:1)
+           END-IF.
+       0310-CSV-QUOTE-FIELD-END. EXIT.
+
+       0400-PRINT-RESULTS.
+           MOVE WRK-READ-LINES  TO WRK-READ-LINES-EDIT.
+           MOVE WRK-WRITE-LINES TO WRK-WRITE-LINES-EDIT.
+      *
+           STRING '41STATISTICS: READ ' DELIMITED BY SIZE
+                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
+                  ', RECORDED ' DELIMITED BY SIZE
+                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  INTO WRK-MSG.
+      *
+           PERFORM 0900-SHOW-MSG.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES-EXP MOVIES.
+      *
+           IF FS-MOVIES-EXP NOT EQUAL "00"
+               MOVE '44ERROR FETCHING OUTPUT (CSV).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING OUTPUT (CSV)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR FETCHING MOVIES RECORD.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING MOVIES RECORD.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       0900-SHOW-MSG.
+           COPY 'CPVIDSMS.cpy'. *> SHOW MESSAGE (SCREEN OR BATCH)
+       0900-SHOW-MSG-END. EXIT.
+
+       END PROGRAM XPVIDPRG.
