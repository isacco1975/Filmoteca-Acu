@@ -0,0 +1,252 @@
+      ******************************************************************
+      * FILE NAME   : CTVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : PRINTABLE CATALOGUE REPORT OF VIDEOTECA PROGRAM  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT CATALOGO
+              ASSIGN       TO 'CATALOGO.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-CATALOGO.
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+      *
+       FD  CATALOGO.
+       01 REG-CAT.                  *> LRECL 100
+          03 REG-CAT-TITULO      PIC X(45).
+          03 FILLER              PIC X(02).
+          03 REG-CAT-GENERO      PIC X(10).
+          03 FILLER              PIC X(02).
+          03 REG-CAT-NOTA        PIC X(05).
+          03 FILLER              PIC X(03).
+          03 REG-CAT-DURACAO     PIC ZZ9.
+          03 FILLER              PIC X(02).
+          03 REG-CAT-DISTRIB     PIC X(15).
+          03 FILLER              PIC X(28).
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
+      *
+       77  FS-CATALOGO               PIC X(02).
+       77  WRK-LOOKUP-GENERO         PIC X(04) VALUE SPACES.
+       77  WRK-GENERO-DESC           PIC X(08) VALUE SPACES.
+       77  WRK-NOTA-EDIT             PIC 9(02),9(01).
+       77  WRK-LINE-COUNT            PIC 9(02) USAGE COMP-3 VALUE ZERO.
+       77  WRK-LINE-MAX              PIC 9(02) USAGE COMP-3 VALUE 50.
+       77  WRK-PAGE-NUM              PIC 9(03) USAGE COMP-3 VALUE ZERO.
+       77  WRK-PAGE-NUM-EDIT         PIC ZZ9.
+       77  WRK-TOTAL-PRINTED         PIC 9(05) USAGE COMP-3 VALUE ZERO.
+       77  WRK-TOTAL-EDIT            PIC Z(04)9.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'CTVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0110-DATE-TIME.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL ZERO
+               MOVE '46ERROR DURING OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR DURING OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT CATALOGO.
+      *
+           IF FS-CATALOGO NOT EQUAL "00"
+               MOVE '53ERROR OPENING CATALOGO FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-CATALOGO TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING CATALOGO FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ.
+       0100-OPEN-DATA-END. EXIT.
+
+       0110-DATE-TIME.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME ROUTINE
+       0110-DATE-TIME-END. EXIT.
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    WALKS MOVIES ONCE, PRIMARY KEY ORDER (SO THE PRINTED
+      *    CATALOGUE COMES OUT IN CODIGO SEQUENCE), PRINTING ONE
+      *    DETAIL LINE PER ACTIVE TITLE AND BREAKING TO A FRESH
+      *    HEADED PAGE EVERY WRK-LINE-MAX LINES.
+       0300-PROCESS-DATA.
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+               IF REG-ATIVO
+                   PERFORM 0310-PRINT-DETAIL-LINE
+               END-IF
+               READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+           END-PERFORM.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-PRINT-DETAIL-LINE.
+           IF WRK-LINE-COUNT NOT LESS WRK-LINE-MAX
+               PERFORM 0320-PRINT-PAGE-HEADER
+           END-IF.
+      *
+           MOVE GENERO TO WRK-LOOKUP-GENERO.
+           PERFORM 0330-LOOKUP-GENRE.
+      *
+           MOVE NOTA TO WRK-NOTA-EDIT.
+      *
+           INITIALIZE REG-CAT.
+           MOVE TITULO          TO REG-CAT-TITULO.
+           MOVE WRK-GENERO-DESC TO REG-CAT-GENERO.
+           MOVE WRK-NOTA-EDIT   TO REG-CAT-NOTA.
+           MOVE DURACAO         TO REG-CAT-DURACAO.
+           MOVE DISTRIB         TO REG-CAT-DISTRIB.
+           WRITE REG-CAT.
+      *
+           ADD 1 TO WRK-LINE-COUNT.
+           ADD 1 TO WRK-TOTAL-PRINTED.
+       0310-PRINT-DETAIL-LINE-END. EXIT.
+
+      *    TOP-OF-PAGE HEADER BLOCK - RUN DATE, PAGE NUMBER, AND A
+      *    COLUMN HEADING LINE - REBUILT IN THE SAME REG-CAT RECORD
+      *    USED FOR DETAIL LINES, THE SAME "STRING INTO THE FD
+      *    RECORD, THEN WRITE" TECHNIQUE THE OTHER REPORT PROGRAMS
+      *    USE FOR BANNER LINES (SEE IMVIDPRG/RCVIDPRG).
+       0320-PRINT-PAGE-HEADER.
+           ADD 1 TO WRK-PAGE-NUM.
+           MOVE WRK-PAGE-NUM TO WRK-PAGE-NUM-EDIT.
+      *
+           INITIALIZE REG-CAT.
+           IF WRK-PAGE-NUM GREATER 1
+               WRITE REG-CAT
+           END-IF.
+      *
+           INITIALIZE REG-CAT.
+           STRING 'VIDEOTECA - MOVIE CATALOGUE' DELIMITED BY SIZE
+                  '          RUN DATE: ' DELIMITED BY SIZE
+                  WRK-DATE DELIMITED BY SIZE
+                  '          PAGE: ' DELIMITED BY SIZE
+                  WRK-PAGE-NUM-EDIT DELIMITED BY SIZE
+                  INTO REG-CAT.
+           WRITE REG-CAT.
+      *
+           INITIALIZE REG-CAT.
+           WRITE REG-CAT.
+      *
+           INITIALIZE REG-CAT.
+           STRING 'TITLE' DELIMITED BY SIZE
+                  INTO REG-CAT-TITULO.
+           STRING 'GENRE' DELIMITED BY SIZE
+                  INTO REG-CAT-GENERO.
+           STRING 'GRADE' DELIMITED BY SIZE
+                  INTO REG-CAT-NOTA.
+           STRING 'MIN' DELIMITED BY SIZE
+                  INTO REG-CAT-DURACAO.
+           STRING 'DISTRIBUTOR' DELIMITED BY SIZE
+                  INTO REG-CAT-DISTRIB.
+           WRITE REG-CAT.
+      *
+           INITIALIZE REG-CAT.
+           STRING ALL '-' DELIMITED BY SIZE INTO REG-CAT-TITULO.
+           STRING ALL '-' DELIMITED BY SIZE INTO REG-CAT-GENERO.
+           STRING ALL '-' DELIMITED BY SIZE INTO REG-CAT-NOTA.
+           STRING ALL '-' DELIMITED BY SIZE INTO REG-CAT-DURACAO.
+           STRING ALL '-' DELIMITED BY SIZE INTO REG-CAT-DISTRIB.
+           WRITE REG-CAT.
+      *
+           MOVE ZERO TO WRK-LINE-COUNT.
+       0320-PRINT-PAGE-HEADER-END. EXIT.
+
+       0330-LOOKUP-GENRE.
+           MOVE SPACES         TO WRK-GENERO-DESC.
+           MOVE WRK-LOOKUP-GENERO TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+      *
+           IF LNK-GEN-STATUS EQUAL 1
+               MOVE LNK-GEN-DESC TO WRK-GENERO-DESC
+           END-IF.
+       0330-LOOKUP-GENRE-END. EXIT.
+
+       0400-PRINT-RESULTS.
+           MOVE "  * * * *  PRINTABLE CATALOGUE REPORT  * * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+      *
+           MOVE WRK-TOTAL-PRINTED TO WRK-TOTAL-EDIT.
+           MOVE '57CATALOGUE WRITTEN TO CATALOGO.TXT - N TITLES'
+               TO WRK-MSG.
+      *
+           DISPLAY SCREEN-MSG.
+           DISPLAY WRK-TOTAL-EDIT AT LINE 23 COLUMN 49
+               COLOR 11 HIGHLIGHT.
+           ACCEPT SCREEN-WAIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES CATALOGO.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM CTVIDPRG.
