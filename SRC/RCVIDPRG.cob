@@ -0,0 +1,199 @@
+      ******************************************************************
+      * FILE NAME   : RCVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : MOVIES/GENRES REFERENTIAL INTEGRITY CHECK        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT RELATO-REC
+              ASSIGN       TO 'RELATO-REC.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-RELATO-REC.
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+      *
+       FD  RELATO-REC.
+       01 REL-REC.               *> LRECL 102
+          03 REL-REC-CODIGO      PIC 9(05).
+          03 REL-REC-TITULO      PIC X(45).
+          03 REL-REC-GENERO      PIC X(04).
+          03 REL-REC-MENSAGEM    PIC X(63).
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
+      *
+       77  FS-RELATO-REC             PIC X(02).
+       77  WRK-ORPHAN-COUNT          PIC 9(05) USAGE COMP-3 VALUE ZERO.
+       77  WRK-LOOKUP-GENERO         PIC X(04) VALUE SPACES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'RCVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL ZERO
+               MOVE '46ERROR DURING OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR DURING OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT RELATO-REC.
+      *
+           IF FS-RELATO-REC NOT EQUAL "00"
+               MOVE '53ERROR OPENING RELATO-REC FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-RELATO-REC TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING RELATO-REC FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    READS EVERY MOVIE ONCE AND CHECKS EACH OF ITS THREE GENRE
+      *    SLOTS (THE PRIMARY GENERO PLUS THE TWO OPTIONAL SLOTS ADDED
+      *    FOR MULTI-GENRE SUPPORT) AGAINST GENRES THROUGH SRVIDPRG'S
+      *    SHARED KEYED LOOKUP. ANY NON-BLANK CODE THAT DOES NOT
+      *    RESOLVE IS AN ORPHANED REFERENCE AND GETS A LINE IN THE
+      *    EXCEPTION REPORT.
+       0300-PROCESS-DATA.
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+               PERFORM 0310-CHECK-GENERO
+               READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+           END-PERFORM.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-CHECK-GENERO.
+           IF GENERO NOT EQUAL SPACES
+               MOVE GENERO TO WRK-LOOKUP-GENERO
+               PERFORM 0320-LOOKUP-GENRE
+               IF LNK-GEN-STATUS NOT EQUAL 1
+                   PERFORM 0330-WRITE-ORPHAN
+               END-IF
+           END-IF.
+      *
+           IF GENERO-ADIC(1) NOT EQUAL SPACES
+               MOVE GENERO-ADIC(1) TO WRK-LOOKUP-GENERO
+               PERFORM 0320-LOOKUP-GENRE
+               IF LNK-GEN-STATUS NOT EQUAL 1
+                   PERFORM 0330-WRITE-ORPHAN
+               END-IF
+           END-IF.
+      *
+           IF GENERO-ADIC(2) NOT EQUAL SPACES
+               MOVE GENERO-ADIC(2) TO WRK-LOOKUP-GENERO
+               PERFORM 0320-LOOKUP-GENRE
+               IF LNK-GEN-STATUS NOT EQUAL 1
+                   PERFORM 0330-WRITE-ORPHAN
+               END-IF
+           END-IF.
+       0310-CHECK-GENERO-END. EXIT.
+
+       0320-LOOKUP-GENRE.
+           MOVE WRK-LOOKUP-GENERO TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+       0320-LOOKUP-GENRE-END. EXIT.
+
+       0330-WRITE-ORPHAN.
+           ADD 1 TO WRK-ORPHAN-COUNT.
+           INITIALIZE REL-REC.
+           MOVE CODIGO             TO REL-REC-CODIGO.
+           MOVE TITULO             TO REL-REC-TITULO.
+           MOVE WRK-LOOKUP-GENERO  TO REL-REC-GENERO.
+           MOVE 'GENRE CODE NOT FOUND IN GENRES FILE.'
+               TO REL-REC-MENSAGEM.
+           WRITE REL-REC.
+       0330-WRITE-ORPHAN-END. EXIT.
+
+       0400-PRINT-RESULTS.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "  * * * *  GENRE REFERENTIAL INTEGRITY  * * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+      *
+           IF WRK-ORPHAN-COUNT EQUAL ZERO
+               MOVE '57NO ORPHANED GENRE REFERENCES FOUND.'
+                   TO WRK-MSG
+           ELSE
+               MOVE '20ORPHANED GENRE REFERENCES - SEE RELATO-REC.TXT'
+                   TO WRK-MSG
+           END-IF.
+      *
+           DISPLAY SCREEN-MSG.
+           DISPLAY WRK-ORPHAN-COUNT AT LINE 23 COLUMN 40
+               COLOR 11 HIGHLIGHT.
+           ACCEPT SCREEN-WAIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES RELATO-REC.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM RCVIDPRG.
