@@ -0,0 +1,295 @@
+      ******************************************************************
+      * FILE NAME   : JIVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : IMPORT FROM JSON ROUTINE OF VIDEOTECA PROGRAM     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JIVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK DINAMIC
+
+           SELECT MOVIES-IMP
+              ASSIGN       TO 'MOVIES-IMP.json'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-SEQ.
+
+           SELECT RELATO-IMP
+              ASSIGN       TO 'RELATO-IMP.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-RELATO-IMP.
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+
+       FD  MOVIES-IMP.
+       01 FIL-IMP               PIC X(500).
+
+       FD  RELATO-IMP.
+       01 REL-IMP.              *> LRECL 100
+          03 REL-IMP-CODIGO     PIC 9(05).
+          03 REL-IMP-TITULO     PIC X(45).
+          03 REL-IMP-MENSAGEM   PIC X(65).
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDMAN.cpy'. *> DATE/TIME
+           COPY 'CPVIDBMD.cpy'. *> BATCH/HEADLESS MODE
+      *
+       77  FS-MOVIES-SEQ             PIC X(02).
+       77  FS-RELATO-IMP             PIC X(02).
+      *
+       01  WRK-JSON-LINE             PIC X(500).
+
+       01  WRK-ESTATISTICA.
+           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-SKIPPED-LINES     PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+      *
+           05 WRK-READ-LINES-EDIT    PIC Z9                VALUE ZEROES.
+           05 WRK-WRITE-LINES-EDIT   PIC Z9                VALUE ZEROES.
+           05 WRK-SKIPPED-LINES-EDIT PIC Z9                VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'JIVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-READ-LINES WRK-WRITE-LINES WRK-SKIPPED-LINES.
+      *
+           PERFORM 0010-CHECK-BATCH-MODE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0110-DATE-TIME.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES-SEQ EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0010-CHECK-BATCH-MODE SECTION.
+           COPY 'CPVIDBOP.cpy'. *> DETECT HEADLESS/BATCH MODE
+       0010-CHECK-BATCH-MODE-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN INPUT  MOVIES-IMP
+                I-O    MOVIES
+                OUTPUT RELATO-IMP.
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '45ERROR OPENING THE JSON FILE    (JSON).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING INDEXED MOVIES FILE       '
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERROR OPENING INDEXED MOVIS FILE.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR DURING OPENING MOVIES FILE        '
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-RELATO-IMP NOT EQUAL "00"
+               OPEN OUTPUT RELATO-IMP
+
+               IF FS-RELATO-IMP NOT EQUAL "00"
+                   PERFORM 0500-CLOSE-DATA
+                   MOVE '53ERROR OPENING RELATO-IMP FILE.'
+                     TO WRK-MSG
+                   PERFORM 0900-SHOW-MSG
+      *
+                   MOVE FS-RELATO-IMP TO WS-ABEND-CODE
+                   MOVE 'ERROR OPENING RELATO-IMP FILE.'
+                     TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
+           END-IF.
+      *
+           READ MOVIES-IMP. *> HEADER LINE {"MOVIES": [
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '26ERROR READING HEADER.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'ERROR READING HEADER.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           READ MOVIES-IMP. *> FIRST RECORD LINE (OR THE ]} FOOTER)
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '36ERROR READING FIRST RECORD.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'ERROR READING FIRST RECORD.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0110-DATE-TIME.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME ROUTINE
+       0110-DATE-TIME-END. EXIT.
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    EACH MOVIE IS ONE JSON OBJECT PER LINE, THE SAME WAY
+      *    JSVIDPRG WRITES THEM (A LEADING "{"MOVIES": [" HEADER
+      *    LINE, ONE {...} PER MOVIE - ALL BUT THE FIRST PREFIXED
+      *    WITH A ',' - AND A CLOSING "]}" FOOTER LINE).
+       0300-PROCESS-DATA.
+           IF FIL-IMP(1:1) EQUAL ']'
+               CONTINUE
+           ELSE
+               ADD 1 TO WRK-READ-LINES
+      *
+               MOVE FIL-IMP TO WRK-JSON-LINE
+               IF WRK-JSON-LINE(1:1) EQUAL ','
+                   MOVE SPACE TO WRK-JSON-LINE(1:1)
+               END-IF
+      *
+               INITIALIZE REG-FIL
+               JSON PARSE WRK-JSON-LINE INTO REG-FIL END-JSON
+      *
+               SET ORIGEM-JSON TO TRUE
+      *
+               WRITE REG-FIL
+                   INVALID KEY
+                       IF WRK-SKIPPED-LINES EQUAL 0
+                          INITIALIZE REL-IMP
+                          STRING
+                            '***************************************** '
+                            WRK-DATE ' ' WRK-TIME
+                            ' ****************************************'
+                            INTO REL-IMP
+                          WRITE REL-IMP
+                       END-IF
+      *
+                       INITIALIZE REL-IMP
+                       MOVE CODIGO                TO REL-IMP-CODIGO
+                       MOVE TITULO                TO REL-IMP-TITULO
+                       MOVE 'CODE ALREADY DEFD. ' TO REL-IMP-MENSAGEM
+                       WRITE REL-IMP
+      *
+                       ADD 1 TO WRK-SKIPPED-LINES
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-WRITE-LINES
+               END-WRITE
+           END-IF.
+      *
+           READ MOVIES-IMP.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0400-PRINT-RESULTS.
+           MOVE WRK-READ-LINES    TO WRK-READ-LINES-EDIT.
+           MOVE WRK-WRITE-LINES   TO WRK-WRITE-LINES-EDIT.
+           MOVE WRK-SKIPPED-LINES TO WRK-SKIPPED-LINES-EDIT.
+      *
+           STRING '39ESTATISTICS: LD ' DELIMITED BY SIZE
+                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
+                  ', GR ' DELIMITED BY SIZE
+                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
+                  ', IG ' DELIMITED BY SIZE
+                  WRK-SKIPPED-LINES-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  INTO WRK-MSG.
+      *
+           PERFORM 0900-SHOW-MSG.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES-IMP MOVIES RELATO-IMP.
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '46FETCHING JSON ERROR (JSON).'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'FETCHING JSON ERROR (JSON)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR FETCHING MOVIES RECORD.'
+                   TO WRK-MSG
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING MOVIES RECORD.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-RELATO-IMP NOT EQUAL "00"
+              MOVE 42 TO WRK-MSG-LEN
+              MOVE FS-RELATO-IMP TO WRK-MSG-TEXT
+
+               PERFORM 0900-SHOW-MSG
+      *
+               MOVE FS-RELATO-IMP TO WS-ABEND-CODE
+               MOVE 'ERROR FETCHING RELATO-IMP RECORD.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       0900-SHOW-MSG SECTION.
+           COPY 'CPVIDSMS.cpy'. *> SHOW MESSAGE (SCREEN OR BATCH)
+       0900-SHOW-MSG-END. EXIT.
+
+       END PROGRAM JIVIDPRG.
