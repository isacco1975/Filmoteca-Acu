@@ -0,0 +1,134 @@
+      ******************************************************************
+      * FILE NAME   : RSVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : RESTORE ROUTINE OF VIDEOTECA PROGRAM              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN / DATE-TIME
+           COPY 'CPVIDMNU.cpy'. *> MAIN SCREEN KEYS
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       77  WRK-RESTORE-STAMP         PIC X(12) VALUE SPACES.
+       77  WRK-BACKUP-CMD            PIC X(80).
+       77  WRK-RESTORE-FAIL          PIC X(01) VALUE 'N'.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'RSVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+      *    RESTORES MOVIES.dat/GENRES.dat FROM THE GENERATION FILES
+      *    BKVIDPRG LEFT BEHIND, STAMPED YYYYMMDDHHMM. SAME "cp" VIA
+      *    CALL "SYSTEM" IDEA AS THE BACKUP SIDE, RUN IN REVERSE.
+       0300-PROCESS-DATA.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "   * * * *  R E S T O R E   D A D O S * * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+           INITIALIZE WRK-RESTORE-STAMP.
+           MOVE 'N' TO WRK-RESTORE-FAIL.
+      *
+           DISPLAY SCREEN-MAIN.
+      *
+           DISPLAY 'BACKUP TIMESTAMP (YYYYMMDDHHMM): [            ]'
+               AT LINE 10 COLUMN 10.
+           ACCEPT  WRK-RESTORE-STAMP AT LINE 10 COLUMN 44.
+      *
+           IF WRK-RESTORE-STAMP EQUAL SPACES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+      *    THE STAMP IS BUILT STRAIGHT INTO A SHELL COMMAND BELOW, SO
+      *    IT MUST BE THE 12 NUMERIC DIGITS BKVIDPRG STAMPS ITS
+      *    GENERATIONS WITH - NOTHING A SHELL WOULD TREAT AS SPECIAL.
+           IF WRK-RESTORE-STAMP NOT NUMERIC
+               MOVE '53INVALID TIMESTAMP - 12 DIGITS (YYYYMMDDHHMM).'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           MOVE '41CONFIRM RESTORING THIS BACKUP        (Y/N)?'
+               TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+               PERFORM 0310-RESTORE-MOVIES
+               PERFORM 0320-RESTORE-GENRES
+               IF WRK-RESTORE-FAIL EQUAL 'Y'
+                   MOVE '53RESTORE FAILED - CHECK TIMESTAMP.' TO WRK-MSG
+               ELSE
+                   MOVE '57RESTORE COMPLETED.' TO WRK-MSG
+               END-IF
+           ELSE
+               MOVE '27RESTORE CANCELLED.' TO WRK-MSG
+           END-IF.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-RESTORE-MOVIES.
+           INITIALIZE WRK-BACKUP-CMD.
+           STRING 'cp MOVIES.dat.'                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-RESTORE-STAMP)   DELIMITED BY SIZE
+                  '.bak MOVIES.dat'                  DELIMITED BY SIZE
+                  INTO WRK-BACKUP-CMD.
+           CALL 'SYSTEM' USING WRK-BACKUP-CMD.
+           IF RETURN-CODE NOT EQUAL ZERO
+               MOVE 'Y' TO WRK-RESTORE-FAIL
+           END-IF.
+       0310-RESTORE-MOVIES-END. EXIT.
+
+       0320-RESTORE-GENRES.
+           INITIALIZE WRK-BACKUP-CMD.
+           STRING 'cp GENRES.dat.'                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-RESTORE-STAMP)   DELIMITED BY SIZE
+                  '.bak GENRES.dat'                  DELIMITED BY SIZE
+                  INTO WRK-BACKUP-CMD.
+           CALL 'SYSTEM' USING WRK-BACKUP-CMD.
+           IF RETURN-CODE NOT EQUAL ZERO
+               MOVE 'Y' TO WRK-RESTORE-FAIL
+           END-IF.
+       0320-RESTORE-GENRES-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM RSVIDPRG.
