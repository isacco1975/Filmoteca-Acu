@@ -17,15 +17,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK
-           COPY 'CPVIDGES.cpy'. *> GENRES DAT WORKBOOK
+           COPY 'CPVIDAFC.cpy'. *> AUDIT LOG WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
       *
        DATA DIVISION.
        FILE SECTION.
        FD MOVIES.
            COPY 'CPVIDDAT.cpy'.
 
-       FD  GENRES.
-           COPY 'CPVIDGEN.cpy'. *> GENRE DATA FILE
+       FD  LOG-AUDITORIA.
+           COPY 'CPVIDAUD.cpy'. *> AUDIT LOG RECORD
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
       *
        WORKING-STORAGE SECTION.
            COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
@@ -35,14 +40,11 @@
            COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
            COPY 'CPVIDABE.cpy'. *> ABEND
            COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
-
-       77  FS-GENRES                PIC XX.
-       77  IDX PIC S9(4) COMP VALUE ZERO.
-       
-       01 TAB-GEN.
-          05 OCC-GEN      OCCURS 10 TIMES.
-             10 EL-GEN-COD  PIC X(2).
-             10 EL-GEN-DESC PIC X(8).
+           COPY 'CPVIDSRD.cpy'. *> SEARCH RECORD DISTRIBUTORS
+           COPY 'CPVIDDUP.cpy'. *> DUPLICATE TITLE CHECK
+           COPY 'CPVIDAUW.cpy'. *> AUDIT LOG WORKBOOK
+      *
+       77  WRK-NEXT-CODE            PIC 9(05).
       *
        SCREEN SECTION.
            COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
@@ -52,6 +54,7 @@
       *
        PROCEDURE DIVISION.
        0000-MAIN.
+           MOVE 'INVIDPRG' TO WS-ABEND-PROGRAM.
            INITIALIZE WRK-CONTINUE.
            PERFORM 0100-OPEN-DATA.
            PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
@@ -74,38 +77,15 @@
                    TO WS-ABEND-MESSAGE
                PERFORM 0600-ROT-ABEND
            END-IF.
-
-           OPEN INPUT GENRES.
-      *
-           IF FS-GENRES NOT EQUAL "00"
-               MOVE '47ERROR OPENING GENRE FILE.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
       *
-               MOVE FS-GENRES TO WS-ABEND-CODE
-               MOVE 'ERRO OPENING GENRE FILE'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-LOG-AUDITORIA EQUAL "35"
+               OPEN OUTPUT LOG-AUDITORIA
            END-IF.
       *
-           READ GENRES AT END CONTINUE END-READ  
-           
-           IF FS-GENRES = ZERO   
-              PERFORM GENRE-TO-MEMORY
-           END-IF   
-           .
+           COPY 'CPVIDAOP.cpy'. *> ACQUIRE OPERATOR ID
        0100-OPEN-DATA-END. EXIT.
 
-       GENRE-TO-MEMORY.
-           PERFORM UNTIL FS-GENRES NOT = ZERO
-              ADD 1 TO IDX
-              MOVE CODIGO-GEN TO EL-GEN-COD (IDX)
-              MOVE DESC-GEN   TO EL-GEN-DESC(IDX)
-              READ GENRES AT END CONTINUE END-READ
-           END-PERFORM   
-           .
-
        0200-VALIDATE-DATA.
            COPY 'CPVIDRVD.cpy'. *> VALIDATION EDIT DATA ROUTINE
        0200-VALIDATE-DATA-END. EXIT.
@@ -118,11 +98,22 @@
            MOVE 8 TO WRK-LINE.
            INITIALIZE REG-FIL WRK-MSG WRK-IS-VALID.
            MOVE '+' TO GENERO.
+           MOVE '+' TO DISTRIB.
       *
            DISPLAY SCREEN-MAIN.
            DISPLAY SCREEN-MENU.
            DISPLAY SCREEN-EDIT.
-           ACCEPT  SCREEN-EDIT-KEY.
+      *
+           MOVE '31AUTO-GENERATE NEXT CODE (Y/N)?' TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+               PERFORM 0305-NEXT-CODE
+               DISPLAY SCREEN-EDIT-KEY
+           ELSE
+               ACCEPT SCREEN-EDIT-KEY
+           END-IF.
       *
            IF CODIGO EQUAL ZEROES
                MOVE 'N' TO WRK-CONTINUE
@@ -134,6 +125,7 @@
                    PERFORM 0310-PROCESS-EDIT-DATA
                NOT INVALID KEY
                    PERFORM 0320-SRC-GENRE
+                   PERFORM 0321-SRC-DISTRIB
                    DISPLAY SCREEN-EDIT-DDS
                    MOVE '47MOVIE ALREADY STORED. NEW ENTRY (Y/N)?'
                      TO WRK-MSG
@@ -143,51 +135,186 @@
            END-READ.
        0300-PROCESS-DATA-END. EXIT.
 
+      *    THE START/READ NEXT BELOW ONLY NEEDS THE HIGHEST CODIGO ON
+      *    FILE - IT REUSES REG-FIL TO GET THERE (DYNAMIC ACCESS HAS NO
+      *    "PEEK THE KEY WITHOUT READING THE RECORD" VERB), SO THE NEW
+      *    ENTRY'S REG-FIL (INITIALIZED AND '+'-FLAGGED BY 0300) IS
+      *    SAVED/RESTORED AROUND IT THE SAME WAY 0330-CHECK-DUP-TITLE
+      *    SAVES/RESTORES IT AROUND ITS OWN MOVIES SCAN.
+       0305-NEXT-CODE.
+           MOVE REG-FIL TO WRK-SAVE-REC.
+           MOVE HIGH-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT GREATER CODIGO
+               INVALID KEY
+                   MOVE ZEROES TO CODIGO
+               NOT INVALID KEY
+                   READ MOVIES NEXT AT END CONTINUE END-READ
+           END-START.
+           ADD 1 TO CODIGO.
+           MOVE CODIGO TO WRK-NEXT-CODE.
+           MOVE WRK-SAVE-REC TO REG-FIL.
+           MOVE WRK-NEXT-CODE TO CODIGO.
+       0305-NEXT-CODE-END. EXIT.
+
        0310-PROCESS-EDIT-DATA.
            INITIALIZE WRK-MSG.
            ACCEPT  SCREEN-EDIT-DDS.
       *
            PERFORM 0320-SRC-GENRE.
+           MOVE LNK-GEN-STATUS TO WRK-GEN1-STATUS.
+           PERFORM 0321-SRC-DISTRIB.
+           PERFORM 0322-SRC-GENRE-2.
+           MOVE LNK-GEN-STATUS TO WRK-GEN2-STATUS.
+           PERFORM 0323-SRC-GENRE-3.
+           MOVE LNK-GEN-STATUS TO WRK-GEN3-STATUS.
            PERFORM 0200-VALIDATE-DATA.
            IF WRK-IS-VALID EQUAL 'N'
                MOVE WRK-VALID-MESSAGE TO WRK-MSG
                DISPLAY SCREEN-MSG
                ACCEPT SCREEN-WAIT
            ELSE
-               INITIALIZE WRK-MSG
-               MOVE '42CONFIRM RECORDING THE MOVIE  (Y/N)?' TO WRK-MSG
+               PERFORM 0330-CHECK-DUP-TITLE
+               IF WRK-DUP-FOUND EQUAL 'Y'
+                   MOVE '41TITLE ALREADY EXISTS. ADD ANYWAY (Y/N)?'
+                       TO WRK-MSG
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+               ELSE
+                   MOVE 'Y' TO WRK-AWAIT
+               END-IF
       *
-               DISPLAY SCREEN-CONFIRMATION
-               ACCEPT SCREEN-CONFIRMATION-WAIT
+               IF (WRK-AWAIT EQUAL 'Y' OR EQUAL 'y')
+                  AND WRK-DURACAO-SUSPECT EQUAL 'Y'
+                   MOVE WRK-DURACAO-MESSAGE TO WRK-MSG
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+               END-IF
       *
                IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
                    INITIALIZE WRK-MSG
-                   WRITE REG-FIL
-                       INVALID KEY
-                           MOVE
-                           '47MOVIE ALREADY STORED. NEW ENTRY    (Y/N)?'
+                   MOVE '42CONFIRM RECORDING THE MOVIE  (Y/N)?'
+                       TO WRK-MSG
+      *
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                   IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+                       INITIALIZE WRK-MSG
+                       MOVE '33LOG AS WISHLIST ITEM (Y/N)?'
                            TO WRK-MSG
-                       NOT INVALID KEY
-                           MOVE
+                       DISPLAY SCREEN-CONFIRMATION
+                       ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                       IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+                           SET ACERVO-DESEJO TO TRUE
+                           MOVE ZERO TO QTDE-DISPONIVEL
+                       ELSE
+                           SET ACERVO-POSSUIDO TO TRUE
+                           MOVE QTDE-COPIAS TO QTDE-DISPONIVEL
+                       END-IF
+      *
+                       INITIALIZE WRK-MSG
+                       MOVE 'A' TO REG-STATUS
+                       SET ORIGEM-MANUAL TO TRUE
+                       WRITE REG-FIL
+                           INVALID KEY
+                               MOVE
+                           '47MOVIE ALREADY STORED. NEW ENTRY    (Y/N)?'
+                               TO WRK-MSG
+                           NOT INVALID KEY
+                               MOVE
                   '57MOVIE SUCCESSFULLY RECORDED.  NEW ENTRY     (Y/N)?'
-                           TO WRK-MSG
-                   END-WRITE
+                               TO WRK-MSG
+                               PERFORM 0340-LOG-AUDIT-INCLUDE
+                       END-WRITE
+                   ELSE
+                       INITIALIZE WRK-MSG
+                       MOVE '27NEW ENTRY     (Y/N)?' TO WRK-MSG
+                   END-IF
                ELSE
                    INITIALIZE WRK-MSG
                    MOVE '27NEW ENTRY     (Y/N)?' TO WRK-MSG
                END-IF
-      *      
+      *
                DISPLAY SCREEN-CONFIRMATION
                ACCEPT SCREEN-CONFIRMATION-WAIT
                MOVE WRK-AWAIT TO WRK-CONTINUE
            END-IF.
       *
        0310-PROCESS-EDIT-DATA-END. EXIT.
-           
+
        0320-SRC-GENRE.
            COPY 'CPVIDGSE.cpy'. *> SEARCH GENRE ROUTINE
        0320-SRC-GENRE-END. EXIT.
 
+       0321-SRC-DISTRIB.
+           COPY 'CPVIDDSE.cpy'. *> SEARCH DISTRIBUTOR ROUTINE
+       0321-SRC-DISTRIB-END. EXIT.
+
+      *    A SECOND GENRE IS OPTIONAL: '+' BRINGS UP SRVIDPRG'S PICKER
+      *    JUST LIKE THE PRIMARY GENRE, A TYPED CODE IS VALIDATED
+      *    DIRECTLY, AND A BLANK BOX IS SIMPLY LEFT BLANK.
+       0322-SRC-GENRE-2.
+           MOVE GENERO-ADIC(1) TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+      *
+           IF LNK-GEN-STATUS EQUAL 1
+               MOVE LNK-GEN-COD TO GENERO-ADIC(1)
+           END-IF.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+           DISPLAY SCREEN-EDIT-KEY.
+           DISPLAY SCREEN-EDIT-DDS.
+       0322-SRC-GENRE-2-END. EXIT.
+
+      *    SAME AS ABOVE, FOR THE THIRD (LAST) OPTIONAL GENRE SLOT.
+       0323-SRC-GENRE-3.
+           MOVE GENERO-ADIC(2) TO LNK-GEN-COD.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+      *
+           IF LNK-GEN-STATUS EQUAL 1
+               MOVE LNK-GEN-COD TO GENERO-ADIC(2)
+           END-IF.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+           DISPLAY SCREEN-EDIT-KEY.
+           DISPLAY SCREEN-EDIT-DDS.
+       0323-SRC-GENRE-3-END. EXIT.
+
+       0340-LOG-AUDIT-INCLUDE.
+           MOVE 'INCLUIR'  TO LOG-OPERACAO.
+           MOVE CODIGO     TO LOG-CODIGO.
+           MOVE 'TITULO'   TO LOG-CAMPO.
+           MOVE SPACES     TO LOG-VALOR-ANTIGO.
+           MOVE TITULO     TO LOG-VALOR-NOVO.
+           COPY 'CPVIDAWR.cpy'. *> WRITE AUDIT LOG ENTRY
+       0340-LOG-AUDIT-INCLUDE-END. EXIT.
+
+       0330-CHECK-DUP-TITLE.
+           MOVE 'N'     TO WRK-DUP-FOUND.
+           MOVE REG-FIL TO WRK-SAVE-REC.
+      *
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END CONTINUE END-READ.
+      *
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+               IF TITULO EQUAL WRK-SAVE-TITULO
+                  AND CODIGO NOT EQUAL WRK-SAVE-CODIGO
+                   MOVE 'Y' TO WRK-DUP-FOUND
+                   MOVE 10  TO FS-MOVIES
+               ELSE
+                   READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+               END-IF
+           END-PERFORM.
+      *
+           MOVE WRK-SAVE-REC TO REG-FIL.
+       0330-CHECK-DUP-TITLE-END. EXIT.
+
        0400-PRINT-RESULTS.
        0400-PRINT-RESULTS-END. EXIT.
 
@@ -215,6 +342,7 @@
        0600-ROT-ABEND-END. EXIT.
 
        0700-END-PROGRAM.
+           CLOSE LOG-AUDITORIA
            GOBACK.
        0700-END-PROGRAM-END. EXIT.
 
