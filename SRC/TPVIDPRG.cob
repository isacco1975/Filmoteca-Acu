@@ -0,0 +1,172 @@
+      ******************************************************************
+      * FILE NAME   : TPVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : TOP RATED MOVIES REPORT OF VIDEOTECA PROGRAM     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDSRC.cpy'. *> SEARCH RECORD GENRES
+      *
+       77  WRK-LST-LINE             PIC 9(02) USAGE COMP-3 VALUE 09.
+       77  WRK-FILTER-GENERO        PIC X(04) VALUE SPACES.
+       77  WRK-TOP-N                PIC 9(02) USAGE COMP-3 VALUE 10.
+       77  WRK-SHOWN-COUNT          PIC 9(02) USAGE COMP-3 VALUE ZERO.
+       77  WRK-NOTA-DISP            PIC 9(02),9(01).
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMNU.cpy'. *> MAIN MENU
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+           COPY 'SCVIDLST.cpy'. *> LIST SCREEN
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'TPVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL ZERO
+               MOVE '46ERROR DURING OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR DURING OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "   * * * *  T O P   R A T E D  * * * *" TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-LIST.
+      *
+           PERFORM 0304-ASK-PARAMS.
+           PERFORM 0310-LIST-TOP.
+      *
+           IF WRK-SHOWN-COUNT EQUAL ZERO
+               MOVE '20NO MOVIES MATCH THAT GENRE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           END-IF.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0304-ASK-PARAMS.
+           DISPLAY 'TOP HOW MANY TITLES (01-50, BLANK=10): [  ]'
+               AT LINE 23 COLUMN 12.
+           ACCEPT  WRK-TOP-N AT LINE 23 COLUMN 53.
+      *
+           IF WRK-TOP-N EQUAL ZERO
+               MOVE 10 TO WRK-TOP-N
+           END-IF.
+      *
+           IF WRK-TOP-N GREATER 50
+               MOVE 50 TO WRK-TOP-N
+           END-IF.
+      *
+           DISPLAY 'FILTER BY GENRE (BLANK=ALL): [    ]'
+               AT LINE 24 COLUMN 12.
+           ACCEPT  WRK-FILTER-GENERO AT LINE 24 COLUMN 42.
+       0304-ASK-PARAMS-END. EXIT.
+
+      *    WALKS MOVIES BACKWARDS ON THE NOTA ALTERNATE KEY (HIGHEST
+      *    GRADE FIRST) AND DISPLAYS UP TO WRK-TOP-N RECORDS, SKIPPING
+      *    OVER ANY THAT DON'T MATCH THE OPTIONAL GENRE FILTER. GENRE
+      *    IS A FILTER HERE, NOT THE SCAN KEY, SO NON-MATCHES ARE
+      *    SKIPPED RATHER THAN STOPPING THE SCAN.
+       0310-LIST-TOP.
+           MOVE 99 TO NOTA.
+           START MOVIES KEY IS NOT GREATER NOTA END-START.
+           READ MOVIES PREVIOUS AT END MOVE 10 TO FS-MOVIES END-READ.
+      *
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+                       OR WRK-SHOWN-COUNT EQUAL WRK-TOP-N
+               IF WRK-FILTER-GENERO EQUAL SPACES
+                           OR GENERO EQUAL WRK-FILTER-GENERO
+                   PERFORM 0320-SRC-GENRE
+      *
+                   DISPLAY CODIGO         AT LINE WRK-LST-LINE COLUMN 14
+                   COLOR 4 HIGHLIGHT
+                   DISPLAY TITULO(1:34)   AT LINE WRK-LST-LINE COLUMN 23
+                   COLOR 11 HIGHLIGHT
+                   DISPLAY LNK-GEN-DESC   AT LINE WRK-LST-LINE COLUMN 59
+                   COLOR 11 HIGHLIGHT
+                   MOVE NOTA TO WRK-NOTA-DISP
+                   DISPLAY WRK-NOTA-DISP  AT LINE WRK-LST-LINE COLUMN 69
+                   COLOR 11 HIGHLIGHT
+      *
+                   ADD 1 TO WRK-LST-LINE
+                   ADD 1 TO WRK-SHOWN-COUNT
+               END-IF
+      *
+               READ MOVIES PREVIOUS AT END MOVE 10 TO FS-MOVIES END-READ
+           END-PERFORM.
+      *
+           ACCEPT SCREEN-WAIT.
+       0310-LIST-TOP-END. EXIT.
+
+       0320-SRC-GENRE.
+           MOVE GENERO TO LNK-GEN-COD.
+           MOVE 0      TO LNK-GEN-DESC-LINE.
+           CALL 'SRVIDPRG' USING LNK-GENRES.
+       0320-SRC-GENRE-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM TPVIDPRG.
