@@ -0,0 +1,222 @@
+      ******************************************************************
+      * FILE NAME   : ARVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : YEAR-END ARCHIVAL ROUTINE OF VIDEOTECA PROGRAM   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+           COPY 'CPVIDARF.cpy'. *> ARCHIVE DAT WORKBOOK
+           COPY 'CPVIDAFC.cpy'. *> AUDIT LOG WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+
+       FD  ARCHIVE.
+           COPY 'CPVIDARC.cpy'. *> ARCHIVE RECORD
+
+       FD  LOG-AUDITORIA.
+           COPY 'CPVIDAUD.cpy'. *> AUDIT LOG RECORD
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN SCREEN KEYS
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+           COPY 'CPVIDAUW.cpy'. *> AUDIT LOG WORKBOOK (OPERATOR ID)
+      *
+       77  FS-ARCHIVE                PIC X(02).
+       77  WRK-NOTA-LIMIT            PIC 9(02)V9(01) VALUE ZERO.
+       77  WRK-YEAR-LIMIT            PIC 9(04) VALUE ZERO.
+       77  WRK-ARCHIVED-COUNT        PIC 9(05) USAGE COMP-3 VALUE ZERO.
+       77  WRK-IS-VALID              PIC X(01) VALUE SPACES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'ARVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+      *    MOVIES.dat ONLY EVER GROWS - THIS MOVES TITLES THAT ARE
+      *    BOTH LOW-RATED AND OLD (A DELIBERATE AND, NOT AN OR - THE
+      *    POINT IS TO CLEAR OUT FORGOTTEN CLUTTER, NOT EVERY OLD
+      *    CLASSIC OR EVERY POORLY-RATED RECENT TITLE) OUT OF THE
+      *    ACTIVE CATALOGUE INTO ARCHIVE.dat, THE SAME WAY RGVIDPRG
+      *    SCANS MOVIES.dat ONCE AND REPORTS HOW MANY ROWS IT TOUCHED.
+       0300-PROCESS-DATA.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "  * * * *  ARQUIVAMENTO DE FIM DE ANO  * * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+           PERFORM 0310-ASK-LIMITS.
+      *
+           IF WRK-IS-VALID EQUAL 'N'
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           ELSE
+               MOVE '41CONFIRM YEAR-END ARCHIVAL RUN (Y/N)?' TO WRK-MSG
+               DISPLAY SCREEN-CONFIRMATION
+               ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+               IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+                   PERFORM 0100-OPEN-DATA
+                   PERFORM 0320-ARCHIVE-ALL
+                   PERFORM 0500-CLOSE-DATA
+      *
+                   MOVE '54ARCHIVAL RUN COMPLETE.' TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   DISPLAY WRK-ARCHIVED-COUNT AT LINE 22 COLUMN 14
+                       COLOR 11 HIGHLIGHT
+                   ACCEPT SCREEN-WAIT
+               END-IF
+           END-IF.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-ASK-LIMITS.
+           INITIALIZE WRK-IS-VALID WRK-NOTA-LIMIT WRK-YEAR-LIMIT.
+      *
+           DISPLAY 'ARCHIVE IF GRADE BELOW..: [    ]'
+               AT LINE 10 COLUMN 14.
+           ACCEPT  WRK-NOTA-LIMIT AT LINE 10 COLUMN 40.
+           DISPLAY 'AND RELEASE YEAR BEFORE.: [    ]'
+               AT LINE 12 COLUMN 14.
+           ACCEPT  WRK-YEAR-LIMIT AT LINE 12 COLUMN 40.
+      *
+           MOVE 'Y' TO WRK-IS-VALID.
+      *
+           IF WRK-NOTA-LIMIT EQUAL ZERO AND WRK-YEAR-LIMIT EQUAL ZERO
+               MOVE 'N' TO WRK-IS-VALID
+               MOVE '20BOTH THRESHOLDS ARE ZERO - NOTHING TO ARCHIVE.'
+                   TO WRK-MSG
+           END-IF.
+       0310-ASK-LIMITS-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN I-O MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR OPENING MOVIES FILE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING MOVIES FILE' TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O ARCHIVE.
+           IF FS-ARCHIVE EQUAL "35"
+               OPEN OUTPUT ARCHIVE
+           END-IF.
+      *
+           IF FS-ARCHIVE NOT EQUAL "00"
+               MOVE '47ERROR OPENING ARCHIVE FILE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-ARCHIVE TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING ARCHIVE FILE' TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN EXTEND LOG-AUDITORIA.
+           IF FS-LOG-AUDITORIA EQUAL "35"
+               OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0320-ARCHIVE-ALL.
+           MOVE ZERO TO WRK-ARCHIVED-COUNT.
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO END-START.
+           READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ.
+      *
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+               IF NOTA LESS WRK-NOTA-LIMIT
+                  AND ANO-LANCAMENTO LESS WRK-YEAR-LIMIT
+                   PERFORM 0330-MOVE-TO-ARCHIVE
+               ELSE
+                   READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+               END-IF
+           END-PERFORM.
+       0320-ARCHIVE-ALL-END. EXIT.
+
+      *    COPIES THE CURRENT RECORD INTO ARCHIVE.dat (REG-ARC MIRRORS
+      *    REG-FIL FIELD FOR FIELD, SO A STRAIGHT GROUP MOVE CARRIES
+      *    EVERY COLUMN ACROSS), LOGS THE REMOVAL, DELETES IT FROM
+      *    MOVIES.dat, AND RE-POSITIONS TO THE NEXT RECORD - A DELETE
+      *    DOES NOT DISTURB DYNAMIC-ACCESS SEQUENTIAL READING ON AN
+      *    INDEXED FILE, SO THE LOOP CAN KEEP WALKING FORWARD BY KEY.
+       0330-MOVE-TO-ARCHIVE.
+           MOVE REG-FIL TO REG-ARC.
+           WRITE REG-ARC
+               INVALID KEY CONTINUE
+           END-WRITE.
+      *
+      *    THE RECORD IS ONLY EVER REMOVED FROM MOVIES.dat ONCE IT IS
+      *    SAFELY ON ARCHIVE.dat - A FAILED ARCHIVE WRITE (DUPLICATE
+      *    KEY, DISK FULL) LEAVES THE MOVIE WHERE IT WAS INSTEAD OF
+      *    LOSING IT.
+           IF FS-ARCHIVE EQUAL "00"
+               PERFORM 0340-LOG-AUDIT-ARCHIVE
+      *
+               DELETE MOVIES
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY ADD 1 TO WRK-ARCHIVED-COUNT
+               END-DELETE
+           END-IF.
+      *
+           READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ.
+       0330-MOVE-TO-ARCHIVE-END. EXIT.
+
+       0340-LOG-AUDIT-ARCHIVE.
+           MOVE 'ARQUIVAR' TO LOG-OPERACAO.
+           MOVE CODIGO     TO LOG-CODIGO.
+           MOVE 'STATUS'   TO LOG-CAMPO.
+           MOVE 'ATIVO'    TO LOG-VALOR-ANTIGO.
+           MOVE 'ARQUIVADO' TO LOG-VALOR-NOVO.
+           COPY 'CPVIDAWR.cpy'. *> WRITE AUDIT LOG ENTRY
+       0340-LOG-AUDIT-ARCHIVE-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES ARCHIVE LOG-AUDITORIA.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM ARVIDPRG.
