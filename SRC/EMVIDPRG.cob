@@ -0,0 +1,354 @@
+      ******************************************************************
+      * FILE NAME   : EMVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : LOAN (EMPRESTIMO) MAINTENANCE ROUTINE OF VIDEOTECA
+      *               PROGRAM - CHECKOUT, RETURN AND OVERDUE REPORT    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDEMS.cpy'. *> LOANS DAT WORKBOOK
+           COPY 'CPVIDFCV.cpy'. *> MOVIES DAT WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPRESTIMOS.
+           COPY 'CPVIDEMP.cpy'. *> LOAN DATA FILE
+      *
+       FD  MOVIES.
+           COPY 'CPVIDDAT.cpy'. *> MOVIES DATA FILE
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN SCREEN KEYS
+           COPY 'CPVIDEMM.cpy'. *> LOAN MAINTENANCE MENU/SUPPORT
+           COPY 'CPVIDEDT.cpy'. *> EDITION SCREEN (WRK-CONTINUE/WRK-LINE)
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDEMW.cpy'. *> LOANS DAT WORKBOOK
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDEMM.cpy'. *> LOAN MAINTENANCE MENU/EDIT
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           MOVE 'EMVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-CONTINUE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
+                                        OR WRK-CONTINUE EQUAL 'n'.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN I-O EMPRESTIMOS.
+      *
+           IF FS-EMPRESTIMOS EQUAL "35"
+               OPEN OUTPUT EMPRESTIMOS
+               CLOSE EMPRESTIMOS
+               OPEN I-O EMPRESTIMOS
+           END-IF.
+      *
+           IF FS-EMPRESTIMOS NOT EQUAL "00"
+               MOVE '47ERROR OPENING LOANS FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-EMPRESTIMOS TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING LOANS FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+      *    MOVIES IS OPENED I-O, NOT INPUT, BECAUSE CHECKOUT/RETURN
+      *    HAVE TO REWRITE QTDE-DISPONIVEL AS COPIES GO OUT AND COME
+      *    BACK.
+           OPEN I-O MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING MOVIES FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "  * * *  L O A N   M A I N T E N A N C E  * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM"                             TO WRK-KEYS.
+           INITIALIZE WRK-EOPTION.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-EMPMNU.
+           ACCEPT  SCREEN-EMPMNU.
+      *
+           EVALUATE WRK-EOPTION
+             WHEN '1' PERFORM 0310-CHECKOUT
+             WHEN '2' PERFORM 0320-RETURN-LOAN
+             WHEN '3' PERFORM 0330-OVERDUE-REPORT
+             WHEN '0' MOVE 'N' TO WRK-CONTINUE
+             WHEN OTHER
+               MOVE '20INVALID OPTION.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           END-EVALUATE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0305-NEXT-LOAN-NUMBER SECTION.
+           MOVE HIGH-VALUES TO NUM-EMP.
+           START EMPRESTIMOS KEY IS NOT GREATER NUM-EMP
+               INVALID KEY
+                   MOVE ZEROES TO NUM-EMP
+               NOT INVALID KEY
+                   READ EMPRESTIMOS NEXT AT END CONTINUE END-READ
+           END-START.
+           ADD 1 TO NUM-EMP.
+       0305-NEXT-LOAN-NUMBER-END. EXIT.
+
+      *    RECORDS A NEW LOAN. THE MOVIE CODE AND BORROWER NAME ARE
+      *    SAVED OFF TO WRK-CHECK-* BEFORE ANY SEARCH IS DONE, BECAUSE
+      *    THE SEARCH IN 0305 READS OTHER LOAN RECORDS INTO REG-EMP
+      *    AND WOULD OTHERWISE OVERWRITE WHAT WAS TYPED.
+       0310-CHECKOUT SECTION.
+           INITIALIZE REG-EMP WRK-MSG.
+           MOVE WRK-NOW(1:8) TO WRK-TODAY-NUM.
+      *
+           DISPLAY SCREEN-EMPEDT.
+           ACCEPT  SCREEN-EMPEDT-KEY.
+      *
+           IF CODIGO-EMP EQUAL ZEROES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           MOVE CODIGO-EMP TO WRK-CHECK-CODIGO.
+           ACCEPT SCREEN-EMPEDT-DESC.
+           MOVE NOME-LOCATARIO TO WRK-CHECK-NOME.
+      *
+           IF WRK-CHECK-NOME EQUAL SPACES
+               MOVE '20BORROWER NAME IS BLANK.' TO WRK-MSG
+           ELSE
+               MOVE WRK-CHECK-CODIGO TO CODIGO
+               READ MOVIES
+                   INVALID KEY
+                       MOVE '48MOVIE CODE NOT FOUND.' TO WRK-MSG
+                   NOT INVALID KEY
+                       IF QTDE-DISPONIVEL EQUAL ZERO
+                           MOVE '43NO COPIES CURRENTLY AVAILABLE.'
+                               TO WRK-MSG
+                       ELSE
+                           PERFORM 0305-NEXT-LOAN-NUMBER
+                           PERFORM 0317-BUILD-AND-WRITE-LOAN
+                       END-IF
+               END-READ
+           END-IF.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0310-CHECKOUT-END. EXIT.
+
+      *    NUM-EMP WAS LEFT SET BY 0305-NEXT-LOAN-NUMBER; EVERY OTHER
+      *    FIELD IS REBUILT HERE FROM THE SAVED WRK-CHECK-* VALUES.
+       0317-BUILD-AND-WRITE-LOAN SECTION.
+           MOVE WRK-CHECK-CODIGO TO CODIGO-EMP.
+           MOVE WRK-CHECK-NOME   TO NOME-LOCATARIO.
+           MOVE WRK-TODAY-NUM    TO DATA-EMPRESTIMO.
+           MOVE ZEROES           TO DATA-DEVOLUCAO.
+           SET EMP-ATIVO TO TRUE.
+      *
+           COMPUTE WRK-DUE-NUM = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WRK-TODAY-NUM) + WRK-LOAN-DAYS).
+           MOVE WRK-DUE-NUM TO DATA-PREVISTA.
+      *
+           WRITE REG-EMP
+               INVALID KEY
+                   MOVE '47ERROR RECORDING LOAN.' TO WRK-MSG
+               NOT INVALID KEY
+                   SUBTRACT 1 FROM QTDE-DISPONIVEL
+                   REWRITE REG-FIL
+      *
+      *            GNUCOBOL REPORTS A LOCKED RECORD AS FILE STATUS 51,
+      *            WHICH FALLS OUTSIDE THE INVALID KEY CONDITION
+      *            CLASSES (2X/3X/4X), SO IT IS CHECKED HERE
+      *            SEPARATELY - SEE ALVIDPRG'S 0310-PROCESS-EDIT-DATA.
+                   IF FS-MOVIES EQUAL 51
+                       MOVE '55MOVIE RECORD LOCKED BY ANOTHER USER.'
+                           TO WRK-MSG
+                   ELSE
+                       MOVE NUM-EMP       TO WRK-NUM-EMP-EDIT
+                       MOVE DATA-PREVISTA TO WRK-DUE-DISP
+                       STRING '57LOAN #' DELIMITED BY SIZE
+                              WRK-NUM-EMP-EDIT DELIMITED BY SIZE
+                              ' RECORDED. DUE ' DELIMITED BY SIZE
+                              WRK-DUE-DISP DELIMITED BY SIZE
+                              '.' DELIMITED BY SIZE
+                              INTO WRK-MSG
+                   END-IF
+           END-WRITE.
+       0317-BUILD-AND-WRITE-LOAN-END. EXIT.
+
+       0320-RETURN-LOAN SECTION.
+           INITIALIZE REG-EMP WRK-MSG.
+           MOVE WRK-NOW(1:8) TO WRK-TODAY-NUM.
+      *
+           DISPLAY SCREEN-EMPRET.
+           ACCEPT  SCREEN-EMPRET-KEY.
+      *
+           IF NUM-EMP EQUAL ZEROES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           READ EMPRESTIMOS
+               INVALID KEY
+                   MOVE '48LOAN NUMBER NOT FOUND.' TO WRK-MSG
+               NOT INVALID KEY
+                   IF EMP-DEVOLVIDO
+                       MOVE '20LOAN ALREADY RETURNED.' TO WRK-MSG
+                   ELSE
+                       MOVE WRK-TODAY-NUM TO DATA-DEVOLUCAO
+                       SET EMP-DEVOLVIDO TO TRUE
+                       REWRITE REG-EMP
+                           INVALID KEY
+                               MOVE '42ERROR RECORDING RETURN.'
+                                   TO WRK-MSG
+                           NOT INVALID KEY
+                               MOVE CODIGO-EMP TO CODIGO
+                               READ MOVIES
+                                   INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       ADD 1 TO QTDE-DISPONIVEL
+                                       REWRITE REG-FIL
+                               END-READ
+      *
+      *                        STATUS 51 (RECORD LOCKED) FALLS OUTSIDE
+      *                        THE INVALID KEY CONDITION CLASSES, SO
+      *                        IT IS CHECKED HERE SEPARATELY.
+                               IF FS-MOVIES EQUAL 51
+                                   MOVE
+                                '55MOVIE RECORD LOCKED BY ANOTHER USER.'
+                                       TO WRK-MSG
+                               ELSE
+                                   MOVE '54LOAN RETURNED SUCCESSFULLY.'
+                                       TO WRK-MSG
+                               END-IF
+                       END-REWRITE
+                   END-IF
+           END-READ.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0320-RETURN-LOAN-END. EXIT.
+
+      *    LISTS EVERY ACTIVE LOAN WHOSE DUE DATE HAS ALREADY PASSED,
+      *    WALKING THE EMP-STATUS ALTERNATE KEY DUPLICATE GROUP FOR
+      *    'A' SO RETURNED LOANS ARE NEVER EVEN READ.
+       0330-OVERDUE-REPORT SECTION.
+           MOVE WRK-NOW(1:8) TO WRK-TODAY-NUM.
+           MOVE ZERO TO WRK-OVERDUE-COUNT.
+           MOVE 09 TO WRK-LST-LINE.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-EMPLST.
+      *
+           MOVE 'A' TO EMP-STATUS.
+           START EMPRESTIMOS KEY IS EQUAL EMP-STATUS
+               INVALID KEY
+                   MOVE 10 TO FS-EMPRESTIMOS
+           END-START.
+      *
+           IF FS-EMPRESTIMOS NOT EQUAL 10
+               READ EMPRESTIMOS NEXT AT END MOVE 10 TO FS-EMPRESTIMOS
+                   END-READ
+           END-IF.
+      *
+           PERFORM UNTIL FS-EMPRESTIMOS EQUAL 10
+                     OR EMP-STATUS NOT EQUAL 'A'
+               IF DATA-PREVISTA LESS WRK-TODAY-NUM
+                       AND WRK-LST-LINE LESS 22
+                   PERFORM 0335-SHOW-OVERDUE-LINE
+                   ADD 1 TO WRK-OVERDUE-COUNT
+                   ADD 1 TO WRK-LST-LINE
+               END-IF
+               READ EMPRESTIMOS NEXT AT END MOVE 10 TO FS-EMPRESTIMOS
+                   END-READ
+           END-PERFORM.
+      *
+           IF WRK-OVERDUE-COUNT EQUAL ZERO
+               MOVE '20NO OVERDUE LOANS.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+           END-IF.
+      *
+           ACCEPT SCREEN-WAIT.
+       0330-OVERDUE-REPORT-END. EXIT.
+
+       0335-SHOW-OVERDUE-LINE SECTION.
+           MOVE NUM-EMP TO WRK-NUM-EMP-EDIT.
+           DISPLAY WRK-NUM-EMP-EDIT AT LINE WRK-LST-LINE COLUMN 14
+               COLOR 11 HIGHLIGHT.
+           DISPLAY CODIGO-EMP AT LINE WRK-LST-LINE COLUMN 20
+               COLOR 11 HIGHLIGHT.
+           DISPLAY NOME-LOCATARIO AT LINE WRK-LST-LINE COLUMN 27
+               COLOR 11 HIGHLIGHT.
+      *
+           MOVE DATA-EMPRESTIMO TO WRK-LOAN-DISP.
+           DISPLAY WRK-LOAN-DISP AT LINE WRK-LST-LINE COLUMN 44
+               COLOR 11 HIGHLIGHT.
+           MOVE DATA-PREVISTA TO WRK-DUE-DISP.
+           DISPLAY WRK-DUE-DISP AT LINE WRK-LST-LINE COLUMN 53
+               COLOR 4 HIGHLIGHT.
+       0335-SHOW-OVERDUE-LINE-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES.
+           CLOSE EMPRESTIMOS.
+      *
+           IF FS-EMPRESTIMOS NOT EQUAL "00"
+               MOVE '47ERROR CLOSING LOANS FILE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-EMPRESTIMOS TO WS-ABEND-CODE
+               MOVE 'ERROR CLOSING LOANS FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM EMVIDPRG.
