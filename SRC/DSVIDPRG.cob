@@ -0,0 +1,205 @@
+      ******************************************************************
+      * FILE NAME   : DSVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : DISTRIBUTOR MAINTENANCE ROUTINE OF VIDEOTECA PROG*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDDES.cpy'. *> DISTRIBS DAT WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISTRIBS.
+           COPY 'CPVIDDIS.cpy'. *> DISTRIBUTOR DATA FILE
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN SCREEN KEYS
+           COPY 'CPVIDDMM.cpy'. *> DISTRIBUTOR MAINTENANCE MENU
+           COPY 'CPVIDEDT.cpy'. *> EDITION SCREEN (WRK-CONTINUE/WRK-LINE)
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDDEW.cpy'. *> DISTRIBS DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDDMM.cpy'. *> DISTRIBUTOR MAINTENANCE MENU/EDIT
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           MOVE 'DSVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-CONTINUE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
+                                        OR WRK-CONTINUE EQUAL 'n'.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN I-O DISTRIBS.
+      *
+           IF FS-DISTRIBS EQUAL "35"
+               OPEN OUTPUT DISTRIBS
+               CLOSE DISTRIBS
+               OPEN I-O DISTRIBS
+           END-IF.
+      *
+           IF FS-DISTRIBS NOT EQUAL "00"
+               MOVE '47ERROR OPENING DISTRIBUTOR FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-DISTRIBS TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING DISTRIBUTOR FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "  * * *  D I S T R I B U T O R   M A I N T  * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM"                             TO WRK-KEYS.
+           INITIALIZE WRK-DOPTION.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-DISMNU.
+           ACCEPT  SCREEN-DISMNU.
+      *
+           EVALUATE WRK-DOPTION
+             WHEN '1' PERFORM 0310-INCLUDE-DISTRIB
+             WHEN '2' PERFORM 0320-ALTER-DISTRIB
+             WHEN '3' PERFORM 0330-RETIRE-DISTRIB
+             WHEN '0' MOVE 'N' TO WRK-CONTINUE
+             WHEN OTHER
+               MOVE '20INVALID OPTION.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           END-EVALUATE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-INCLUDE-DISTRIB SECTION.
+           INITIALIZE REG-DIS WRK-MSG.
+           DISPLAY SCREEN-DISEDT.
+           ACCEPT  SCREEN-DISEDT-KEY.
+           ACCEPT  SCREEN-DISEDT-DESC.
+      *
+           IF CODIGO-DIS EQUAL SPACES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           WRITE REG-DIS
+               INVALID KEY
+                   MOVE '47DISTRIBUTOR CODE ALREADY EXISTS.'
+                       TO WRK-MSG
+               NOT INVALID KEY
+                   MOVE '57DISTRIBUTOR SUCCESSFULLY RECORDED.'
+                       TO WRK-MSG
+           END-WRITE.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0310-INCLUDE-DISTRIB-END. EXIT.
+
+       0320-ALTER-DISTRIB SECTION.
+           INITIALIZE REG-DIS WRK-MSG.
+           DISPLAY SCREEN-DISEDT.
+           ACCEPT  SCREEN-DISEDT-KEY.
+      *
+           READ DISTRIBS
+               INVALID KEY
+                   MOVE '48DISTRIBUTOR CODE NOT FOUND.' TO WRK-MSG
+               NOT INVALID KEY
+                   ACCEPT  SCREEN-DISEDT-DESC
+                   REWRITE REG-DIS
+                       INVALID KEY
+                           MOVE '42EDIT ERROR.' TO WRK-MSG
+                       NOT INVALID KEY
+                           MOVE '54DISTRIBUTOR RENAMED SUCCESSFULLY.'
+                               TO WRK-MSG
+                   END-REWRITE
+           END-READ.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0320-ALTER-DISTRIB-END. EXIT.
+
+       0330-RETIRE-DISTRIB SECTION.
+           INITIALIZE REG-DIS WRK-MSG.
+           DISPLAY SCREEN-DISEDT.
+           ACCEPT  SCREEN-DISEDT-KEY.
+      *
+           READ DISTRIBS
+               INVALID KEY
+                   MOVE '48DISTRIBUTOR CODE NOT FOUND.' TO WRK-MSG
+               NOT INVALID KEY
+                   DISPLAY SCREEN-DISEDT-DESC
+                   MOVE '41CONFIRM RETIRING THIS DISTRIBUTOR (Y/N)?'
+                       TO WRK-MSG
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                   IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+                       DELETE DISTRIBS
+                           INVALID KEY
+                               MOVE '43ERROR RETIRING DISTRIBUTOR.'
+                                   TO WRK-MSG
+                           NOT INVALID KEY
+                               MOVE '54DISTRIBUTOR RETIRED OK.'
+                                   TO WRK-MSG
+                       END-DELETE
+                   ELSE
+                       MOVE '27RETIRE CANCELLED.' TO WRK-MSG
+                   END-IF
+           END-READ.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0330-RETIRE-DISTRIB-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE DISTRIBS.
+      *
+           IF FS-DISTRIBS NOT EQUAL "00"
+               MOVE '47ERROR CLOSING DISTRIBUTOR FILE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-DISTRIBS TO WS-ABEND-CODE
+               MOVE 'ERROR CLOSING DISTRIBUTOR FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM DSVIDPRG.
