@@ -0,0 +1,330 @@
+      ******************************************************************
+      * FILE NAME   : RLVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : STATISTICS REPORT ROUTINE OF VIDEOTECA PROGRAM   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+           COPY 'CPVIDGES.cpy'. *> GENRES DAT WORKBOOK
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT.cpy'.
+      *
+       FD  GENRES.
+           COPY 'CPVIDGEN.cpy'. *> GENRE DATA FILE
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN MENU
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGEW.cpy'. *> GENRES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       77  WRK-LST-LINE             PIC 9(02) USAGE COMP-3 VALUE 09.
+       77  WRK-LST-COUNT            PIC 9(02) USAGE COMP-3 VALUE 01.
+       77  WRK-DISTRIB-COUNT        PIC 9(03) USAGE COMP-3 VALUE ZERO.
+       77  WRK-TOTAL-MOVIES         PIC 9(05) USAGE COMP-3 VALUE ZERO.
+       77  WRK-NOTA-SUM             PIC 9(07)V9(01) USAGE COMP-3
+                                                          VALUE ZERO.
+       77  WRK-NOTA-AVG             PIC 9(03)V9(02) USAGE COMP-3
+                                                          VALUE ZERO.
+       77  IDX                      PIC S9(04) COMP VALUE ZERO.
+       77  W-DISTRIB-FOUND          PIC X(01) VALUE 'N'.
+           88 DISTRIB-FOUND             VALUE 'Y'.
+           88 DISTRIB-NOT-FOUND         VALUE 'N'.
+       77  WRK-DECADE-COUNT         PIC 9(02) USAGE COMP-3 VALUE ZERO.
+       77  WRK-DECADE-INICIO        PIC 9(04) VALUE ZERO.
+       77  W-DECADE-FOUND           PIC X(01) VALUE 'N'.
+           88 DECADE-FOUND              VALUE 'Y'.
+           88 DECADE-NOT-FOUND          VALUE 'N'.
+      *
+       01  TAB-GEN.
+           05 OCC-GEN      OCCURS 50 TIMES INDEXED BY IDX-GEN.
+              10 EL-GEN-COD    PIC X(04).
+              10 EL-GEN-DESC   PIC X(08).
+              10 EL-GEN-QTDE   PIC 9(05) USAGE COMP-3 VALUE ZERO.
+      *
+       01  TAB-DISTRIB.
+           05 OCC-DISTRIB  OCCURS 100 TIMES INDEXED BY IDX-DIS.
+              10 EL-DISTRIB-NOME   PIC X(15) VALUE SPACES.
+              10 EL-DISTRIB-QTDE   PIC 9(05) USAGE COMP-3 VALUE ZERO.
+      *
+      *    NO MASTER FILE OF DECADES EXISTS EITHER, SO THIS IS BUILT
+      *    ON THE FLY THE SAME WAY TAB-DISTRIB IS ABOVE. ONE SLOT PER
+      *    DISTINCT DECADE ACTUALLY SEEN, IN FIRST-ENCOUNTERED ORDER.
+       01  TAB-DECADE.
+           05 OCC-DECADE   OCCURS 20 TIMES INDEXED BY IDX-DEC.
+              10 EL-DECADE-INICIO  PIC 9(04) VALUE ZERO.
+              10 EL-DECADE-QTDE    PIC 9(05) USAGE COMP-3 VALUE ZERO.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDMNU.cpy'. *> MAIN MENU
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+           COPY 'SCVIDREL.cpy'. *> REPORT SCREENS
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'RLVIDPRG' TO WS-ABEND-PROGRAM.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA.
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA.
+           OPEN INPUT GENRES.
+      *
+           IF FS-GENRES NOT EQUAL "00"
+               MOVE '47ERROR OPENING GENRE FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENRES TO WS-ABEND-CODE
+               MOVE 'ERRO OPENING GENRE FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           READ GENRES AT END CONTINUE END-READ.
+      *
+           IF FS-GENRES = ZERO
+               PERFORM GENRE-TO-MEMORY
+           END-IF.
+      *
+           CLOSE GENRES.
+      *
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL ZERO
+               MOVE '46ERROR DURING OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR DURING OPENING MOVIES FILE'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           MOVE LOW-VALUES TO CODIGO
+           START MOVIES KEY >= CODIGO END-START
+           READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ.
+       0100-OPEN-DATA-END. EXIT.
+
+       GENRE-TO-MEMORY.
+           PERFORM UNTIL FS-GENRES NOT = ZERO OR IDX EQUAL 50
+              ADD 1 TO IDX
+              MOVE CODIGO-GEN TO EL-GEN-COD (IDX)
+              MOVE DESC-GEN   TO EL-GEN-DESC(IDX)
+              READ GENRES AT END CONTINUE END-READ
+           END-PERFORM
+           .
+
+       0200-VALIDATE-DATA.
+       0200-VALIDATE-DATA-END. EXIT.
+
+      *    READS EVERY MOVIE ONCE AND ACCUMULATES THE THREE STATISTICS
+      *    THIS REPORT WAS BUILT FOR: A COUNT PER GENERO (AGAINST THE
+      *    TAB-GEN TABLE ALREADY LOADED BY GENRE-TO-MEMORY), A RUNNING
+      *    SUM OF NOTA FOR THE OVERALL AVERAGE, AND A COUNT PER
+      *    DISTRIB (BUILT ON THE FLY IN TAB-DISTRIB SINCE THERE IS NO
+      *    MASTER FILE OF DISTRIBUTORS TO PRE-LOAD).
+       0300-PROCESS-DATA.
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+               ADD 1    TO WRK-TOTAL-MOVIES
+               ADD NOTA TO WRK-NOTA-SUM
+      *
+               PERFORM 0310-ACCUM-GENRE
+               PERFORM 0320-ACCUM-DISTRIB
+               PERFORM 0330-ACCUM-DECADE
+      *
+               READ MOVIES NEXT AT END MOVE 10 TO FS-MOVIES END-READ
+           END-PERFORM.
+      *
+           IF WRK-TOTAL-MOVIES GREATER ZERO
+               DIVIDE WRK-NOTA-SUM BY WRK-TOTAL-MOVIES
+                   GIVING WRK-NOTA-AVG ROUNDED
+           END-IF.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-ACCUM-GENRE.
+           SET IDX-GEN TO 1.
+           SEARCH OCC-GEN
+               AT END CONTINUE
+               WHEN GENERO EQUAL EL-GEN-COD(IDX-GEN)
+                   ADD 1 TO EL-GEN-QTDE(IDX-GEN)
+           END-SEARCH.
+       0310-ACCUM-GENRE-END. EXIT.
+
+       0320-ACCUM-DISTRIB.
+           SET DISTRIB-NOT-FOUND TO TRUE.
+           SET IDX-DIS TO 1.
+      *
+           SEARCH OCC-DISTRIB
+               AT END CONTINUE
+               WHEN DISTRIB EQUAL EL-DISTRIB-NOME(IDX-DIS)
+                   ADD 1 TO EL-DISTRIB-QTDE(IDX-DIS)
+                   SET DISTRIB-FOUND TO TRUE
+           END-SEARCH.
+      *
+           IF DISTRIB-NOT-FOUND AND WRK-DISTRIB-COUNT LESS 100
+               ADD 1        TO WRK-DISTRIB-COUNT
+               MOVE DISTRIB TO EL-DISTRIB-NOME(WRK-DISTRIB-COUNT)
+               MOVE 1       TO EL-DISTRIB-QTDE(WRK-DISTRIB-COUNT)
+           END-IF.
+       0320-ACCUM-DISTRIB-END. EXIT.
+
+      *    GROUPS THE RECORD JUST READ INTO ITS DECADE (1987 BECOMES
+      *    1980, 2004 BECOMES 2000, AND SO ON) AND ACCUMULATES A
+      *    COUNT PER DECADE, BUILDING THE TABLE ON THE FLY.
+       0330-ACCUM-DECADE.
+           DIVIDE ANO-LANCAMENTO BY 10 GIVING WRK-DECADE-INICIO.
+           MULTIPLY WRK-DECADE-INICIO BY 10 GIVING WRK-DECADE-INICIO.
+      *
+           SET DECADE-NOT-FOUND TO TRUE.
+           SET IDX-DEC TO 1.
+      *
+           SEARCH OCC-DECADE
+               AT END CONTINUE
+               WHEN WRK-DECADE-INICIO EQUAL EL-DECADE-INICIO(IDX-DEC)
+                   ADD 1 TO EL-DECADE-QTDE(IDX-DEC)
+                   SET DECADE-FOUND TO TRUE
+           END-SEARCH.
+      *
+           IF DECADE-NOT-FOUND AND WRK-DECADE-COUNT LESS 20
+               ADD 1                  TO WRK-DECADE-COUNT
+               MOVE WRK-DECADE-INICIO
+                   TO EL-DECADE-INICIO(WRK-DECADE-COUNT)
+               MOVE 1 TO EL-DECADE-QTDE(WRK-DECADE-COUNT)
+           END-IF.
+       0330-ACCUM-DECADE-END. EXIT.
+
+       0400-PRINT-RESULTS.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "    * * * *  C A T A L O G  S T A T S  * * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM" TO WRK-KEYS.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-REL-SUMMARY.
+           ACCEPT SCREEN-WAIT.
+      *
+           PERFORM 0410-PRINT-GENRE-BREAKDOWN.
+           PERFORM 0420-PRINT-DISTRIB-BREAKDOWN.
+           PERFORM 0430-PRINT-DECADE-BREAKDOWN.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0410-PRINT-GENRE-BREAKDOWN.
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-REL-GENRE.
+      *
+           MOVE 09 TO WRK-LST-LINE.
+      *
+           PERFORM VARYING IDX-GEN FROM 1 BY 1
+                       UNTIL IDX-GEN GREATER 50
+                          OR EL-GEN-COD(IDX-GEN) EQUAL SPACES
+               IF WRK-LST-LINE LESS 22
+                   DISPLAY EL-GEN-DESC(IDX-GEN)
+                       AT LINE WRK-LST-LINE COLUMN 15
+                   COLOR 11 HIGHLIGHT
+                   DISPLAY EL-GEN-QTDE(IDX-GEN)
+                       AT LINE WRK-LST-LINE COLUMN 46
+                   COLOR 11 HIGHLIGHT
+      *
+                   ADD 1 TO WRK-LST-LINE
+               END-IF
+           END-PERFORM.
+      *
+           ACCEPT SCREEN-WAIT.
+       0410-PRINT-GENRE-BREAKDOWN-END. EXIT.
+
+       0420-PRINT-DISTRIB-BREAKDOWN.
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-REL-DISTRIB.
+      *
+           MOVE 09 TO WRK-LST-LINE.
+      *
+           PERFORM VARYING IDX-DIS FROM 1 BY 1
+                       UNTIL IDX-DIS GREATER WRK-DISTRIB-COUNT
+               IF WRK-LST-LINE LESS 22
+                   DISPLAY EL-DISTRIB-NOME(IDX-DIS)
+                       AT LINE WRK-LST-LINE COLUMN 14
+                   COLOR 11 HIGHLIGHT
+                   DISPLAY EL-DISTRIB-QTDE(IDX-DIS)
+                       AT LINE WRK-LST-LINE COLUMN 46
+                   COLOR 11 HIGHLIGHT
+      *
+                   ADD 1 TO WRK-LST-LINE
+               END-IF
+           END-PERFORM.
+      *
+           ACCEPT SCREEN-WAIT.
+       0420-PRINT-DISTRIB-BREAKDOWN-END. EXIT.
+
+       0430-PRINT-DECADE-BREAKDOWN.
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-REL-DECADE.
+      *
+           MOVE 09 TO WRK-LST-LINE.
+      *
+           PERFORM VARYING IDX-DEC FROM 1 BY 1
+                       UNTIL IDX-DEC GREATER WRK-DECADE-COUNT
+               IF WRK-LST-LINE LESS 22
+                   MOVE EL-DECADE-INICIO(IDX-DEC) TO WRK-DECADE-INICIO
+                   DISPLAY WRK-DECADE-INICIO
+                       AT LINE WRK-LST-LINE COLUMN 15
+                   COLOR 11 HIGHLIGHT
+                   DISPLAY 'S'
+                       AT LINE WRK-LST-LINE COLUMN 19
+                   COLOR 11 HIGHLIGHT
+                   DISPLAY EL-DECADE-QTDE(IDX-DEC)
+                       AT LINE WRK-LST-LINE COLUMN 46
+                   COLOR 11 HIGHLIGHT
+      *
+                   ADD 1 TO WRK-LST-LINE
+               END-IF
+           END-PERFORM.
+      *
+           ACCEPT SCREEN-WAIT.
+       0430-PRINT-DECADE-BREAKDOWN-END. EXIT.
+
+       0500-CLOSE-DATA.
+           CLOSE MOVIES.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM RLVIDPRG.
