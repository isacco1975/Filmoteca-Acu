@@ -0,0 +1,335 @@
+      ******************************************************************
+      * FILE NAME   : GNVIDPRG                                         *
+      * DATE        : 2025-06-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : GENRE MAINTENANCE ROUTINE OF VIDEOTECA PROGRAM    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GNVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDGES.cpy'. *> GENRES DAT WORKBOOK
+           COPY 'CPVIDSEQ.cpy'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           COPY 'CPVIDERF.cpy'. *> ABEND ERROR LOG WORKBOOK
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GENRES.
+           COPY 'CPVIDGEN.cpy'. *> GENRE DATA FILE
+      *
+       FD  MOVIES.
+           COPY 'CPVIDDAT.cpy'.
+      *
+       FD  ERRLOG.
+           COPY 'CPVIDERR.cpy'. *> ABEND ERROR LOG RECORD
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'CPVIDMNU.cpy'. *> MAIN SCREEN KEYS
+           COPY 'CPVIDGNM.cpy'. *> GENRE MAINTENANCE MENU
+           COPY 'CPVIDEDT.cpy'. *> EDITION SCREEN (WRK-CONTINUE/WRK-LINE)
+           COPY 'CPVIDMSG.cpy'. *> MESSAGES
+           COPY 'CPVIDGEW.cpy'. *> GENRES DAT WORKBOOK
+           COPY 'CPVIDFCW.cpy'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE.cpy'. *> ABEND
+      *
+       77  WRK-GEN-IN-USE-COUNT      PIC 9(05) USAGE COMP-3
+                                      VALUE ZEROES.
+       77  WRK-GEN-IN-USE-EDIT       PIC Z(04)9.
+       77  WRK-GEN-NEW-CODIGO        PIC X(04) VALUE SPACES.
+       77  WRK-GEN-NEW-DESC          PIC X(08) VALUE SPACES.
+       77  WRK-GEN-NEW-PARENT        PIC X(04) VALUE SPACES.
+       77  WRK-PARENT-VALID          PIC X(01) VALUE 'Y'.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN.cpy'. *> MAIN SCREEN
+           COPY 'SCVIDGNM.cpy'. *> GENRE MAINTENANCE MENU/EDIT
+           COPY 'SCVIDMSG.cpy'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           MOVE 'GNVIDPRG' TO WS-ABEND-PROGRAM.
+           INITIALIZE WRK-CONTINUE.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
+                                        OR WRK-CONTINUE EQUAL 'n'.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN I-O GENRES.
+      *
+           IF FS-GENRES EQUAL "35"
+               OPEN OUTPUT GENRES
+               CLOSE GENRES
+               OPEN I-O GENRES
+           END-IF.
+      *
+           IF FS-GENRES NOT EQUAL "00"
+               MOVE '47ERROR OPENING GENRE FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENRES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING GENRE FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES EQUAL "35"
+               OPEN OUTPUT MOVIES
+               CLOSE MOVIES
+               OPEN INPUT MOVIES
+           END-IF.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERROR OPENING MOVIES FILE.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERROR OPENING MOVIES FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE.cpy'. *> DATE/TIME PROCEDURE
+           MOVE "   * * * *  G E N R E   M A I N T  * * *"
+               TO WRK-TITLE.
+           MOVE "PF3=FIM"                             TO WRK-KEYS.
+           INITIALIZE WRK-GOPTION.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-GENMNU.
+           ACCEPT  SCREEN-GENMNU.
+      *
+           EVALUATE WRK-GOPTION
+             WHEN '1' PERFORM 0310-INCLUDE-GENRE
+             WHEN '2' PERFORM 0320-ALTER-GENRE
+             WHEN '3' PERFORM 0330-RETIRE-GENRE
+             WHEN '0' MOVE 'N' TO WRK-CONTINUE
+             WHEN OTHER
+               MOVE '20INVALID OPTION.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           END-EVALUATE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-INCLUDE-GENRE SECTION.
+           INITIALIZE REG-GEN WRK-MSG.
+           DISPLAY SCREEN-GENEDT.
+           ACCEPT  SCREEN-GENEDT-KEY.
+           ACCEPT  SCREEN-GENEDT-DESC.
+           ACCEPT  SCREEN-GENEDT-PARENT.
+      *
+           IF CODIGO-GEN EQUAL SPACES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+      *    THE PARENT LOOKUP BELOW REUSES REG-GEN (GENRES' ONLY RECORD
+      *    AREA) TO READ THE PARENT ROW, SO THE NEW ENTRY'S OWN FIELDS
+      *    ARE SAVED OFF FIRST AND RESTORED BEFORE THE WRITE.
+           MOVE CODIGO-GEN TO WRK-GEN-NEW-CODIGO.
+           MOVE DESC-GEN   TO WRK-GEN-NEW-DESC.
+           MOVE PARENT-GEN TO WRK-GEN-NEW-PARENT.
+           PERFORM 0315-VALIDATE-PARENT.
+      *
+           IF WRK-PARENT-VALID NOT EQUAL 'Y'
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           MOVE WRK-GEN-NEW-CODIGO TO CODIGO-GEN.
+           MOVE WRK-GEN-NEW-DESC   TO DESC-GEN.
+           MOVE WRK-GEN-NEW-PARENT TO PARENT-GEN.
+      *
+           WRITE REG-GEN
+               INVALID KEY
+                   MOVE '47GENRE CODE ALREADY EXISTS.'
+                       TO WRK-MSG
+               NOT INVALID KEY
+                   MOVE '57GENRE SUCCESSFULLY RECORDED.'
+                       TO WRK-MSG
+           END-WRITE.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0310-INCLUDE-GENRE-END. EXIT.
+
+       0320-ALTER-GENRE SECTION.
+           INITIALIZE REG-GEN WRK-MSG.
+           DISPLAY SCREEN-GENEDT.
+           ACCEPT  SCREEN-GENEDT-KEY.
+      *
+           READ GENRES
+               INVALID KEY
+                   MOVE '48GENRE CODE NOT FOUND.' TO WRK-MSG
+               NOT INVALID KEY
+                   ACCEPT  SCREEN-GENEDT-DESC
+                   ACCEPT  SCREEN-GENEDT-PARENT
+      *
+                   MOVE CODIGO-GEN TO WRK-GEN-NEW-CODIGO
+                   MOVE DESC-GEN   TO WRK-GEN-NEW-DESC
+                   MOVE PARENT-GEN TO WRK-GEN-NEW-PARENT
+                   PERFORM 0315-VALIDATE-PARENT
+      *
+                   IF WRK-PARENT-VALID EQUAL 'Y'
+                       MOVE WRK-GEN-NEW-CODIGO TO CODIGO-GEN
+                       MOVE WRK-GEN-NEW-DESC   TO DESC-GEN
+                       MOVE WRK-GEN-NEW-PARENT TO PARENT-GEN
+                       REWRITE REG-GEN
+                           INVALID KEY
+                               MOVE '42EDIT ERROR.' TO WRK-MSG
+                           NOT INVALID KEY
+                               MOVE '54GENRE RENAMED SUCCESSFULLY.'
+                                   TO WRK-MSG
+                       END-REWRITE
+                   END-IF
+           END-READ.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0320-ALTER-GENRE-END. EXIT.
+      *
+      *    VALIDATES THE PARENT CODE KEYED ON SCREEN-GENEDT-PARENT - A
+      *    GENRE MAY NOT BE ITS OWN PARENT, AND A NON-BLANK PARENT CODE
+      *    MUST RESOLVE TO AN EXISTING GENRE ROW. CLOBBERS REG-GEN (THE
+      *    LOOKUP RECORD AREA) SO CALLERS MUST SAVE/RESTORE THEIR OWN
+      *    FIELDS AROUND THIS CALL.
+       0315-VALIDATE-PARENT SECTION.
+           MOVE 'Y' TO WRK-PARENT-VALID.
+      *
+           IF WRK-GEN-NEW-PARENT EQUAL SPACES
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           IF WRK-GEN-NEW-PARENT EQUAL WRK-GEN-NEW-CODIGO
+               MOVE 'N' TO WRK-PARENT-VALID
+               MOVE '21A GENRE CANNOT BE ITS OWN PARENT.' TO WRK-MSG
+               EXIT PARAGRAPH
+           END-IF.
+      *
+           MOVE WRK-GEN-NEW-PARENT TO CODIGO-GEN.
+           READ GENRES
+               INVALID KEY
+                   MOVE 'N' TO WRK-PARENT-VALID
+                   MOVE '21PARENT GENRE CODE NOT FOUND.' TO WRK-MSG
+           END-READ.
+       0315-VALIDATE-PARENT-END. EXIT.
+
+       0330-RETIRE-GENRE SECTION.
+           INITIALIZE REG-GEN WRK-MSG.
+           DISPLAY SCREEN-GENEDT.
+           ACCEPT  SCREEN-GENEDT-KEY.
+      *
+           READ GENRES
+               INVALID KEY
+                   MOVE '48GENRE CODE NOT FOUND.' TO WRK-MSG
+               NOT INVALID KEY
+                   DISPLAY SCREEN-GENEDT-DESC
+                   PERFORM 0335-COUNT-GENRE-REFS
+      *
+                   IF WRK-GEN-IN-USE-COUNT GREATER ZERO
+                       MOVE WRK-GEN-IN-USE-COUNT TO WRK-GEN-IN-USE-EDIT
+                       STRING '43GENRE IN USE BY '
+                                   DELIMITED BY SIZE
+                              WRK-GEN-IN-USE-EDIT DELIMITED BY SIZE
+                              ' TITLE(S). NOT RETIRED.'
+                                   DELIMITED BY SIZE
+                              INTO WRK-MSG
+                   ELSE
+                       MOVE '41CONFIRM RETIRING THIS GENRE (Y/N)?'
+                           TO WRK-MSG
+                       DISPLAY SCREEN-CONFIRMATION
+                       ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                       IF WRK-AWAIT EQUAL 'Y' OR EQUAL 'y'
+                           DELETE GENRES
+                               INVALID KEY
+                                   MOVE '43ERROR RETIRING GENRE.'
+                                       TO WRK-MSG
+                               NOT INVALID KEY
+                                   MOVE '54GENRE RETIRED SUCCESSFULLY.'
+                                       TO WRK-MSG
+                           END-DELETE
+                       ELSE
+                           MOVE '27RETIRE CANCELLED.' TO WRK-MSG
+                       END-IF
+                   END-IF
+           END-READ.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0330-RETIRE-GENRE-END. EXIT.
+      *
+      *    SCANS MOVIES FOR ANY ROW THAT STILL REFERENCES THIS GENRE
+      *    CODE, EITHER AS THE PRIMARY GENERO OR AS ONE OF THE
+      *    SECONDARY GENERO-ADIC SLOTS (SEE THE MULTIPLE-GENRES-PER-
+      *    MOVIE CHANGE), SO A RETIRE CANNOT RECREATE THE SAME
+      *    ORPHANED-REFERENCE PROBLEM SRVIDPRG REPORTS AS "N LOCALI".
+       0335-COUNT-GENRE-REFS SECTION.
+           MOVE ZEROES TO WRK-GEN-IN-USE-COUNT.
+      *
+           MOVE LOW-VALUES TO CODIGO.
+           START MOVIES KEY IS NOT LESS CODIGO
+               INVALID KEY MOVE 10 TO FS-MOVIES
+           END-START.
+           IF FS-MOVIES NOT EQUAL 10
+               READ MOVIES NEXT RECORD AT END MOVE 10 TO FS-MOVIES
+               END-READ
+           END-IF.
+      *
+           PERFORM UNTIL FS-MOVIES EQUAL 10
+               IF CODIGO-GEN EQUAL GENERO
+                  OR CODIGO-GEN EQUAL GENERO-ADIC(1)
+                  OR CODIGO-GEN EQUAL GENERO-ADIC(2)
+                   ADD 1 TO WRK-GEN-IN-USE-COUNT
+               END-IF
+               READ MOVIES NEXT RECORD AT END MOVE 10 TO FS-MOVIES
+               END-READ
+           END-PERFORM.
+       0335-COUNT-GENRE-REFS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE GENRES MOVIES.
+      *
+           IF FS-GENRES NOT EQUAL "00"
+               MOVE '47ERROR CLOSING GENRE FILE.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENRES TO WS-ABEND-CODE
+               MOVE 'ERROR CLOSING GENRE FILE.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           COPY 'CPVIDRAB.cpy'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM GNVIDPRG.
