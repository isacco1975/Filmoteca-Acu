@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK DISTRIBUTOR MAINTENANCE MENU WORKING STORAGE
+      **
+       77  WRK-DOPTION              PIC X(01) VALUE SPACE.
