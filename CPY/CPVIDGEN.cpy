@@ -0,0 +1,7 @@
+      **
+      * COPY BOOK RECORD LAYOUT - GENRES DATA FILE
+      **
+       01  REG-GEN.
+           05 CODIGO-GEN            PIC X(04).
+           05 DESC-GEN              PIC X(08).
+           05 PARENT-GEN            PIC X(04).
