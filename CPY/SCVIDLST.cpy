@@ -0,0 +1,20 @@
+      **
+      * COPY BOOK SCREEN SECTION OF MOVIE LIST SCREEN
+      **
+      *    EACH BOX ROW BELOW IS SPLIT INTO TWO VALUE CLAUSES AT COLUMN
+      *    45 SO NEITHER HALF OF THE LITERAL RUNS PAST COLUMN 72 - THE
+      *    WIDER MOVIE NAME FIELD MADE THE FULL ROW TOO LONG TO FIT ON
+      *    ONE SOURCE LINE.
+       01  SCREEN-LIST.
+           05 LINE 06 COLUMN 12 VALUE
+               "+--------------------------------".
+           05 COLUMN 45 VALUE
+               "--------------------------------+".
+           05 LINE 07 COLUMN 12 VALUE
+               "| CODE     TITLE                 ".
+           05 COLUMN 45 VALUE
+               "              GENRE     GRADE   |".
+           05 LINE 22 COLUMN 12 VALUE
+               "+--------------------------------".
+           05 COLUMN 45 VALUE
+               "--------------------------------+".
