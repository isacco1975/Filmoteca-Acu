@@ -0,0 +1,19 @@
+      **
+      * COPY BOOK RECORD LAYOUT - AUDIT LOG FILE
+      **
+       01  REG-LOG.                 *> LRECL 136
+           03 LOG-DATA              PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 LOG-HORA              PIC X(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 LOG-OPERADOR          PIC X(08).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 LOG-OPERACAO          PIC X(08).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 LOG-CODIGO            PIC 9(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 LOG-CAMPO             PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 LOG-VALOR-ANTIGO      PIC X(45).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 LOG-VALOR-NOVO        PIC X(45).
