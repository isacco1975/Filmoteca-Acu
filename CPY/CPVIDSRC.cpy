@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK SEARCH RECORD GENRES (LINKAGE WITH SRVIDPRG)
+      **
+       01  LNK-GENRES.
+           05 LNK-GEN-COD           PIC X(04).
+           05 LNK-GEN-DESC          PIC X(08).
+           05 LNK-GEN-DESC-LINE     PIC 9(02).
+           05 LNK-GEN-STATUS        PIC 9(01).
