@@ -0,0 +1,26 @@
+      **
+      * COPY BOOK RECORD LAYOUT - MOVIES DATA FILE
+      **
+       01  REG-FIL.
+           05 CODIGO                PIC 9(05).
+           05 TITULO                PIC X(45).
+           05 GENERO                PIC X(04).
+           05 GEN-ADICIONAIS OCCURS 2 TIMES.
+              10 GENERO-ADIC         PIC X(04).
+           05 DURACAO               PIC 9(03).
+           05 QTDE-COPIAS           PIC 9(03) VALUE ZERO.
+           05 QTDE-DISPONIVEL       PIC 9(03) VALUE ZERO.
+           05 DISTRIB               PIC X(15).
+           05 NOTA                  PIC 9(02)V9(01).
+           05 ANO-LANCAMENTO        PIC 9(04).
+           05 REG-STATUS            PIC X(01).
+              88 REG-ATIVO             VALUE 'A'.
+              88 REG-EXCLUIDO          VALUE 'D'.
+           05 REG-ORIGEM            PIC X(01).
+              88 ORIGEM-MANUAL         VALUE 'M'.
+              88 ORIGEM-CSV            VALUE 'C'.
+              88 ORIGEM-JSON           VALUE 'J'.
+           05 REG-ACERVO            PIC X(01) VALUE 'P'.
+              88 ACERVO-POSSUIDO       VALUE 'P'.
+              88 ACERVO-DESEJO         VALUE 'D'.
+              88 ACERVO-ENCOMENDA      VALUE 'E'.
