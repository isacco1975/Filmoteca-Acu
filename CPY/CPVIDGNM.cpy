@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK GENRE MAINTENANCE MENU WORKING STORAGE
+      **
+       77  WRK-GOPTION              PIC X(01) VALUE SPACE.
