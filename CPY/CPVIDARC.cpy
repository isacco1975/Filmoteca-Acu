@@ -0,0 +1,21 @@
+      **
+      * COPY BOOK RECORD LAYOUT - ARCHIVE DATA FILE (YEAR-END ARCHIVAL
+      * RUN - SAME SHAPE AS CPVIDDAT.cpy'S REG-FIL, ONE FIELD PER
+      * ARCHIVED MOVIE, RENAMED SO IT CAN COEXIST WITH REG-FIL IN THE
+      * SAME PROGRAM).
+      **
+       01  REG-ARC.
+           05 ARC-CODIGO            PIC 9(05).
+           05 ARC-TITULO            PIC X(45).
+           05 ARC-GENERO            PIC X(04).
+           05 ARC-GEN-ADICIONAIS OCCURS 2 TIMES.
+              10 ARC-GENERO-ADIC     PIC X(04).
+           05 ARC-DURACAO           PIC 9(03).
+           05 ARC-QTDE-COPIAS       PIC 9(03).
+           05 ARC-QTDE-DISPONIVEL   PIC 9(03).
+           05 ARC-DISTRIB           PIC X(15).
+           05 ARC-NOTA              PIC 9(02)V9(01).
+           05 ARC-ANO-LANCAMENTO    PIC 9(04).
+           05 ARC-REG-STATUS        PIC X(01).
+           05 ARC-REG-ORIGEM        PIC X(01).
+           05 ARC-REG-ACERVO        PIC X(01).
