@@ -0,0 +1,37 @@
+      **
+      * COPY BOOK SCREEN SECTION OF GENRE MAINTENANCE MENU/EDIT
+      **
+       01  SCREEN-GENMNU.
+           05 LINE 06 COLUMN 10 VALUE "+---------------+".
+           05 LINE 07 COLUMN 10 VALUE "| 1. INCLUIR    |".
+           05 LINE 08 COLUMN 10 VALUE "| 2. ALTERAR    |".
+           05 LINE 09 COLUMN 10 VALUE "| 3. EXCLUIR    |".
+           05 LINE 10 COLUMN 10 VALUE "| 0. SAIR       |".
+           05 LINE 11 COLUMN 10 VALUE "|               |".
+           05 LINE 12 COLUMN 10 VALUE "| OPCAO...: [ ] |".
+           05 LINE 13 COLUMN 10 VALUE "+---------------+".
+           05 LINE 12 COLUMN 23 PIC X(01) USING WRK-GOPTION.
+      *
+       01  SCREEN-GENEDT.
+           05 LINE 16 COLUMN 12 VALUE
+               "+------------------------------+".
+           05 LINE 17 COLUMN 12 VALUE
+               "| CODE..........: [    ]       |".
+           05 LINE 18 COLUMN 12 VALUE
+               "| DESCRIPTION...: [        ]   |".
+           05 LINE 19 COLUMN 12 VALUE
+               "| PARENT GENRE..: [    ]       |".
+           05 LINE 20 COLUMN 12 VALUE
+               "+------------------------------+".
+      *
+       01  SCREEN-GENEDT-KEY.
+           05 LINE 17 COLUMN 31 PIC X(04) USING CODIGO-GEN
+              COLOR 6 HIGHLIGHT.
+      *
+       01  SCREEN-GENEDT-DESC.
+           05 LINE 18 COLUMN 31 PIC X(08) USING DESC-GEN
+              COLOR 7 HIGHLIGHT.
+      *
+       01  SCREEN-GENEDT-PARENT.
+           05 LINE 19 COLUMN 31 PIC X(04) USING PARENT-GEN
+              COLOR 7 HIGHLIGHT.
