@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK DISTRIBS DAT WORKBOOK (WORKING-STORAGE)
+      **
+       77  FS-DISTRIBS              PIC X(02) VALUE '00'.
