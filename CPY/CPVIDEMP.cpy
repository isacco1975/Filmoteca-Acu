@@ -0,0 +1,13 @@
+      **
+      * COPY BOOK RECORD LAYOUT - LOANS (EMPRESTIMOS) DATA FILE
+      **
+       01  REG-EMP.
+           05 NUM-EMP               PIC 9(05).
+           05 CODIGO-EMP            PIC 9(05).
+           05 NOME-LOCATARIO        PIC X(20).
+           05 DATA-EMPRESTIMO       PIC 9(08).
+           05 DATA-PREVISTA         PIC 9(08).
+           05 DATA-DEVOLUCAO        PIC 9(08).
+           05 EMP-STATUS            PIC X(01).
+              88 EMP-ATIVO             VALUE 'A'.
+              88 EMP-DEVOLVIDO         VALUE 'D'.
