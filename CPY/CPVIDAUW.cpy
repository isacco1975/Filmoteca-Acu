@@ -0,0 +1,5 @@
+      **
+      * COPY BOOK AUDIT LOG WORKBOOK (WORKING-STORAGE)
+      **
+       77  FS-LOG-AUDITORIA         PIC X(02) VALUE '00'.
+       77  WRK-OPERATOR             PIC X(08) VALUE SPACES.
