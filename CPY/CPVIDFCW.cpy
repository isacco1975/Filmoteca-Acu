@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK MOVIES DAT WORKBOOK (WORKING-STORAGE)
+      **
+       77  FS-MOVIES                PIC X(02) VALUE '00'.
