@@ -0,0 +1,15 @@
+      **
+      * SEARCH DISTRIBUTOR ROUTINE
+      **
+           MOVE DISTRIB TO LNK-DIS-NOME.
+           CALL 'SDVIDPRG' USING LNK-DISTRIB.
+      *
+           IF LNK-DIS-STATUS EQUAL 1
+               MOVE LNK-DIS-NOME TO DISTRIB
+           END-IF.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+           DISPLAY SCREEN-EDIT-KEY.
+           DISPLAY SCREEN-EDIT-DDS.
