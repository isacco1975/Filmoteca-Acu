@@ -0,0 +1,13 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - MOVIES (RANDOM/DYNAMIC)
+      **
+           SELECT MOVIES
+              ASSIGN       TO 'MOVIES.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-MOVIES
+              RECORD KEY   IS CODIGO
+              ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOTA   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DURACAO WITH DUPLICATES.
