@@ -0,0 +1,36 @@
+      **
+      * COPY BOOK SCREEN SECTION OF TITLE SEARCH SCREEN
+      **
+      *    EACH BOX ROW BELOW IS SPLIT INTO TWO VALUE CLAUSES AT COLUMN
+      *    46 SO NEITHER HALF OF THE LITERAL RUNS PAST COLUMN 72 - THE
+      *    WIDER MOVIE NAME FIELD MADE THE FULL ROW TOO LONG TO FIT ON
+      *    ONE SOURCE LINE.
+       01  SCREEN-TSEARCH.
+           05 LINE 08 COLUMN 12 VALUE
+               "+---------------------------------".
+           05 COLUMN 46 VALUE
+               "---------------------------------+".
+           05 LINE 09 COLUMN 12 VALUE
+               "| SEARCH TITLE...: [              ".
+           05 COLUMN 46 VALUE
+               "                               ] |".
+           05 LINE 10 COLUMN 12 VALUE
+               "|  CODE  TITLE                    ".
+           05 COLUMN 46 VALUE
+               "                                 |".
+           05 LINE 18 COLUMN 12 VALUE
+               "| PICK CODE......: [     ]        ".
+           05 COLUMN 46 VALUE
+               "                                 |".
+           05 LINE 19 COLUMN 12 VALUE
+               "+---------------------------------".
+           05 COLUMN 46 VALUE
+               "---------------------------------+".
+      *
+       01  SCREEN-TSEARCH-KEY.
+           05 LINE 09 COLUMN 33 PIC X(45) USING WRK-SRCH-TITLE
+              COLOR 6 HIGHLIGHT.
+      *
+       01  SCREEN-TSEARCH-PICK.
+           05 LINE 18 COLUMN 33 PIC 9(05) USING CODIGO
+              COLOR 6 HIGHLIGHT.
