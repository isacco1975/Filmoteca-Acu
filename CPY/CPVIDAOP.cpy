@@ -0,0 +1,12 @@
+      **
+      * ACQUIRE THE OPERATOR ID FOR THE AUDIT TRAIL - PREFER THE ID
+      * TYPED AT THE MNVIDPRG LOGIN SCREEN (PASSED DOWN VIA THE
+      * VIDEOTECA-OPERATOR ENVIRONMENT VARIABLE) AND FALL BACK TO THE
+      * OS LOGIN NAME WHEN THIS PROGRAM IS RUN ON ITS OWN (BATCH OR
+      * STAND-ALONE TESTING, WITH NO LOGIN SCREEN EVER SHOWN).
+      **
+           ACCEPT WRK-OPERATOR FROM ENVIRONMENT "VIDEOTECA-OPERATOR".
+      *
+           IF WRK-OPERATOR EQUAL SPACES
+               ACCEPT WRK-OPERATOR FROM ENVIRONMENT "USER"
+           END-IF.
