@@ -0,0 +1,51 @@
+      **
+      * COPY BOOK SCREEN SECTION OF LOAN MAINTENANCE MENU/EDIT
+      **
+       01  SCREEN-EMPMNU.
+           05 LINE 06 COLUMN 10 VALUE "+---------------+".
+           05 LINE 07 COLUMN 10 VALUE "| 1. CHECKOUT   |".
+           05 LINE 08 COLUMN 10 VALUE "| 2. RETURN     |".
+           05 LINE 09 COLUMN 10 VALUE "| 3. OVERDUE    |".
+           05 LINE 10 COLUMN 10 VALUE "| 0. SAIR       |".
+           05 LINE 11 COLUMN 10 VALUE "|               |".
+           05 LINE 12 COLUMN 10 VALUE "| OPCAO...: [ ] |".
+           05 LINE 13 COLUMN 10 VALUE "+---------------+".
+           05 LINE 12 COLUMN 23 PIC X(01) USING WRK-EOPTION.
+      *
+       01  SCREEN-EMPEDT.
+           05 LINE 16 COLUMN 12 VALUE
+               "+-----------------------------------------------+".
+           05 LINE 17 COLUMN 12 VALUE
+               "| MOVIE CODE....: [     ]                       |".
+           05 LINE 18 COLUMN 12 VALUE
+               "| BORROWER......: [                    ]        |".
+           05 LINE 19 COLUMN 12 VALUE
+               "+-----------------------------------------------+".
+      *
+       01  SCREEN-EMPEDT-KEY.
+           05 LINE 17 COLUMN 31 PIC 9(05) USING CODIGO-EMP
+              COLOR 6 HIGHLIGHT.
+      *
+       01  SCREEN-EMPEDT-DESC.
+           05 LINE 18 COLUMN 31 PIC X(20) USING NOME-LOCATARIO
+              COLOR 7 HIGHLIGHT.
+      *
+       01  SCREEN-EMPRET.
+           05 LINE 16 COLUMN 12 VALUE
+               "+-------------------------------------+".
+           05 LINE 17 COLUMN 12 VALUE
+               "| LOAN NUMBER...: [     ]             |".
+           05 LINE 18 COLUMN 12 VALUE
+               "+-------------------------------------+".
+      *
+       01  SCREEN-EMPRET-KEY.
+           05 LINE 17 COLUMN 31 PIC 9(05) USING NUM-EMP
+              COLOR 6 HIGHLIGHT.
+      *
+       01  SCREEN-EMPLST.
+           05 LINE 06 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+           05 LINE 07 COLUMN 12 VALUE
+               "| LOAN# MOVIE  BORROWER         LOANED   DUE      |".
+           05 LINE 22 COLUMN 12 VALUE
+               "+------------------------------------------------+".
