@@ -0,0 +1,23 @@
+      **
+      * COPY BOOK DUPLICATE TITLE CHECK WORKING STORAGE
+      **
+      *    MIRRORS REG-FIL (CPVIDDAT.cpy) FIELD FOR FIELD SO THE GROUP
+      *    MOVES IN 0330-CHECK-DUP-TITLE SAVE AND RESTORE THE WHOLE
+      *    RECORD WITHOUT SHIFTING ANY BYTES.
+       01  WRK-SAVE-REC.
+           05 WRK-SAVE-CODIGO       PIC 9(05).
+           05 WRK-SAVE-TITULO       PIC X(45).
+           05 WRK-SAVE-GENERO       PIC X(04).
+           05 WRK-SAVE-GEN-ADIC OCCURS 2 TIMES.
+              10 WRK-SAVE-GENERO-ADIC PIC X(04).
+           05 WRK-SAVE-DURACAO      PIC 9(03).
+           05 WRK-SAVE-QTDE-COPIAS  PIC 9(03).
+           05 WRK-SAVE-QTDE-DISPON  PIC 9(03).
+           05 WRK-SAVE-DISTRIB      PIC X(15).
+           05 WRK-SAVE-NOTA         PIC 9(02)V9(01).
+           05 WRK-SAVE-ANO-LANC     PIC 9(04).
+           05 WRK-SAVE-STATUS       PIC X(01).
+           05 WRK-SAVE-ORIGEM       PIC X(01).
+           05 WRK-SAVE-ACERVO       PIC X(01).
+      *
+       77  WRK-DUP-FOUND            PIC X(01) VALUE 'N'.
