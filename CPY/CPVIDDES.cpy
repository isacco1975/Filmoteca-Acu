@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - DISTRIBS (RANDOM/DYNAMIC)
+      **
+           SELECT DISTRIBS
+              ASSIGN       TO 'DISTRIBS.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-DISTRIBS
+              RECORD KEY   IS CODIGO-DIS.
