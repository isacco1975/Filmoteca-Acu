@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - AUDIT LOG (LINE SEQ)
+      **
+           SELECT LOG-AUDITORIA
+              ASSIGN       TO 'AUDITORIA.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-LOG-AUDITORIA.
