@@ -6,4 +6,8 @@
               ORGANIZATION IS INDEXED
               ACCESS MODE  IS DYNAMIC *> DYNAMIC
               FILE STATUS  IS FS-MOVIES
-              RECORD KEY   IS CODIGO.
+              RECORD KEY   IS CODIGO
+              ALTERNATE RECORD KEY IS GENERO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOTA   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DURACAO WITH DUPLICATES.
