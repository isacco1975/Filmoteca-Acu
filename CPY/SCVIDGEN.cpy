@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK SCREEN SECTION OF GENRE SELECTION SCREEN
+      **
+       01  SCREEN-GENRE.
+           05 LINE 08 COLUMN 55 VALUE
+               "+--------------------------+".
+           05 LINE 09 COLUMN 55 VALUE
+               "|  CODE  DESCRIPTION        |".
+           05 LINE 18 COLUMN 55 VALUE
+               "+--------------------------+".
