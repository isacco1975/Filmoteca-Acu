@@ -1,31 +1,55 @@
       **
       * COPY BOOK SCREEN SECTION OF EDIT SCREEN
       **
+      *    EACH BOX ROW BELOW IS SPLIT INTO TWO VALUE CLAUSES AT COLUMN
+      *    46 SO NEITHER HALF OF THE LITERAL RUNS PAST COLUMN 72 - THE
+      *    WIDER MOVIE NAME FIELD MADE THE FULL ROW TOO LONG TO FIT ON
+      *    ONE SOURCE LINE.
        01 SCREEN-EDIT.
            05 LINE WRK-LINE COLUMN 12 VALUE
-               "+---------------------------------------------------+"
-               .
+               "+---------------------------------".
+           05 COLUMN 46 VALUE
+               "---------------------------------+".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "| CODE...........: [     ]                          |"
-               .
+               "| CODE...........: [     ]        ".
+           05 COLUMN 46 VALUE
+               "                                 |".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "| MOVIE NAME.....: [                              ] |" 
-               .
+               "| MOVIE NAME.....: [              ".
+           05 COLUMN 46 VALUE
+               "                               ] |".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "| DURATION.......: [   ]                            |" 
-               .
+               "| DURATION.......: [   ]          ".
+           05 COLUMN 46 VALUE
+               "                                 |".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "| DISTRIBUTED BY.: [               ]                |" 
-               .
+               "| COPIES.........: [   ]          ".
+           05 COLUMN 46 VALUE
+               "                                 |".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "| MY GRADE.......: [  ]                             |" 
-               .
+               "| DISTRIBUTED BY.: [              ".
+           05 COLUMN 46 VALUE
+               " ]                               |".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "| GENRE..........: [  ][        ] (+) SEARCH        |" 
-               .
+               "| MY GRADE.......: [    ]         ".
+           05 COLUMN 46 VALUE
+               "                                 |".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "+---------------------------------------------------+" 
-               .
+               "| RELEASE YEAR...: [    ]         ".
+           05 COLUMN 46 VALUE
+               "                                 |".
+           05 LINE PLUS 1 COLUMN 12 VALUE
+               "| GENRE..........: [    ][        ".
+           05 COLUMN 46 VALUE
+               "] (+) SEARCH                     |".
+           05 LINE PLUS 1 COLUMN 12 VALUE
+               "| GENRE 2/3......: [    ][    ]   ".
+           05 COLUMN 46 VALUE
+               "                                 |".
+           05 LINE PLUS 1 COLUMN 12 VALUE
+               "+---------------------------------".
+           05 COLUMN 46 VALUE
+               "---------------------------------+".
            05 LINE 20 COLUMN 23 PIC X(01) USING WRK-OPTION.
       *
        01 SCREEN-EDIT-KEY.
@@ -36,13 +60,21 @@
        01 SCREEN-EDIT-DDS.
            05 LINE WRK-LINE COLUMN 2  VALUE ' '.
            05 LINE PLUS 1   COLUMN 2  VALUE ' '.
-           05 LINE PLUS 1   COLUMN 32 PIC X(30) USING TITULO
+           05 LINE PLUS 1   COLUMN 32 PIC X(45) USING TITULO
+              COLOR 7 HIGHLIGHT.
+           05 LINE PLUS 1   COLUMN 32 PIC 9(03) USING DURACAO
+              COLOR 7 HIGHLIGHT.
+           05 LINE PLUS 1   COLUMN 32 PIC 9(03) USING QTDE-COPIAS
+              COLOR 7 HIGHLIGHT.
+           05 LINE PLUS 1   COLUMN 32 PIC X(15) USING DISTRIB
+              COLOR 7 HIGHLIGHT.
+           05 LINE PLUS 1   COLUMN 32 PIC 9(02),9(01) USING NOTA
               COLOR 7 HIGHLIGHT.
-           05 LINE PLUS 1   COLUMN 32 PIC 9(03) USING DURACAO 
+           05 LINE PLUS 1   COLUMN 32 PIC 9(04) USING ANO-LANCAMENTO
               COLOR 7 HIGHLIGHT.
-           05 LINE PLUS 1   COLUMN 32 PIC X(15) USING DISTRIB 
+           05 LINE PLUS 1   COLUMN 32 PIC X(04) USING GENERO
               COLOR 7 HIGHLIGHT.
-           05 LINE PLUS 1   COLUMN 32 PIC 9(02) USING NOTA 
+           05 LINE PLUS 1   COLUMN 32 PIC X(04) USING GENERO-ADIC(1)
               COLOR 7 HIGHLIGHT.
-           05 LINE PLUS 1   COLUMN 32 PIC X(02) USING GENERO 
+           05                COLUMN 38 PIC X(04) USING GENERO-ADIC(2)
               COLOR 7 HIGHLIGHT.
