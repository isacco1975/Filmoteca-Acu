@@ -0,0 +1,12 @@
+      **
+      * DETECT HEADLESS/BATCH MODE - SET BY AN OPERATOR OR A
+      * SCHEDULER EXPORTING VIDEOTECA-BATCH=Y BEFORE THE RUN, SO
+      * THIS PROGRAM CAN BE KICKED OFF WITHOUT ANYONE AT A TERMINAL.
+      **
+           ACCEPT WRK-BATCH-MODE FROM ENVIRONMENT "VIDEOTECA-BATCH".
+      *
+           IF WRK-BATCH-MODE EQUAL 'Y' OR EQUAL 'y'
+               MOVE 'Y' TO WRK-BATCH-MODE
+           ELSE
+               MOVE 'N' TO WRK-BATCH-MODE
+           END-IF.
