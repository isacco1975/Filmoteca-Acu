@@ -0,0 +1,11 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - LOANS (RANDOM/DYNAMIC)
+      **
+           SELECT EMPRESTIMOS
+              ASSIGN       TO 'EMPRESTIMOS.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-EMPRESTIMOS
+              RECORD KEY   IS NUM-EMP
+              ALTERNATE RECORD KEY IS CODIGO-EMP WITH DUPLICATES
+              ALTERNATE RECORD KEY IS EMP-STATUS WITH DUPLICATES.
