@@ -0,0 +1,36 @@
+      **
+      * COPY BOOK SCREEN SECTION OF REPORT SCREENS (RLVIDPRG)
+      **
+       01  SCREEN-REL-GENRE.
+           05 LINE 06 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+           05 LINE 07 COLUMN 12 VALUE
+               "| GENRE DESCRIPTION              TITLES          |".
+           05 LINE 22 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+      *
+       01  SCREEN-REL-DISTRIB.
+           05 LINE 06 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+           05 LINE 07 COLUMN 12 VALUE
+               "| DISTRIBUTOR                    TITLES          |".
+           05 LINE 22 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+      *
+       01  SCREEN-REL-DECADE.
+           05 LINE 06 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+           05 LINE 07 COLUMN 12 VALUE
+               "| DECADE                         TITLES          |".
+           05 LINE 22 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+      *
+       01  SCREEN-REL-SUMMARY.
+           05 LINE 06 COLUMN 12 VALUE
+               "+------------------------------------------------+".
+           05 LINE 08 COLUMN 14 VALUE "TOTAL MOVIES CATALOGUED..: ".
+           05 LINE 08 COLUMN 42 PIC 9(05) USING WRK-TOTAL-MOVIES.
+           05 LINE 09 COLUMN 14 VALUE "AVERAGE GRADE (NOTA)......: ".
+           05 LINE 09 COLUMN 43 PIC 9(03),9(02) USING WRK-NOTA-AVG.
+           05 LINE 22 COLUMN 12 VALUE
+               "+------------------------------------------------+".
