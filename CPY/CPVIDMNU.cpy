@@ -0,0 +1,11 @@
+      **
+      * COPY BOOK MAIN MENU WORKING STORAGE
+      **
+       77  WRK-OPTION               PIC X(01) VALUE SPACE.
+       77  WRK-KEYS                 PIC X(70) VALUE SPACES.
+      *
+      *    QUICK STATS PANEL (TOTAL CATALOGUE SIZE AND DATE/TIME OF
+      *    THE MOST RECENT ADD/EDIT/DELETE, PULLED FROM AUDITORIA.TXT).
+       77  WRK-STATS-TOTAL-N        PIC 9(05)  USAGE COMP-3 VALUE ZERO.
+       77  WRK-STATS-TOTAL          PIC Z(4)9  VALUE ZERO.
+       77  WRK-STATS-LASTCHG        PIC X(16)  VALUE "NENHUMA".
