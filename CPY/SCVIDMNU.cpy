@@ -2,16 +2,39 @@
       * COPY BOOK SCREEN SECTION OF MAIN MENU
       **
        01  SCREEN-MENU.
-           05 LINE 06 COLUMN 10 VALUE "+---------------+".
-           05 LINE 07 COLUMN 10 VALUE "| 1. INCLUIR    |".
-           05 LINE 08 COLUMN 10 VALUE "| 2. ALTERAR    |".
-           05 LINE 09 COLUMN 10 VALUE "| 3. EXCLUIR    |".
-           05 LINE 10 COLUMN 10 VALUE "| 4. LISTAR     |".
-           05 LINE 11 COLUMN 10 VALUE "| 5. RESTAURAR  |".
-           05 LINE 12 COLUMN 10 VALUE "| 6. BACKUP     |".
-           05 LINE 13 COLUMN 10 VALUE "| 7. EXPORTAR   |".
-           05 LINE 14 COLUMN 10 VALUE "| 0. SAIR       |".
-           05 LINE 15 COLUMN 10 VALUE "|               |".
-           05 LINE 16 COLUMN 10 VALUE "| OPCAO...: [ ] |".
-           05 LINE 17 COLUMN 10 VALUE "+---------------+".
-           05 LINE 16 COLUMN 23 PIC X(01) USING WRK-OPTION.
+           05 LINE 05 COLUMN 10 VALUE "+---------------+".
+           05 LINE 06 COLUMN 10 VALUE "| 1. INCLUIR    |".
+           05 LINE 07 COLUMN 10 VALUE "| 2. ALTERAR    |".
+           05 LINE 08 COLUMN 10 VALUE "| 3. EXCLUIR    |".
+           05 LINE 09 COLUMN 10 VALUE "| 4. LISTAR     |".
+           05 LINE 10 COLUMN 10 VALUE "| 5. RESTAURAR  |".
+           05 LINE 11 COLUMN 10 VALUE "| 6. BACKUP     |".
+           05 LINE 12 COLUMN 10 VALUE "| 7. EXPORTAR   |".
+           05 LINE 13 COLUMN 10 VALUE "| 8. GENEROS    |".
+           05 LINE 14 COLUMN 10 VALUE "| 9. IMP. JSON  |".
+           05 LINE 15 COLUMN 10 VALUE "| A. IMP. CSV   |".
+           05 LINE 16 COLUMN 10 VALUE "| B. EXP. CSV   |".
+           05 LINE 17 COLUMN 10 VALUE "| C. ESTATIST.  |".
+           05 LINE 18 COLUMN 10 VALUE "| D. TOP NOTAS  |".
+           05 LINE 19 COLUMN 10 VALUE "| 0. SAIR       |".
+           05 LINE 20 COLUMN 10 VALUE "|               |".
+           05 LINE 21 COLUMN 10 VALUE "| OPCAO...: [ ] |".
+           05 LINE 22 COLUMN 10 VALUE "+---------------+".
+           05 LINE 21 COLUMN 23 PIC X(01) USING WRK-OPTION.
+      *
+           05 LINE 05 COLUMN 45 VALUE "+-------------+".
+           05 LINE 06 COLUMN 45 VALUE "| E. DISTRIB. |".
+           05 LINE 07 COLUMN 45 VALUE "| F. REATRIB. |".
+           05 LINE 08 COLUMN 45 VALUE "| G. INTEGRID.|".
+           05 LINE 09 COLUMN 45 VALUE "| H. CATALOGO |".
+           05 LINE 10 COLUMN 45 VALUE "| I. EMPREST. |".
+           05 LINE 11 COLUMN 45 VALUE "| J. EXP. XML |".
+           05 LINE 12 COLUMN 45 VALUE "| K. VALIDAR  |".
+           05 LINE 13 COLUMN 45 VALUE "| L. ARQUIVAR |".
+           05 LINE 14 COLUMN 45 VALUE "+-------------+".
+      *
+      *    QUICK STATS PANEL.
+           05 LINE 16 COLUMN 45 VALUE "FILMES.....: ".
+           05 LINE 16 COLUMN 58 PIC Z(4)9 USING WRK-STATS-TOTAL.
+           05 LINE 17 COLUMN 45 VALUE "ULT. ALTER.: ".
+           05 LINE 17 COLUMN 58 PIC X(16) USING WRK-STATS-LASTCHG.
