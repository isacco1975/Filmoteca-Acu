@@ -0,0 +1,6 @@
+      **
+      * COPY BOOK SEARCH RECORD DISTRIBUTORS (LINKAGE WITH SDVIDPRG)
+      **
+       01  LNK-DISTRIB.
+           05 LNK-DIS-NOME          PIC X(15).
+           05 LNK-DIS-STATUS        PIC 9(01).
