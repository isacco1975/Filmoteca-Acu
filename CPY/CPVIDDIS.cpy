@@ -0,0 +1,6 @@
+      **
+      * COPY BOOK RECORD LAYOUT - DISTRIBUTORS DATA FILE
+      **
+       01  REG-DIS.
+           05 CODIGO-DIS            PIC X(02).
+           05 DESC-DIS              PIC X(15).
