@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK MESSAGES WORKING STORAGE
+      **
+       01  WRK-MSG.
+           05 WRK-MSG-LEN           PIC 9(02) VALUE ZEROES.
+           05 WRK-MSG-TEXT          PIC X(60) VALUE SPACES.
+      *
+       77  WRK-AWAIT                PIC X(01) VALUE SPACE.
+       77  WRK-DUMMY                PIC X(01) VALUE SPACE.
