@@ -0,0 +1,18 @@
+      **
+      * COPY BOOK OLD VALUE HOLDING AREA (AUDIT LOG BEFORE/AFTER)
+      **
+       01  WRK-OLD-REC.
+           05 WRK-OLD-TITULO        PIC X(45).
+           05 WRK-OLD-GENERO        PIC X(04).
+           05 WRK-OLD-GEN-ADIC OCCURS 2 TIMES.
+              10 WRK-OLD-GENERO-ADIC PIC X(04).
+           05 WRK-OLD-DURACAO       PIC 9(03).
+           05 WRK-OLD-DISTRIB       PIC X(15).
+           05 WRK-OLD-NOTA          PIC 9(02)V9(01).
+           05 WRK-OLD-ANO-LANCAMENTO PIC 9(04).
+           05 WRK-OLD-QTDE-COPIAS   PIC 9(03).
+      *
+      *    COPIES CURRENTLY ON LOAN, CARRIED ACROSS THE ACCEPT SO THE
+      *    AVAILABLE-COPY COUNT CAN BE RECOMPUTED AFTER A COPY-COUNT
+      *    CHANGE WITHOUT LOSING TRACK OF WHAT IS ALREADY CHECKED OUT.
+       77  WRK-COPIAS-EMPRESTADAS    PIC 9(03) VALUE ZERO.
