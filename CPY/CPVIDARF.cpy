@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - ARCHIVE (RANDOM/DYNAMIC)
+      **
+           SELECT ARCHIVE
+              ASSIGN       TO 'ARCHIVE.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-ARCHIVE
+              RECORD KEY   IS ARC-CODIGO.
