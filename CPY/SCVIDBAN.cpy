@@ -0,0 +1,17 @@
+      **
+      * COPY BOOK SCREEN SECTION OF BANNER - ASCII ART
+      **
+       01  SCREEN-ASCII-ART.
+           05 BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+           05 LINE 08 COLUMN 10 VALUE
+               "  _____ _ _                 _                  ".
+           05 LINE 09 COLUMN 10 VALUE
+               " |  ___(_) |_ __ ___   ___ | |_ ___  ___ __ _   ".
+           05 LINE 10 COLUMN 10 VALUE
+               " | |_  | | | '_ \ / _ \ / _ \| __/ _ \/ __/ _` |  ".
+           05 LINE 11 COLUMN 10 VALUE
+               " |  _| | | | | | | (_) | |_  || __/ (_| (_| |   ".
+           05 LINE 12 COLUMN 10 VALUE
+               " |_|   |_|_|_| |_|\___/ \___/ \__\___|\___\__,_|  ".
+           05 LINE 15 COLUMN 25 VALUE
+               "S I S T E M A   F I L M O T E C A".
