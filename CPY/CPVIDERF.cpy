@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - ABEND ERROR LOG (LINE SEQ)
+      **
+           SELECT ERRLOG
+              ASSIGN       TO 'ERRLOG.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-ERRLOG.
