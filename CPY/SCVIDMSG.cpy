@@ -0,0 +1,18 @@
+      **
+      * COPY BOOK SCREEN SECTION OF MESSAGE/CONFIRMATION SCREENS
+      **
+       01  SCREEN-MSG.
+           05 LINE 22 COLUMN 02 PIC X(60) FROM WRK-MSG-TEXT
+              COLOR 4 HIGHLIGHT.
+      *
+       01  SCREEN-WAIT.
+           05 LINE 23 COLUMN 02 VALUE "PRESS ENTER TO CONTINUE...".
+           05 LINE 23 COLUMN 30 PIC X(01) USING WRK-DUMMY.
+      *
+       01  SCREEN-CONFIRMATION.
+           05 LINE 22 COLUMN 02 PIC X(60) FROM WRK-MSG-TEXT
+              COLOR 4 HIGHLIGHT.
+      *
+       01  SCREEN-CONFIRMATION-WAIT.
+           05 LINE 22 COLUMN 63 PIC X(01) USING WRK-AWAIT
+              COLOR 6 HIGHLIGHT.
