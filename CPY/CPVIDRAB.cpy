@@ -1,11 +1,39 @@
-      **
-      * ABEND ROUTINE
-      **
-           DISPLAY '**************************************************'.
-           DISPLAY '********************** ABEND *********************'.
-           DISPLAY '**************************************************'.
-           DISPLAY '* CODIGO: ' WS-ABEND-CODE
-                   '                                     *'.
-           DISPLAY '* MSG: ' WS-ABEND-MESSAGE '            *'.
-           DISPLAY '****************************************'.
-           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      **
+      * ABEND ROUTINE
+      **
+           DISPLAY '**************************************************'.
+           DISPLAY '********************** ABEND *********************'.
+           DISPLAY '**************************************************'.
+           DISPLAY '* CODIGO: ' WS-ABEND-CODE
+                   '                                     *'.
+           DISPLAY '* MSG: ' WS-ABEND-MESSAGE '            *'.
+           DISPLAY '****************************************'.
+      *
+      *    PERSIST THE ABEND TO ERRLOG.txt SO IT CAN STILL BE REVIEWED
+      *    AFTER THE TERMINAL SESSION THAT HIT IT IS LONG GONE - SEE
+      *    CPVIDERF.cpy/CPVIDERR.cpy. EVERY PROGRAM THAT COPIES THIS
+      *    ROUTINE ALSO COPIES THOSE TWO AND SETS WS-ABEND-PROGRAM
+      *    ONCE AT THE TOP OF ITS OWN 0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-ABEND-NOW.
+           MOVE WS-ABEND-NOW(01:04) TO WS-ABEND-YEAR.
+           MOVE WS-ABEND-NOW(05:02) TO WS-ABEND-MONTH.
+           MOVE WS-ABEND-NOW(07:02) TO WS-ABEND-DAY.
+           MOVE WS-ABEND-NOW(09:02) TO WS-ABEND-HOUR.
+           MOVE WS-ABEND-NOW(11:02) TO WS-ABEND-MINUTE.
+      *
+           OPEN EXTEND ERRLOG.
+           IF FS-ERRLOG EQUAL "35"
+               OPEN OUTPUT ERRLOG
+           END-IF.
+      *
+           IF FS-ERRLOG EQUAL "00"
+               MOVE WS-ABEND-DATE    TO ERR-DATA
+               MOVE WS-ABEND-TIME    TO ERR-HORA
+               MOVE WS-ABEND-PROGRAM TO ERR-PROGRAMA
+               MOVE WS-ABEND-CODE    TO ERR-CODIGO
+               MOVE WS-ABEND-MESSAGE TO ERR-MENSAGEM
+               WRITE REG-ERR
+               CLOSE ERRLOG
+           END-IF.
+      *
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
