@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK GENRES DAT WORKBOOK (WORKING-STORAGE)
+      **
+       77  FS-GENRES                PIC X(02) VALUE '00'.
