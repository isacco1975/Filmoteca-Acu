@@ -0,0 +1,11 @@
+      **
+      * SHOW THE CURRENT WRK-MSG - ON THE SCREEN WHEN THERE IS AN
+      * OPERATOR TO WAIT ON, OR JUST TO THE CONSOLE WHEN RUNNING
+      * HEADLESS (SEE CPVIDBMD.cpy / CPVIDBOP.cpy).
+      **
+           IF BATCH-MODE
+               DISPLAY WRK-MSG-TEXT
+           ELSE
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           END-IF.
