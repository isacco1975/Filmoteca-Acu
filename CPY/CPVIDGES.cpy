@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - GENRES (RANDOM/DYNAMIC)
+      **
+           SELECT GENRES
+              ASSIGN       TO 'GENRES.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-GENRES
+              RECORD KEY   IS CODIGO-GEN.
