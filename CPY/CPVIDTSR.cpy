@@ -0,0 +1,7 @@
+      **
+      * COPY BOOK TITLE SEARCH WORKING STORAGE
+      **
+       77  WRK-SRCH-TITLE           PIC X(45) VALUE SPACES.
+       77  WRK-SRCH-LEN             PIC 9(02) VALUE ZEROES.
+       77  WRK-LST-LINE             PIC 9(02) VALUE ZEROES.
+       77  WRK-LST-COUNT            PIC 9(02) VALUE ZEROES.
