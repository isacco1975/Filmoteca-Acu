@@ -0,0 +1,13 @@
+      **
+      * COPY BOOK RECORD LAYOUT - ABEND ERROR LOG FILE
+      **
+       01  REG-ERR.                 *> LRECL 73
+           03 ERR-DATA              PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 ERR-HORA              PIC X(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 ERR-PROGRAMA          PIC X(08).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 ERR-CODIGO            PIC 9(02).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 ERR-MENSAGEM          PIC X(40).
