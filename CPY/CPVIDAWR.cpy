@@ -0,0 +1,9 @@
+      **
+      * WRITE ONE AUDIT LOG ENTRY - CALLER MOVES LOG-OPERACAO,
+      * LOG-CODIGO, LOG-CAMPO, LOG-VALOR-ANTIGO AND LOG-VALOR-NOVO
+      * INTO REG-LOG BEFORE THIS COPY RUNS.
+      **
+           MOVE WRK-DATE     TO LOG-DATA.
+           MOVE WRK-TIME     TO LOG-HORA.
+           MOVE WRK-OPERATOR TO LOG-OPERADOR.
+           WRITE REG-LOG.
