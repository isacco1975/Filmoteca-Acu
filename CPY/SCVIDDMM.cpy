@@ -0,0 +1,31 @@
+      **
+      * COPY BOOK SCREEN SECTION OF DISTRIBUTOR MAINTENANCE MENU/EDIT
+      **
+       01  SCREEN-DISMNU.
+           05 LINE 06 COLUMN 10 VALUE "+---------------+".
+           05 LINE 07 COLUMN 10 VALUE "| 1. INCLUIR    |".
+           05 LINE 08 COLUMN 10 VALUE "| 2. ALTERAR    |".
+           05 LINE 09 COLUMN 10 VALUE "| 3. EXCLUIR    |".
+           05 LINE 10 COLUMN 10 VALUE "| 0. SAIR       |".
+           05 LINE 11 COLUMN 10 VALUE "|               |".
+           05 LINE 12 COLUMN 10 VALUE "| OPCAO...: [ ] |".
+           05 LINE 13 COLUMN 10 VALUE "+---------------+".
+           05 LINE 12 COLUMN 23 PIC X(01) USING WRK-DOPTION.
+      *
+       01  SCREEN-DISEDT.
+           05 LINE 16 COLUMN 12 VALUE
+               "+-----------------------------------+".
+           05 LINE 17 COLUMN 12 VALUE
+               "| CODE..........: [  ]              |".
+           05 LINE 18 COLUMN 12 VALUE
+               "| DISTRIBUTOR...: [               ] |".
+           05 LINE 19 COLUMN 12 VALUE
+               "+-----------------------------------+".
+      *
+       01  SCREEN-DISEDT-KEY.
+           05 LINE 17 COLUMN 31 PIC X(02) USING CODIGO-DIS
+              COLOR 6 HIGHLIGHT.
+      *
+       01  SCREEN-DISEDT-DESC.
+           05 LINE 18 COLUMN 31 PIC X(15) USING DESC-DIS
+              COLOR 7 HIGHLIGHT.
