@@ -0,0 +1,18 @@
+      **
+      * COPY BOOK SCREEN SECTION OF OPERATOR LOGIN SCREEN
+      **
+       01  SCREEN-LOGIN.
+           05 LINE 11 COLUMN 10 VALUE
+               "+---------------------------+".
+           05 LINE 12 COLUMN 10 VALUE
+               "|                           |".
+           05 LINE 13 COLUMN 10 VALUE
+               "|  OPERATOR ID: [        ]  |".
+           05 LINE 14 COLUMN 10 VALUE
+               "|                           |".
+           05 LINE 15 COLUMN 10 VALUE
+               "+---------------------------+".
+      *
+       01  SCREEN-LOGIN-KEY.
+           05 LINE 13 COLUMN 27 PIC X(08) USING WRK-OPERATOR
+              COLOR 6 HIGHLIGHT.
