@@ -3,7 +3,22 @@
       **
        77  WRK-LINE                 PIC 9(02) VALUE ZEROES.
        77  WRK-CONTINUE             PIC X(01) VALUE 'S'.
+      *
+      *    LNK-GEN-STATUS IS SHARED SCRATCH SPACE: SRVIDPRG IS CALLED
+      *    ONCE PER GENRE SLOT, SO ITS RESULT IS SAVED OFF HERE RIGHT
+      *    AWAY BEFORE THE NEXT SLOT'S CALL OVERWRITES IT.
+       77  WRK-GEN1-STATUS           PIC 9(01) VALUE ZERO.
+       77  WRK-GEN2-STATUS           PIC 9(01) VALUE ZERO.
+       77  WRK-GEN3-STATUS           PIC 9(01) VALUE ZERO.
       *
        01  WRK-DATA-VALIDATION.
            05 WRK-IS-VALID          PIC X(01) VALUE SPACES.
            05 WRK-VALID-MESSAGE     PIC X(40) VALUE SPACES.
+      *
+      *    SET BY CPVIDRVD.cpy WHEN DURACAO PASSES THE HARD RANGE CHECK
+      *    BUT IS STILL AN UNUSUAL VALUE (E.G. A FAT-FINGERED "005") -
+      *    UNLIKE WRK-IS-VALID THIS DOES NOT BLOCK THE SAVE, IT ONLY
+      *    ASKS THE OPERATOR TO CONFIRM BEFORE GOING ON.
+       01  WRK-DURACAO-WARNING.
+           05 WRK-DURACAO-SUSPECT   PIC X(01) VALUE 'N'.
+           05 WRK-DURACAO-MESSAGE   PIC X(40) VALUE SPACES.
