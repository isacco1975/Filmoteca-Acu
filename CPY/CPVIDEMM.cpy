@@ -0,0 +1,15 @@
+      **
+      * COPY BOOK LOAN MAINTENANCE MENU/SUPPORT WORKING STORAGE
+      **
+       77  WRK-EOPTION              PIC X(01) VALUE SPACE.
+       77  WRK-LOAN-DAYS            PIC 9(02) VALUE 07.
+       77  WRK-TODAY-NUM            PIC 9(08) VALUE ZERO.
+       77  WRK-DUE-NUM              PIC 9(08) VALUE ZERO.
+       77  WRK-NUM-EMP-EDIT         PIC Z(04)9.
+       77  WRK-LOAN-DISP            PIC 9(04)/9(02)/9(02).
+       77  WRK-DUE-DISP             PIC 9(04)/9(02)/9(02).
+       77  WRK-DEVOL-DISP           PIC 9(04)/9(02)/9(02).
+       77  WRK-OVERDUE-COUNT        PIC 9(03) USAGE COMP-3 VALUE ZERO.
+       77  WRK-LST-LINE             PIC 9(02) USAGE COMP-3 VALUE 09.
+       77  WRK-CHECK-CODIGO         PIC 9(05) VALUE ZERO.
+       77  WRK-CHECK-NOME           PIC X(20) VALUE SPACES.
