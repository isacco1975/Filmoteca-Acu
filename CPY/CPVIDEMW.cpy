@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK LOANS DAT WORKBOOK (WORKING-STORAGE)
+      **
+       77  FS-EMPRESTIMOS           PIC X(02) VALUE '00'.
