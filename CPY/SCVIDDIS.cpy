@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK SCREEN SECTION OF DISTRIBUTOR SELECTION SCREEN
+      **
+       01  SCREEN-DISTRIB.
+           05 LINE 08 COLUMN 50 VALUE
+               "+-------------------------------+".
+           05 LINE 09 COLUMN 50 VALUE
+               "|  COD  DISTRIBUTOR             |".
+           05 LINE 18 COLUMN 50 VALUE
+               "+-------------------------------+".
