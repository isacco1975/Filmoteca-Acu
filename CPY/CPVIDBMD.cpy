@@ -0,0 +1,5 @@
+      **
+      * COPY BOOK BATCH/HEADLESS MODE WORKING STORAGE
+      **
+       77  WRK-BATCH-MODE            PIC X(01) VALUE 'N'.
+           88 BATCH-MODE                 VALUE 'Y'.
