@@ -0,0 +1,27 @@
+      **
+      * COPY BOOK ABEND WORKING STORAGE
+      **
+       01  WS-ABEND-AREA.
+           05 WS-ABEND-CODE         PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE      PIC X(40) VALUE SPACES.
+           05 WS-ABEND-PROGRAM      PIC X(08) VALUE SPACES.
+      *
+      *    DATE/TIME FOR THE PERSISTENT ABEND LOG - KEPT SEPARATE FROM
+      *    CPVIDMAN.cpy'S WRK-CURRENT-DATE SO CPVIDRAB.cpy CAN FETCH
+      *    ITS OWN TIMESTAMP REGARDLESS OF WHETHER THE CALLING PROGRAM
+      *    HAPPENS TO COPY CPVIDMAN.cpy/CPVIDDTE.cpy TOO.
+       01  WS-ABEND-NOW              PIC X(15).
+       01  WS-ABEND-TIMESTAMP.
+           05 WS-ABEND-DATE.
+               10 WS-ABEND-YEAR     PIC X(04).
+               10 FILLER            PIC X(01) VALUE "-".
+               10 WS-ABEND-MONTH    PIC X(02).
+               10 FILLER            PIC X(01) VALUE "-".
+               10 WS-ABEND-DAY      PIC X(02).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 WS-ABEND-TIME.
+               10 WS-ABEND-HOUR     PIC X(02).
+               10 FILLER            PIC X(01) VALUE ":".
+               10 WS-ABEND-MINUTE   PIC X(02).
+      *
+       77  FS-ERRLOG                 PIC X(02) VALUE '00'.
