@@ -1,16 +1,79 @@
-      **
-      * VALIDATION ROUTINE OF MOVIES DATA
-      **
-           INITIALIZE WRK-DATA-VALIDATION.
-      *
-           IF NOTA LESS 0 OR GREATER 10
-               MOVE 'N'                TO WRK-IS-VALID
-               MOVE '19NOTA INVALIDA.' TO WRK-VALID-MESSAGE
-           END-IF.
-      *
-           IF LNK-GEN-STATUS = 0
-               MOVE 'N'                  TO WRK-IS-VALID
-               MOVE '21GENERO INVALIDO.' TO WRK-VALID-MESSAGE
-           END-IF.
-      *
-      ***** OTHER FIELDS AND CRITERIA CAN BE TESTED HERE
+      **
+      * VALIDATION ROUTINE OF MOVIES DATA
+      **
+           INITIALIZE WRK-DATA-VALIDATION.
+      *
+           IF NOTA LESS 0 OR GREATER 10
+               MOVE 'N'                TO WRK-IS-VALID
+               MOVE '19INVALID GRADE.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF WRK-GEN1-STATUS = 0
+               MOVE 'N'                  TO WRK-IS-VALID
+               MOVE '21INVALID GENRE.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+      *    THE 2ND/3RD GENRES ARE OPTIONAL, SO ONLY A NON-BLANK CODE
+      *    THAT FAILED TO RESOLVE IS TREATED AS AN ERROR.
+           IF GENERO-ADIC(1) NOT EQUAL SPACES AND WRK-GEN2-STATUS = 0
+               MOVE 'N'                   TO WRK-IS-VALID
+               MOVE '22INVALID GENRE 2.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF GENERO-ADIC(2) NOT EQUAL SPACES AND WRK-GEN3-STATUS = 0
+               MOVE 'N'                   TO WRK-IS-VALID
+               MOVE '23INVALID GENRE 3.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF TITULO EQUAL SPACES
+               MOVE 'N'                  TO WRK-IS-VALID
+               MOVE '19TITLE IS BLANK.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF DURACAO EQUAL ZEROES OR DURACAO GREATER 600
+               MOVE 'N'                   TO WRK-IS-VALID
+               MOVE '20INVALID DURATION.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+      *    A DURATION INSIDE THE HARD RANGE ABOVE CAN STILL BE AN
+      *    OBVIOUS TYPO - A "005" MEANT TO BE "105" IS FIVE MINUTES,
+      *    NOT A REAL FEATURE. UNDER 20 MINUTES OR OVER 3 HOURS (180
+      *    MINUTES) IS FLAGGED FOR A DELIBERATE CONFIRM RATHER THAN
+      *    REJECTED OUTRIGHT, SINCE SHORTS AND EXTENDED CUTS DO EXIST.
+           MOVE 'N'     TO WRK-DURACAO-SUSPECT.
+           MOVE SPACES  TO WRK-DURACAO-MESSAGE.
+      *
+           IF DURACAO GREATER ZEROES AND DURACAO NOT GREATER 600
+               IF DURACAO LESS 20
+                   MOVE 'Y' TO WRK-DURACAO-SUSPECT
+                   MOVE '38DURATION TOO SHORT - ADD ANYWAY (Y/N)?'
+                       TO WRK-DURACAO-MESSAGE
+               END-IF
+               IF DURACAO GREATER 180
+                   MOVE 'Y' TO WRK-DURACAO-SUSPECT
+                   MOVE '38DURATION TOO LONG - ADD ANYWAY  (Y/N)?'
+                       TO WRK-DURACAO-MESSAGE
+               END-IF
+           END-IF.
+      *
+           IF QTDE-COPIAS EQUAL ZEROES
+               MOVE 'N'                       TO WRK-IS-VALID
+               MOVE '25INVALID COPY COUNT.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF ANO-LANCAMENTO LESS 1888 OR ANO-LANCAMENTO GREATER 2099
+               MOVE 'N'                       TO WRK-IS-VALID
+               MOVE '24INVALID RELEASE YEAR.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF LNK-DIS-STATUS = 0
+               MOVE 'N'                          TO WRK-IS-VALID
+               MOVE '29INVALID DISTRIBUTOR.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF DISTRIB EQUAL SPACES
+               MOVE 'N'                        TO WRK-IS-VALID
+               MOVE '28DISTRIBUTOR IS BLANK.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+      ***** OTHER FIELDS AND CRITERIA CAN BE TESTED HERE
